@@ -5,6 +5,9 @@
           05 REQUEST-METHOD    PIC X(10).
 *> Requested URL path - up to 512 characters
           05 REQUEST-PATH      PIC X(512).
+*> Query string, split off of REQUEST-PATH at the first "?" - up to
+*> 256 characters, not including the "?" itself
+          05 QUERY-STRING      PIC X(256).
 *> Raw HTTP request data from client - 8KB maximum
           05 REQUEST-BUFFER    PIC X(8192).
           
