@@ -0,0 +1,348 @@
+*> Directory listing module - generates a simple HTML index for a
+*> directory target that has no index document of its own
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. DIR-LIST.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  SCAN-RECORD          PIC X(256).
+
+       01 WS-DIR-LEN            PIC 9(4) COMP.
+       01 WS-SHELL-CMD          PIC X(4300).
+       01 WS-SHELL-RC           PIC S9(9) COMP-5.
+       01 WS-ENTRY-LEN          PIC 9(4) COMP.
+       01 WS-OUT-POS            PIC 9(8) COMP-5.
+
+*> The shelled-out directory scan's captured output is named after
+*> this process's own PID rather than a fixed DIRLIST.TMP, the same
+*> fix applied to COMPUTE-AUTH-HASH's AUTHTMP.OUT in http-handler.cbl
+*> - WEBSERVER forks a child per accepted connection, and two children
+*> listing different directories at the same moment would otherwise
+*> read back each other's entries
+       01 WS-DIR-PID            PIC S9(9) COMP-5.
+       01 WS-DIR-PID-D          PIC 9(10).
+       01 WS-SCAN-NAME          PIC X(24).
+
+*> Handle/offset/length fields for the raw CBL_ file routines used to
+*> read the scanned entries back, the same style FILE-OPS/GZIP-COMPRESS
+*> use for binary-safe reads - the whole file is read into
+*> WS-SCAN-BUFFER in one call and split into lines below, rather than
+*> relying on a SELECT/FD naming the scratch file at compile time
+       01 WS-FILE-HANDLE        PIC 9(8) COMP-5.
+       01 WS-FILE-SIZE-RAW      PIC 9(18) COMP.
+       01 WS-READ-OFFSET        PIC 9(18) COMP VALUE 0.
+       01 WS-READ-LEN           PIC 9(9) COMP.
+       01 WS-SIZE-QUERY-FLAG    PIC X(1) VALUE X"80".
+       01 WS-READ-FLAG          PIC X(1) VALUE LOW-VALUE.
+       01 WS-OPEN-RC            PIC S9(9) COMP-5.
+       01 WS-READ-RC            PIC S9(9) COMP-5.
+       01 WS-CLOSE-RC           PIC S9(9) COMP-5.
+       01 WS-DELETE-RC          PIC S9(9) COMP-5.
+       01 WS-SCAN-BUFFER        PIC X(65536).
+       01 WS-SCAN-SIZE          PIC 9(18) COMP.
+       01 WS-SCAN-POS           PIC 9(8) COMP-5.
+       01 WS-LINE-START         PIC 9(8) COMP-5.
+
+*> LS-DIR-PATH shell-quoted for the "test -d"/"ls -1a" command below -
+*> embedded single quotes are escaped as '\'' so a path can't break out
+*> of the quoted argument and inject further shell commands
+       01 WS-DIR-PATH-ESC       PIC X(2100).
+       01 WS-DIR-PATH-ESC-LEN   PIC 9(4) COMP.
+       01 WS-SQ-PTR             PIC 9(8) COMP-5.
+       01 WS-SQ-IDX             PIC 9(4) COMP.
+
+*> HTML-entity escaping workspace, shared by the directory-path title/
+*> heading and by each scanned entry name - both are attacker-
+*> influenced (the path via the URL, an entry name via whatever a
+*> prior upload wrote to disk) and neither may reach LS-HTML-BUFFER
+*> un-escaped
+       01 WS-ESC-SRC            PIC X(512).
+       01 WS-ESC-SRC-LEN        PIC 9(4) COMP.
+       01 WS-ESC-DST            PIC X(3200).
+       01 WS-ESC-DST-LEN        PIC 9(4) COMP.
+       01 WS-ESC-PTR            PIC 9(8) COMP-5.
+       01 WS-ESC-IDX            PIC 9(4) COMP.
+       01 WS-ESC-CHAR           PIC X(1).
+
+       01 WS-DIR-PATH-HTML      PIC X(3200).
+       01 WS-DIR-PATH-HTML-LEN  PIC 9(4) COMP.
+       01 WS-ENTRY-HTML         PIC X(3200).
+       01 WS-ENTRY-HTML-LEN     PIC 9(4) COMP.
+
+       LINKAGE SECTION.
+       01 LS-DIR-PATH           PIC X(512).
+       01 LS-HTML-BUFFER        PIC X(65536).
+       01 LS-HTML-SIZE          PIC 9(8) COMP-5.
+       01 LS-RETURN-CODE        PIC 9.
+          88 DIR-LISTED         VALUE 0.
+          88 DIR-NOT-FOUND      VALUE 1.
+
+       PROCEDURE DIVISION USING LS-DIR-PATH LS-HTML-BUFFER
+                                LS-HTML-SIZE LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-HTML-BUFFER
+           MOVE 0 TO LS-HTML-SIZE
+           MOVE 1 TO LS-RETURN-CODE
+
+           MOVE 0 TO WS-DIR-LEN
+           PERFORM VARYING WS-DIR-LEN FROM 512 BY -1
+               UNTIL WS-DIR-LEN < 1
+               IF LS-DIR-PATH(WS-DIR-LEN:1) NOT = SPACE AND
+                  LS-DIR-PATH(WS-DIR-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-DIR-LEN = 0
+               GOBACK
+           END-IF
+
+*> Confirm the target is actually a directory, then dump its
+*> entries to a scratch file for this program to read back;
+*> a non-zero shell exit means "not a directory" (treat as 404)
+           PERFORM SHELL-QUOTE-DIR-PATH
+
+           CALL "getpid" RETURNING WS-DIR-PID
+           END-CALL
+           MOVE WS-DIR-PID TO WS-DIR-PID-D
+           MOVE SPACES TO WS-SCAN-NAME
+           STRING "DIRLIST" DELIMITED BY SIZE
+                  WS-DIR-PID-D DELIMITED BY SIZE
+                  ".TMP" DELIMITED BY SIZE
+               INTO WS-SCAN-NAME
+           END-STRING
+
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING "test -d '" DELIMITED BY SIZE
+                  WS-DIR-PATH-ESC(1:WS-DIR-PATH-ESC-LEN)
+                      DELIMITED BY SIZE
+                  "' && ls -1a '" DELIMITED BY SIZE
+                  WS-DIR-PATH-ESC(1:WS-DIR-PATH-ESC-LEN)
+                      DELIMITED BY SIZE
+                  "' > " DELIMITED BY SIZE
+                  WS-SCAN-NAME DELIMITED BY SPACE
+                  INTO WS-SHELL-CMD
+           END-STRING
+
+           CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+
+           IF WS-SHELL-RC NOT = 0
+               CALL "CBL_DELETE_FILE" USING WS-SCAN-NAME
+                   RETURNING WS-DELETE-RC
+               END-CALL
+               GOBACK
+           END-IF
+
+           MOVE 0 TO LS-RETURN-CODE
+           PERFORM BUILD-LISTING-HTML
+
+           GOBACK.
+
+*> Read back the scratch entry list and wrap it in a minimal page.
+*> WS-OUT-POS is carried through every STRING as a WITH POINTER
+*> cursor, so each piece lands right after the previous one
+*> regardless of embedded spaces in the text being built.
+       BUILD-LISTING-HTML.
+           MOVE LS-DIR-PATH(1:WS-DIR-LEN) TO WS-ESC-SRC
+           MOVE WS-DIR-LEN TO WS-ESC-SRC-LEN
+           PERFORM ESCAPE-HTML-ENTITIES
+           MOVE WS-ESC-DST TO WS-DIR-PATH-HTML
+           MOVE WS-ESC-DST-LEN TO WS-DIR-PATH-HTML-LEN
+
+           MOVE 1 TO WS-OUT-POS
+           STRING "<html><head><title>Index of " DELIMITED BY SIZE
+                  WS-DIR-PATH-HTML(1:WS-DIR-PATH-HTML-LEN)
+                      DELIMITED BY SIZE
+                  "</title></head><body><h1>Index of " DELIMITED BY SIZE
+                  WS-DIR-PATH-HTML(1:WS-DIR-PATH-HTML-LEN)
+                      DELIMITED BY SIZE
+                  "</h1><ul>" DELIMITED BY SIZE
+                  INTO LS-HTML-BUFFER
+               WITH POINTER WS-OUT-POS
+           END-STRING
+
+           CALL "CBL_OPEN_FILE" USING WS-SCAN-NAME 1 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-OPEN-RC
+           END-CALL
+           IF WS-OPEN-RC = 0
+               CALL "CBL_READ_FILE" USING WS-FILE-HANDLE
+                   WS-FILE-SIZE-RAW WS-READ-LEN WS-SIZE-QUERY-FLAG
+                   WS-SCAN-BUFFER
+                   RETURNING WS-READ-RC
+               END-CALL
+
+               IF WS-READ-RC = 0 AND WS-FILE-SIZE-RAW > 0
+                   IF WS-FILE-SIZE-RAW > 65536
+                       MOVE 65536 TO WS-SCAN-SIZE
+                   ELSE
+                       MOVE WS-FILE-SIZE-RAW TO WS-SCAN-SIZE
+                   END-IF
+                   MOVE WS-SCAN-SIZE TO WS-READ-LEN
+
+                   CALL "CBL_READ_FILE" USING WS-FILE-HANDLE
+                       WS-READ-OFFSET WS-READ-LEN WS-READ-FLAG
+                       WS-SCAN-BUFFER
+                       RETURNING WS-READ-RC
+                   END-CALL
+
+                   IF WS-READ-RC = 0
+                       MOVE 1 TO WS-LINE-START
+                       PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                           UNTIL WS-SCAN-POS > WS-SCAN-SIZE
+                           PERFORM CHECK-SCAN-LINE-CHAR
+                       END-PERFORM
+                       IF WS-SCAN-SIZE >= WS-LINE-START
+                           PERFORM EMIT-SCAN-LINE
+                       END-IF
+                   END-IF
+               END-IF
+
+               CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                   RETURNING WS-CLOSE-RC
+               END-CALL
+           END-IF
+
+           CALL "CBL_DELETE_FILE" USING WS-SCAN-NAME
+               RETURNING WS-DELETE-RC
+           END-CALL
+
+           STRING "</ul></body></html>" DELIMITED BY SIZE
+                  INTO LS-HTML-BUFFER
+               WITH POINTER WS-OUT-POS
+           END-STRING
+
+           COMPUTE LS-HTML-SIZE = WS-OUT-POS - 1
+           .
+
+*> Split WS-SCAN-BUFFER(1:WS-SCAN-SIZE) into lines on each LF, the
+*> same way "ls -1a" separates entries - WS-LINE-START marks the
+*> first byte of the line currently being scanned
+       CHECK-SCAN-LINE-CHAR.
+           IF WS-SCAN-BUFFER(WS-SCAN-POS:1) = X"0A"
+               PERFORM EMIT-SCAN-LINE
+               COMPUTE WS-LINE-START = WS-SCAN-POS + 1
+           END-IF
+           .
+
+*> Copy one scanned line (WS-LINE-START through the byte before the
+*> current LF, or through end-of-buffer for a final unterminated
+*> line) into SCAN-RECORD and hand it to APPEND-ENTRY-LINE
+       EMIT-SCAN-LINE.
+           MOVE SPACES TO SCAN-RECORD
+           IF WS-SCAN-POS > WS-LINE-START
+               MOVE
+                 WS-SCAN-BUFFER(WS-LINE-START:WS-SCAN-POS - WS-LINE-START)
+                   TO SCAN-RECORD
+           END-IF
+           PERFORM APPEND-ENTRY-LINE
+           .
+
+*> Skip "." and ".." and emit one <li><a href="name">name</a></li>
+*> entry, advancing the shared WS-OUT-POS cursor
+       APPEND-ENTRY-LINE.
+           MOVE 0 TO WS-ENTRY-LEN
+           PERFORM VARYING WS-ENTRY-LEN FROM 256 BY -1
+               UNTIL WS-ENTRY-LEN < 1
+               IF SCAN-RECORD(WS-ENTRY-LEN:1) NOT = SPACE AND
+                  SCAN-RECORD(WS-ENTRY-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-ENTRY-LEN = 0 OR SCAN-RECORD(1:1) = "."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SCAN-RECORD(1:WS-ENTRY-LEN) TO WS-ESC-SRC
+           MOVE WS-ENTRY-LEN TO WS-ESC-SRC-LEN
+           PERFORM ESCAPE-HTML-ENTITIES
+           MOVE WS-ESC-DST TO WS-ENTRY-HTML
+           MOVE WS-ESC-DST-LEN TO WS-ENTRY-HTML-LEN
+
+*> WS-ENTRY-HTML appears twice below (once in the href, once as the
+*> link text), so the guard has to budget for it twice, not once
+           IF WS-OUT-POS + (WS-ENTRY-HTML-LEN * 2) + 30 > 65000
+               EXIT PARAGRAPH
+           END-IF
+
+           STRING "<li><a href=""" DELIMITED BY SIZE
+                  WS-ENTRY-HTML(1:WS-ENTRY-HTML-LEN) DELIMITED BY SIZE
+                  """>" DELIMITED BY SIZE
+                  WS-ENTRY-HTML(1:WS-ENTRY-HTML-LEN) DELIMITED BY SIZE
+                  "</a></li>" DELIMITED BY SIZE
+                  INTO LS-HTML-BUFFER
+               WITH POINTER WS-OUT-POS
+           END-STRING
+           .
+
+*> Shell-quote LS-DIR-PATH for safe embedding inside single-quoted
+*> shell arguments: each embedded ' becomes '\'' (close the quote,
+*> emit an escaped literal quote, reopen the quote)
+       SHELL-QUOTE-DIR-PATH.
+           MOVE 1 TO WS-SQ-PTR
+           MOVE SPACES TO WS-DIR-PATH-ESC
+           PERFORM VARYING WS-SQ-IDX FROM 1 BY 1
+               UNTIL WS-SQ-IDX > WS-DIR-LEN
+               PERFORM APPEND-SHELL-QUOTED-CHAR
+           END-PERFORM
+           COMPUTE WS-DIR-PATH-ESC-LEN = WS-SQ-PTR - 1
+           .
+
+       APPEND-SHELL-QUOTED-CHAR.
+           IF LS-DIR-PATH(WS-SQ-IDX:1) = "'"
+               STRING "'\''" DELIMITED BY SIZE
+                   INTO WS-DIR-PATH-ESC
+                   WITH POINTER WS-SQ-PTR
+               END-STRING
+           ELSE
+               STRING LS-DIR-PATH(WS-SQ-IDX:1) DELIMITED BY SIZE
+                   INTO WS-DIR-PATH-ESC
+                   WITH POINTER WS-SQ-PTR
+               END-STRING
+           END-IF
+           .
+
+*> HTML-entity-escape WS-ESC-SRC(1:WS-ESC-SRC-LEN) into WS-ESC-DST/
+*> WS-ESC-DST-LEN - used for any attacker-influenced text (a request
+*> path, a directory entry name) written into LS-HTML-BUFFER
+       ESCAPE-HTML-ENTITIES.
+           MOVE 1 TO WS-ESC-PTR
+           MOVE SPACES TO WS-ESC-DST
+           PERFORM VARYING WS-ESC-IDX FROM 1 BY 1
+               UNTIL WS-ESC-IDX > WS-ESC-SRC-LEN
+               PERFORM APPEND-ESCAPED-CHAR
+           END-PERFORM
+           COMPUTE WS-ESC-DST-LEN = WS-ESC-PTR - 1
+           .
+
+       APPEND-ESCAPED-CHAR.
+           MOVE WS-ESC-SRC(WS-ESC-IDX:1) TO WS-ESC-CHAR
+           EVALUATE WS-ESC-CHAR
+               WHEN "<"
+                   STRING "&lt;" DELIMITED BY SIZE
+                       INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+                   END-STRING
+               WHEN ">"
+                   STRING "&gt;" DELIMITED BY SIZE
+                       INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+                   END-STRING
+               WHEN "&"
+                   STRING "&amp;" DELIMITED BY SIZE
+                       INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+                   END-STRING
+               WHEN QUOTE
+                   STRING "&quot;" DELIMITED BY SIZE
+                       INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+                   END-STRING
+               WHEN "'"
+                   STRING "&#39;" DELIMITED BY SIZE
+                       INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+                   END-STRING
+               WHEN OTHER
+                   STRING WS-ESC-CHAR DELIMITED BY SIZE
+                       INTO WS-ESC-DST WITH POINTER WS-ESC-PTR
+                   END-STRING
+           END-EVALUATE
+           .
