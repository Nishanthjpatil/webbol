@@ -7,3 +7,29 @@
        01 BUFFER-SIZE          PIC 9(8) VALUE 65536.
 *> Maximum length for file paths (prevents buffer overflow)
        01 MAX-PATH-LEN         PIC 9(4) VALUE 512.
+*> Document root directory prepended to every sanitized path
+*> Spaces or "." mean "current working directory" (old behavior)
+       01 DOC-ROOT             PIC X(256) VALUE SPACES.
+*> Default document served for any path ending in "/" (including
+*> the site root), overridable via WEBSERVER.CFG's INDEX_FILE key
+       01 DEFAULT-INDEX-NAME   PIC X(64) VALUE "index.html".
+*> How long "recv" will wait for a client that has gone quiet (a
+*> stalled slow-loris-style connection, or an idle keep-alive
+*> connection) before giving up on it, overridable via
+*> WEBSERVER.CFG's RECV_TIMEOUT key
+       01 RECV-TIMEOUT-SECONDS PIC 9(4) VALUE 30.
+*> Per-client request throttle - a client that opens more than
+*> RATE-LIMIT-REQUESTS connections within a RATE-LIMIT-WINDOW-SECONDS
+*> rolling window gets 429'd instead of served, overridable via
+*> WEBSERVER.CFG's RATE_LIMIT_REQUESTS/RATE_LIMIT_WINDOW keys. A zero
+*> RATE-LIMIT-REQUESTS disables the throttle entirely
+       01 RATE-LIMIT-REQUESTS     PIC 9(6) VALUE 100.
+       01 RATE-LIMIT-WINDOW-SECONDS PIC 9(6) VALUE 60.
+*> HTTPS listener port and the PEM cert/key pair it terminates TLS
+*> with, overridable via WEBSERVER.CFG's TLS_PORT/TLS_CERT/TLS_KEY
+*> keys. A zero TLS-PORT is the same "feature off by default"
+*> convention RATE-LIMIT-REQUESTS already uses above - no TLS_PORT
+*> configured means this server answers plain HTTP only
+       01 TLS-PORT                PIC 9(5) VALUE 0.
+       01 TLS-CERT-FILE           PIC X(256) VALUE SPACES.
+       01 TLS-KEY-FILE            PIC X(256) VALUE SPACES.
