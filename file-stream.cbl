@@ -0,0 +1,129 @@
+*> Chunked, binary-safe file reader used to stream content too large
+*> for FILE-OPS's single 64KB working-storage buffer. Each call reads
+*> one chunk starting at a caller-supplied offset and also reports
+*> the file's total size, so HTTP-HANDLER can loop calls against
+*> successive offsets until the whole file has gone out to the
+*> socket
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-STREAM.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-NAME         PIC X(512).
+       01 WS-LINE-LEN          PIC 9(4) COMP-5.
+
+*> Handle/offset/length fields for the raw CBL_ file routines, same
+*> convention as FILE-OPS: offset and length are IBM-style big-endian
+*> binary (plain COMP) because the runtime byte-swaps them
+*> internally, while the handle is an opaque native value (COMP-5)
+       01 WS-FILE-HANDLE       PIC 9(8) COMP-5.
+       01 WS-FILE-SIZE-RAW     PIC 9(18) COMP.
+       01 WS-READ-OFFSET       PIC 9(18) COMP.
+       01 WS-READ-LEN          PIC 9(9) COMP.
+       01 WS-SIZE-QUERY-FLAG   PIC X(1) VALUE X"80".
+       01 WS-READ-FLAG         PIC X(1) VALUE LOW-VALUE.
+       01 WS-OPEN-RC           PIC S9(9) COMP-5.
+       01 WS-READ-RC           PIC S9(9) COMP-5.
+       01 WS-CLOSE-RC          PIC S9(9) COMP-5.
+       01 WS-REMAINING         PIC 9(8) COMP-5.
+
+       LINKAGE SECTION.
+       01 LS-FILE-PATH         PIC X(512).
+       01 LS-OFFSET            PIC 9(8) COMP-5.
+       01 LS-CHUNK-BUFFER      PIC X(65536).
+*> On entry, the max chunk size the caller wants; on exit, the
+*> actual number of bytes placed in LS-CHUNK-BUFFER
+       01 LS-CHUNK-LEN         PIC 9(8) COMP-5.
+*> Total size of the file, reported on every call
+       01 LS-TOTAL-SIZE        PIC 9(8) COMP-5.
+       01 LS-RETURN-CODE       PIC 9.
+          88 STREAM-OK         VALUE 0.
+          88 STREAM-ERROR      VALUE 1.
+
+       PROCEDURE DIVISION USING LS-FILE-PATH LS-OFFSET LS-CHUNK-BUFFER
+                                LS-CHUNK-LEN LS-TOTAL-SIZE
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-CHUNK-BUFFER
+           MOVE 0 TO LS-TOTAL-SIZE
+           MOVE 0 TO LS-RETURN-CODE
+
+           MOVE SPACES TO WS-FILE-NAME
+*> Find actual length of file path including embedded spaces, same
+*> trimming approach FILE-OPS uses
+           MOVE 0 TO WS-LINE-LEN
+           PERFORM VARYING WS-LINE-LEN FROM 512 BY -1
+               UNTIL WS-LINE-LEN < 1
+               IF LS-FILE-PATH(WS-LINE-LEN:1) NOT = SPACE AND
+                  LS-FILE-PATH(WS-LINE-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-LINE-LEN > 0
+               MOVE LS-FILE-PATH(1:WS-LINE-LEN) TO WS-FILE-NAME
+           ELSE
+               MOVE LS-FILE-PATH TO WS-FILE-NAME
+           END-IF
+
+           CALL "CBL_OPEN_FILE" USING WS-FILE-NAME 1 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-OPEN-RC
+           END-CALL
+
+           IF WS-OPEN-RC NOT = 0
+               MOVE 0 TO LS-CHUNK-LEN
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+*> The high bit of the flags byte asks CBL_READ_FILE to report the
+*> file's total size instead of reading bytes
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-FILE-SIZE-RAW
+               WS-READ-LEN WS-SIZE-QUERY-FLAG LS-CHUNK-BUFFER
+               RETURNING WS-READ-RC
+           END-CALL
+
+           IF WS-READ-RC NOT = 0
+               MOVE 0 TO LS-CHUNK-LEN
+               MOVE 1 TO LS-RETURN-CODE
+               CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                   RETURNING WS-CLOSE-RC
+               END-CALL
+               GOBACK
+           END-IF
+
+           MOVE WS-FILE-SIZE-RAW TO LS-TOTAL-SIZE
+
+           IF LS-OFFSET >= LS-TOTAL-SIZE
+               MOVE 0 TO LS-CHUNK-LEN
+               CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                   RETURNING WS-CLOSE-RC
+               END-CALL
+               GOBACK
+           END-IF
+
+*> Clamp the requested chunk size to what's left in the file
+           COMPUTE WS-REMAINING = LS-TOTAL-SIZE - LS-OFFSET
+           IF LS-CHUNK-LEN > WS-REMAINING
+               MOVE WS-REMAINING TO LS-CHUNK-LEN
+           END-IF
+
+           MOVE LS-OFFSET TO WS-READ-OFFSET
+           MOVE LS-CHUNK-LEN TO WS-READ-LEN
+
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-READ-OFFSET
+               WS-READ-LEN WS-READ-FLAG LS-CHUNK-BUFFER
+               RETURNING WS-READ-RC
+           END-CALL
+
+           IF WS-READ-RC NOT = 0
+               MOVE 0 TO LS-CHUNK-LEN
+               MOVE 1 TO LS-RETURN-CODE
+           END-IF
+
+           CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+               RETURNING WS-CLOSE-RC
+           END-CALL
+
+           GOBACK.
