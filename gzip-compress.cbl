@@ -0,0 +1,196 @@
+*> Gzip compression module - shells out to the system "gzip" utility
+*> to compress a text response body, the same shelled-out-to-a-
+*> scratch-file approach DIR-LIST already uses for "ls -1a" output.
+*> A failure at any step (gzip missing, nothing written) just returns
+*> with LS-RETURN-CODE set, leaving the caller free to fall back to
+*> serving the response uncompressed.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. GZIP-COMPRESS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SHELL-CMD          PIC X(200).
+       01 WS-SHELL-RC           PIC S9(9) COMP-5.
+
+*> The in/out scratch files are named after this process's own PID
+*> rather than a fixed GZTMP.IN/GZTMP.GZ, the same fix applied to
+*> COMPUTE-AUTH-HASH's AUTHTMP.OUT in http-handler.cbl - WEBSERVER
+*> forks a child per accepted connection, and two children gzipping
+*> response bodies at the same moment would otherwise read back each
+*> other's compressed output
+       01 WS-GZIP-PID           PIC S9(9) COMP-5.
+       01 WS-GZIP-PID-D         PIC 9(10).
+       01 WS-GZIP-IN-NAME       PIC X(24).
+
+*> Handle/offset/length fields for the raw CBL_ file routines used to
+*> write the body and read the compressed bytes back, the same style
+*> FILE-OPS/WRITE-UPLOAD-FILE use for binary-safe writes and reads - a
+*> LINE SEQUENTIAL WRITE strips all trailing space bytes off a record,
+*> which would silently truncate a body ending in one or more literal
+*> spaces before it ever reaches "gzip"
+       01 WS-FILE-NAME          PIC X(24).
+       01 WS-FILE-HANDLE        PIC 9(8) COMP-5.
+       01 WS-FILE-SIZE-RAW      PIC 9(18) COMP.
+       01 WS-READ-OFFSET        PIC 9(18) COMP.
+       01 WS-READ-LEN           PIC 9(9) COMP.
+       01 WS-SIZE-QUERY-FLAG    PIC X(1) VALUE X"80".
+       01 WS-READ-FLAG          PIC X(1) VALUE LOW-VALUE.
+       01 WS-OPEN-RC            PIC S9(9) COMP-5.
+       01 WS-READ-RC            PIC S9(9) COMP-5.
+       01 WS-CLOSE-RC           PIC S9(9) COMP-5.
+       01 WS-CREATE-RC          PIC S9(9) COMP-5.
+       01 WS-WRITE-RC           PIC S9(9) COMP-5.
+       01 WS-WRITE-OFFSET       PIC 9(18) COMP VALUE 0.
+       01 WS-WRITE-LEN          PIC 9(9) COMP.
+       01 WS-DELETE-RC          PIC S9(9) COMP-5.
+
+       LINKAGE SECTION.
+*> The uncompressed response body and its length
+       01 LS-INPUT-BUFFER       PIC X(65536).
+       01 LS-INPUT-SIZE         PIC 9(8) COMP-5.
+*> The gzip-compressed result and its length
+       01 LS-OUTPUT-BUFFER      PIC X(65536).
+       01 LS-OUTPUT-SIZE        PIC 9(8) COMP-5.
+       01 LS-RETURN-CODE        PIC 9.
+          88 GZIP-OK            VALUE 0.
+          88 GZIP-FAILED        VALUE 1.
+
+       PROCEDURE DIVISION USING LS-INPUT-BUFFER LS-INPUT-SIZE
+                                LS-OUTPUT-BUFFER LS-OUTPUT-SIZE
+                                LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-OUTPUT-BUFFER
+           MOVE 0 TO LS-OUTPUT-SIZE
+           MOVE 0 TO LS-RETURN-CODE
+
+           IF LS-INPUT-SIZE = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "getpid" RETURNING WS-GZIP-PID
+           END-CALL
+           MOVE WS-GZIP-PID TO WS-GZIP-PID-D
+           MOVE SPACES TO WS-GZIP-IN-NAME
+           STRING "GZTMP" DELIMITED BY SIZE
+                  WS-GZIP-PID-D DELIMITED BY SIZE
+                  ".IN" DELIMITED BY SIZE
+               INTO WS-GZIP-IN-NAME
+           END-STRING
+           MOVE SPACES TO WS-FILE-NAME
+           STRING "GZTMP" DELIMITED BY SIZE
+                  WS-GZIP-PID-D DELIMITED BY SIZE
+                  ".GZ" DELIMITED BY SIZE
+               INTO WS-FILE-NAME
+           END-STRING
+
+*> Write the body to the scratch file through the same raw
+*> CBL_CREATE_FILE/CBL_WRITE_FILE sequence WRITE-UPLOAD-FILE uses for
+*> a binary-safe write - a LINE SEQUENTIAL WRITE would silently strip
+*> trailing space bytes off the body before gzip ever sees them
+           CALL "CBL_CREATE_FILE" USING WS-GZIP-IN-NAME 2 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-CREATE-RC
+           END-CALL
+           IF WS-CREATE-RC NOT = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-WRITE-OFFSET
+           MOVE LS-INPUT-SIZE TO WS-WRITE-LEN
+           CALL "CBL_WRITE_FILE" USING WS-FILE-HANDLE
+               WS-WRITE-OFFSET WS-WRITE-LEN 0
+               LS-INPUT-BUFFER(1:LS-INPUT-SIZE)
+               RETURNING WS-WRITE-RC
+           END-CALL
+
+           CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+               RETURNING WS-CLOSE-RC
+           END-CALL
+
+           IF WS-WRITE-RC NOT = 0
+               CALL "CBL_DELETE_FILE" USING WS-GZIP-IN-NAME
+                   RETURNING WS-DELETE-RC
+               END-CALL
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+*> Compress it, overwriting any previous run's own GZTMP<pid>.GZ
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING "gzip -c " DELIMITED BY SIZE
+                  WS-GZIP-IN-NAME DELIMITED BY SPACE
+                  " > " DELIMITED BY SIZE
+                  WS-FILE-NAME DELIMITED BY SPACE
+                  " 2>/dev/null" DELIMITED BY SIZE
+               INTO WS-SHELL-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+
+           IF WS-SHELL-RC NOT = 0
+               PERFORM DELETE-GZIP-SCRATCH-FILES
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+*> Read the compressed bytes back the same byte-for-byte way
+*> FILE-OPS reads a served file, since gzip's output is binary
+           CALL "CBL_OPEN_FILE" USING WS-FILE-NAME 1 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-OPEN-RC
+           END-CALL
+           IF WS-OPEN-RC NOT = 0
+               PERFORM DELETE-GZIP-SCRATCH-FILES
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-FILE-SIZE-RAW
+               WS-READ-LEN WS-SIZE-QUERY-FLAG LS-OUTPUT-BUFFER
+               RETURNING WS-READ-RC
+           END-CALL
+
+           IF WS-READ-RC NOT = 0 OR WS-FILE-SIZE-RAW = 0
+               OR WS-FILE-SIZE-RAW > 65536
+               CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                   RETURNING WS-CLOSE-RC
+               END-CALL
+               PERFORM DELETE-GZIP-SCRATCH-FILES
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-READ-OFFSET
+           MOVE WS-FILE-SIZE-RAW TO WS-READ-LEN
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-READ-OFFSET
+               WS-READ-LEN WS-READ-FLAG LS-OUTPUT-BUFFER
+               RETURNING WS-READ-RC
+           END-CALL
+
+           CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+               RETURNING WS-CLOSE-RC
+           END-CALL
+
+           PERFORM DELETE-GZIP-SCRATCH-FILES
+
+           IF WS-READ-RC NOT = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-FILE-SIZE-RAW TO LS-OUTPUT-SIZE
+
+           GOBACK.
+
+*> Removes this call's own PID-qualified scratch files once the
+*> compressed output has been read back
+       DELETE-GZIP-SCRATCH-FILES.
+           CALL "CBL_DELETE_FILE" USING WS-GZIP-IN-NAME
+               RETURNING WS-DELETE-RC
+           END-CALL
+           CALL "CBL_DELETE_FILE" USING WS-FILE-NAME
+               RETURNING WS-DELETE-RC
+           END-CALL
+           .
