@@ -0,0 +1,49 @@
+*> Standalone batch job: rotate and archive the access log
+*> Run nightly (e.g. from cron) alongside WEBSERVER. Renames the
+*> current ACCESS.LOG to ACCESS-YYYYMMDD.LOG using the run date;
+*> HTTP-HANDLER's WRITE-ACCESS-LOG paragraph already starts a fresh
+*> ACCESS.LOG the next time it finds none open, so no further
+*> action is required here to begin a new file.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-ROTATE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-DATE       PIC X(21).
+       01 WS-ARCHIVE-NAME       PIC X(32).
+       01 WS-RENAME-STATUS      PIC S9(9) COMP-5.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "LOG-ROTATE: starting access log rotation"
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+
+           MOVE SPACES TO WS-ARCHIVE-NAME
+           STRING "ACCESS-" DELIMITED BY SIZE
+                  WS-CURRENT-DATE(1:4) DELIMITED BY SIZE
+                  WS-CURRENT-DATE(5:2) DELIMITED BY SIZE
+                  WS-CURRENT-DATE(7:2) DELIMITED BY SIZE
+                  ".LOG" DELIMITED BY SIZE
+                  INTO WS-ARCHIVE-NAME
+           END-STRING
+
+*> CBL_RENAME_FILE is a GnuCOBOL runtime library routine; it
+*> quietly fails (non-zero return) if ACCESS.LOG does not yet
+*> exist, which just means there was nothing to rotate today
+           CALL "CBL_RENAME_FILE" USING
+               "ACCESS.LOG"
+               WS-ARCHIVE-NAME
+               RETURNING WS-RENAME-STATUS
+           END-CALL
+
+           IF WS-RENAME-STATUS = 0
+               DISPLAY "LOG-ROTATE: archived access log to "
+                   WS-ARCHIVE-NAME
+           ELSE
+               DISPLAY "LOG-ROTATE: no ACCESS.LOG to rotate "
+                   "(or rename failed), nothing to do"
+           END-IF
+
+           STOP RUN.
