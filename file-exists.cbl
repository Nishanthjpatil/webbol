@@ -0,0 +1,62 @@
+*> Lightweight existence check: OPENs and immediately CLOSEs the
+*> target file to set FILE-EXISTS-FLAG-style output without reading
+*> any content into a buffer, for callers (the link-checker batch job)
+*> that only need a yes/no answer and would otherwise have to pull a
+*> file's full bytes through FILE-OPS just to confirm it's there
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-EXISTS.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-NAME         PIC X(512).
+       01 WS-LINE-LEN          PIC 9(4) COMP-5.
+
+       01 WS-FILE-HANDLE       PIC 9(8) COMP-5.
+       01 WS-OPEN-RC           PIC S9(9) COMP-5.
+       01 WS-CLOSE-RC          PIC S9(9) COMP-5.
+
+       LINKAGE SECTION.
+       01 LS-FILE-PATH         PIC X(512).
+       01 LS-EXISTS-FLAG       PIC 9.
+          88 LS-FILE-EXISTS    VALUE 1.
+          88 LS-FILE-NOT-FOUND VALUE 0.
+
+       PROCEDURE DIVISION USING LS-FILE-PATH LS-EXISTS-FLAG.
+
+       MAIN-LOGIC.
+           MOVE 0 TO LS-EXISTS-FLAG
+
+           MOVE SPACES TO WS-FILE-NAME
+*> Find actual length of file path including embedded spaces, same
+*> trimming approach FILE-OPS uses
+           MOVE 0 TO WS-LINE-LEN
+           PERFORM VARYING WS-LINE-LEN FROM 512 BY -1
+               UNTIL WS-LINE-LEN < 1
+               IF LS-FILE-PATH(WS-LINE-LEN:1) NOT = SPACE AND
+                  LS-FILE-PATH(WS-LINE-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-LINE-LEN > 0
+               MOVE LS-FILE-PATH(1:WS-LINE-LEN) TO WS-FILE-NAME
+           ELSE
+               MOVE LS-FILE-PATH TO WS-FILE-NAME
+           END-IF
+
+           CALL "CBL_OPEN_FILE" USING WS-FILE-NAME 1 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-OPEN-RC
+           END-CALL
+
+           IF WS-OPEN-RC NOT = 0
+               MOVE 0 TO LS-EXISTS-FLAG
+               GOBACK
+           END-IF
+
+           MOVE 1 TO LS-EXISTS-FLAG
+
+           CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+               RETURNING WS-CLOSE-RC
+           END-CALL
+
+           GOBACK.
