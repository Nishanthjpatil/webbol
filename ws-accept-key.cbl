@@ -0,0 +1,143 @@
+*> WebSocket handshake support - computes the RFC 6455
+*> "Sec-WebSocket-Accept" response value from the client's
+*> "Sec-WebSocket-Key" request header: base64(SHA1(key + the fixed
+*> protocol GUID)). Shells out to "openssl"/"base64" for the digest
+*> and encoding, the same CALL "SYSTEM"-plus-scratch-file approach
+*> GZIP-COMPRESS uses for "gzip" - the key is handed to the shelled-
+*> out pipeline through an exported environment variable rather than
+*> built into the command line itself, the same way CGI-EXEC exports
+*> untrusted request details instead of interpolating them into
+*> WS-SHELL-CMD, so nothing in the client-supplied key is ever
+*> re-parsed as shell syntax.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. WS-ACCEPT-KEY.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-COMBINED           PIC X(128).
+       01 WS-COMBINED-LEN       PIC 9(4) COMP.
+       01 WS-SHELL-CMD          PIC X(200).
+       01 WS-SHELL-RC           PIC S9(9) COMP-5.
+
+*> The captured-output scratch file is named after this process's own
+*> PID rather than a fixed WSTMP.OUT, the same fix applied to
+*> COMPUTE-AUTH-HASH's AUTHTMP.OUT in http-handler.cbl - WEBSERVER
+*> forks a child per accepted connection, and two children handshaking
+*> WebSocket upgrades at the same moment would otherwise read back
+*> each other's digest
+       01 WS-KEY-PID            PIC S9(9) COMP-5.
+       01 WS-KEY-PID-D          PIC 9(10).
+
+*> Handle/offset/length fields for the raw CBL_ file routines used to
+*> read the base64'd digest back, the same style FILE-OPS/
+*> GZIP-COMPRESS use for binary-safe reads
+       01 WS-FILE-NAME          PIC X(24).
+       01 WS-FILE-HANDLE        PIC 9(8) COMP-5.
+       01 WS-DELETE-RC          PIC S9(9) COMP-5.
+       01 WS-READ-OFFSET        PIC 9(18) COMP VALUE 0.
+       01 WS-READ-LEN           PIC 9(9) COMP.
+       01 WS-READ-FLAG          PIC X(1) VALUE LOW-VALUE.
+       01 WS-OPEN-RC            PIC S9(9) COMP-5.
+       01 WS-READ-RC            PIC S9(9) COMP-5.
+       01 WS-CLOSE-RC           PIC S9(9) COMP-5.
+
+*> The RFC 6455 "magic GUID", appended to every Sec-WebSocket-Key
+*> before hashing - fixed by the spec, not configuration
+       01 WS-MAGIC-GUID         PIC X(36) VALUE
+           "258EAFA5-E914-47DA-95CA-C5AB0DC85B11".
+
+       LINKAGE SECTION.
+*> The incoming "Sec-WebSocket-Key" header value
+       01 LS-WS-KEY             PIC X(64).
+*> The computed "Sec-WebSocket-Accept" value - always exactly 28
+*> base64 characters, since SHA1 digests are a fixed 20 bytes
+       01 LS-WS-ACCEPT          PIC X(28).
+
+       PROCEDURE DIVISION USING LS-WS-KEY LS-WS-ACCEPT.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-WS-ACCEPT
+
+           MOVE SPACES TO WS-COMBINED
+           STRING LS-WS-KEY DELIMITED BY SPACE
+                  WS-MAGIC-GUID DELIMITED BY SIZE
+               INTO WS-COMBINED
+           END-STRING
+
+           MOVE 0 TO WS-COMBINED-LEN
+           INSPECT WS-COMBINED TALLYING WS-COMBINED-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-COMBINED-LEN = 0
+               GOBACK
+           END-IF
+
+*> Export the key+GUID through the environment rather than building it
+*> into WS-SHELL-CMD, so none of the client-controlled key bytes are
+*> ever handed to the shell as command text
+           DISPLAY "WS_ACCEPT_INPUT" UPON ENVIRONMENT-NAME
+           DISPLAY WS-COMBINED(1:WS-COMBINED-LEN)
+               UPON ENVIRONMENT-VALUE
+
+           CALL "getpid" RETURNING WS-KEY-PID
+           END-CALL
+           MOVE WS-KEY-PID TO WS-KEY-PID-D
+           MOVE SPACES TO WS-FILE-NAME
+           STRING "WSTMP" DELIMITED BY SIZE
+                  WS-KEY-PID-D DELIMITED BY SIZE
+                  ".OUT" DELIMITED BY SIZE
+               INTO WS-FILE-NAME
+           END-STRING
+
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING "printf '%s' ""$WS_ACCEPT_INPUT"" | "
+                      DELIMITED BY SIZE
+                  "openssl dgst -sha1 -binary | base64 > "
+                      DELIMITED BY SIZE
+                  WS-FILE-NAME DELIMITED BY SPACE
+                  " 2>/dev/null" DELIMITED BY SIZE
+               INTO WS-SHELL-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+
+           IF WS-SHELL-RC NOT = 0
+               CALL "CBL_DELETE_FILE" USING WS-FILE-NAME
+                   RETURNING WS-DELETE-RC
+               END-CALL
+               GOBACK
+           END-IF
+
+*> Read the base64'd digest back the same byte-for-byte way FILE-OPS/
+*> GZIP-COMPRESS read bytes off disk - the 28 significant characters
+*> plus the trailing newline "base64" always appends
+           CALL "CBL_OPEN_FILE" USING WS-FILE-NAME 1 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-OPEN-RC
+           END-CALL
+           IF WS-OPEN-RC NOT = 0
+               CALL "CBL_DELETE_FILE" USING WS-FILE-NAME
+                   RETURNING WS-DELETE-RC
+               END-CALL
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-READ-OFFSET
+           MOVE 28 TO WS-READ-LEN
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-READ-OFFSET
+               WS-READ-LEN WS-READ-FLAG LS-WS-ACCEPT
+               RETURNING WS-READ-RC
+           END-CALL
+
+           CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+               RETURNING WS-CLOSE-RC
+           END-CALL
+
+           CALL "CBL_DELETE_FILE" USING WS-FILE-NAME
+               RETURNING WS-DELETE-RC
+           END-CALL
+
+           IF WS-READ-RC NOT = 0
+               MOVE SPACES TO LS-WS-ACCEPT
+           END-IF
+
+           GOBACK.
