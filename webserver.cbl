@@ -2,8 +2,73 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. WEBSERVER.
 
+*> Environment definitions - external files used by this program
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> Optional startup config file (key=value per line); absence just
+*> means the compiled-in config.cpy defaults are used
+           SELECT CONFIG-FILE ASSIGN TO "WEBSERVER.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+*> Small key=value file the running totals are flushed to on a clean
+*> shutdown, so a restart doesn't lose the day's volume count
+           SELECT STATS-FILE ASSIGN TO "SERVER.STATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-STATUS.
+*> Small key=value file written once, at startup, recording the
+*> epoch second this run began - read back by HTTP-HANDLER's /stats
+*> endpoint to report uptime
+           SELECT START-FILE ASSIGN TO "SERVER.START"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-START-STATUS.
+*> Optional allow/deny list by CIDR range; absence just means every
+*> client address is allowed, same "missing file changes nothing"
+*> convention as WEBSERVER.CFG
+           SELECT ACL-FILE ASSIGN TO "IP-ACL.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACL-FILE-STATUS.
+*> Optional deployment manifest listing the site files this release is
+*> supposed to have put in place, one "RELATIVE-PATH SIZE" per line;
+*> absence just means no manifest check is performed, same
+*> "missing file changes nothing" convention as IP-ACL.CFG
+           SELECT MANIFEST-FILE ASSIGN TO "MANIFEST.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+*> Small key=value file holding the number of connections currently
+*> being served across every forked worker, updated the same
+*> read-add-rewrite way each worker's share of SERVER.STATS is -
+*> read back by HTTP-HANDLER's /stats endpoint for connection-queue
+*> depth monitoring
+           SELECT ACTIVE-FILE ASSIGN TO "ACTIVE.COUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTIVE-STATUS.
+*> Holds the process id of the background TLS-termination loop
+*> START-TLS-LISTENER launches, so STOP-TLS-LISTENER can find and
+*> kill it again on shutdown; absence just means no TLS listener was
+*> ever started this run
+           SELECT TLS-PID-FILE ASSIGN TO "TLS.PID"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TLS-PID-STATUS.
+
 *> Data definitions section - defines all variables and structures
        DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CFG-RECORD          PIC X(256).
+       FD  STATS-FILE.
+       01  STATS-RECORD        PIC X(64).
+       FD  START-FILE.
+       01  START-RECORD        PIC X(32).
+       FD  ACL-FILE.
+       01  ACL-RECORD          PIC X(64).
+       FD  MANIFEST-FILE.
+       01  MANIFEST-RECORD     PIC X(280).
+       FD  ACTIVE-FILE.
+       01  ACTIVE-RECORD       PIC X(32).
+       FD  TLS-PID-FILE.
+       01  TLS-PID-RECORD      PIC X(32).
+
        WORKING-STORAGE SECTION.
 *> Include shared configuration values (port, buffer sizes)
        COPY "config.cpy".
@@ -14,13 +79,280 @@ IDENTIFICATION DIVISION.
 
 *> Counter for tracking total requests served (8-digit number)
        01 WS-REQUEST-COUNT     PIC 9(8) VALUE 0.
+*> How much of WS-REQUEST-COUNT this particular process (the parent,
+*> or one forked child) is personally responsible for, as opposed to
+*> the starting total it inherited - this is what gets added into
+*> SERVER.STATS on exit, so concurrent processes persisting at
+*> different times accumulate instead of clobbering one another
+       01 WS-OWN-INCREMENTS    PIC 9(8) VALUE 0.
+*> Scratch total used while reading/updating SERVER.STATS
+       01 WS-PERSISTED-COUNT   PIC 9(8) VALUE 0.
 *> String representation of port number (5 characters max)
        01 WS-PORT-STR          PIC X(5).
 *> Port number in network byte order (binary format for system calls)
        01 WS-PORT-NETWORK      PIC 9(4) COMP-5.
 *> Position where HTTP headers end in request buffer
        01 WS-HEADER-END        PIC 9(4) COMP-5.
-       
+
+*> POST body support: HTTP doesn't guarantee the whole body arrives in
+*> the same "recv" as the headers, so a Content-Length header (when
+*> present) drives however many additional "recv" calls it takes to
+*> fill REQUEST-BUFFER with the rest of the body before HTTP-HANDLER
+*> sees the request
+       01 WS-CONTENT-LENGTH    PIC 9(8) COMP-5 VALUE 0.
+       01 WS-BODY-START        PIC 9(8) COMP-5 VALUE 0.
+       01 WS-BODY-RECEIVED     PIC 9(8) COMP-5 VALUE 0.
+       01 WS-REQUEST-BODY-LEN  PIC 9(8) COMP-5 VALUE 0.
+       01 WS-MORE-BYTES        PIC S9(9) COMP-5.
+       01 WS-CL-SCAN-POS       PIC 9(4) COMP.
+       01 WS-CL-HDR-POS        PIC 9(4) COMP VALUE 0.
+       01 WS-CL-DIGIT-STR      PIC X(8).
+       01 WS-CL-DIGIT-LEN      PIC 9(4) COMP.
+       01 WS-RECV-CAP          PIC 9(8) COMP-5.
+
+*> Fields used while reading WEBSERVER.CFG at startup
+       01 WS-CFG-STATUS        PIC XX.
+       01 WS-CFG-EOF           PIC 9 VALUE 0.
+       01 WS-CFG-LEN           PIC 9(4) COMP.
+       01 WS-EQUALS-POS        PIC 9(4) COMP.
+       01 WS-CFG-KEY           PIC X(64).
+       01 WS-CFG-VALUE         PIC X(192).
+
+*> Client address, rendered as a dotted-quad string, for access
+*> logging and allow/deny and (future) rate-limit checks
+       01 WS-CLIENT-ADDR-STR   PIC X(16).
+       01 WS-ADDR-OCTET-1      PIC 9(3).
+       01 WS-ADDR-OCTET-2      PIC 9(3).
+       01 WS-ADDR-OCTET-3      PIC 9(3).
+       01 WS-ADDR-OCTET-4      PIC 9(3).
+
+*> IP allow/deny list, loaded once from IP-ACL.CFG at startup - each
+*> entry keeps its network address as four plain octets plus a prefix
+*> length rather than a collapsed 32-bit range, since SA-ADDR's COMP-5
+*> byte order does not line up with the left-to-right significance of
+*> a dotted-quad octet, so CHECK-IP-ACL masks octet-by-octet instead
+       01 WS-ACL-FILE-STATUS   PIC XX.
+       01 WS-ACL-EOF           PIC 9 VALUE 0.
+       01 WS-ACL-COUNT         PIC 9(4) COMP VALUE 0.
+       01 IP-ACL-TABLE.
+          05 IP-ACL-ENTRY OCCURS 20 TIMES INDEXED BY WS-ACL-IDX.
+             10 ACL-ACTION        PIC X(5).
+             10 ACL-OCTET-1       PIC 9(3) COMP.
+             10 ACL-OCTET-2       PIC 9(3) COMP.
+             10 ACL-OCTET-3       PIC 9(3) COMP.
+             10 ACL-OCTET-4       PIC 9(3) COMP.
+             10 ACL-PREFIX-LEN    PIC 9(2) COMP.
+       01 WS-ACL-DENIED         PIC 9 VALUE 0.
+
+*> Scratch fields for parsing one "ALLOW|DENY A.B.C.D/PP" line out
+*> of ACL-RECORD
+       01 WS-ACL-SP-POS        PIC 9(4) COMP.
+       01 WS-ACL-SCAN-POS      PIC 9(4) COMP.
+       01 WS-ACL-ACTION-STR    PIC X(5).
+       01 WS-ACL-DIGIT-STR     PIC X(3).
+       01 WS-ACL-DIGIT-LEN     PIC 9(4) COMP.
+       01 WS-ACL-PREFIX-LEN    PIC 9(2).
+
+*> Scratch fields for the octet-by-octet prefix mask test in
+*> CHECK-IP-ACL
+       01 WS-ACL-FULL-OCTETS   PIC 9 COMP.
+       01 WS-ACL-REM-BITS      PIC 9 COMP.
+       01 WS-ACL-DIVISOR       PIC 9(3) COMP.
+       01 WS-ACL-CLIENT-MASKED PIC 9(3) COMP.
+       01 WS-ACL-NET-MASKED    PIC 9(3) COMP.
+       01 WS-ACL-MATCH         PIC 9 VALUE 0.
+       01 WS-ADDR-REMAINDER    PIC 9(9).
+
+*> Fields used while reading MANIFEST.CFG and verifying its entries
+*> against the files actually on disk at startup
+       01 WS-MANIFEST-STATUS     PIC XX.
+       01 WS-MANIFEST-EOF        PIC 9 VALUE 0.
+       01 WS-MANIFEST-LEN        PIC 9(4) COMP.
+       01 WS-MANIFEST-SP-POS     PIC 9(4) COMP.
+       01 WS-MANIFEST-PATH       PIC X(256).
+       01 WS-MANIFEST-PATH-LEN   PIC 9(4) COMP.
+       01 WS-MANIFEST-SIZE-STR   PIC X(18).
+       01 WS-MANIFEST-EXP-SIZE   PIC 9(18) COMP.
+       01 WS-MANIFEST-ROOT-LEN   PIC 9(4) COMP.
+       01 WS-MANIFEST-FULL-PATH  PIC X(512).
+       01 WS-MANIFEST-CHECKED    PIC 9(4) COMP VALUE 0.
+       01 WS-MANIFEST-MISSING    PIC 9(4) COMP VALUE 0.
+       01 WS-MANIFEST-MISMATCH   PIC 9(4) COMP VALUE 0.
+*> File-detail area for CBL_CHECK_FILE_EXIST, same 16-byte layout
+*> FILE-OPS uses; only the size field is needed here
+       01 WS-MANIFEST-FILE-INFO.
+          05 WS-MANIFEST-INFO-SIZE PIC 9(18) COMP.
+          05 FILLER                PIC X(8).
+       01 WS-MANIFEST-STAT-RC    PIC S9(9) COMP-5.
+
+*> Fields used while maintaining ACTIVE.COUNT, the cross-process
+*> count of connections currently being served
+       01 WS-ACTIVE-STATUS       PIC XX.
+       01 WS-ACTIVE-COUNT-VAL    PIC 9(8) VALUE 0.
+
+*> ACQUIRE-LOCK/RELEASE-LOCK support: SERVER.STATS and ACTIVE.COUNT
+*> are each read-add-rewritten by every forked worker, so the
+*> read/add/write sequence has to run as one atomic step per file or
+*> two workers finishing at the same moment can both read the same
+*> starting value and the later WRITE clobbers the earlier one's
+*> contribution. "mkdir" is atomic across processes on this
+*> filesystem (exactly one of any number of simultaneous callers can
+*> create a given directory), so it doubles as a cross-process mutex
+*> without needing any locking primitive this GnuCOBOL runtime
+*> doesn't expose - the caller sets WS-LOCK-DIR to the resource-
+*> specific lock name before PERFORMing ACQUIRE-LOCK/RELEASE-LOCK
+       01 WS-LOCK-DIR            PIC X(32).
+       01 WS-LOCK-CMD            PIC X(64).
+       01 WS-LOCK-RC             PIC S9(9) COMP-5.
+       01 WS-LOCK-SLEEP-RC       PIC S9(9) COMP-5.
+       01 WS-LOCK-TRIES          PIC 9(4) COMP.
+       01 WS-LOCK-ACQUIRED       PIC X(1).
+          88 LOCK-ACQUIRED       VALUE "Y".
+
+*> Per-client rolling request-rate table, checked in ACCEPT-LOOP right
+*> after CHECK-IP-ACL - a fixed-size table of the clients seen during
+*> the current rate window, each with its own running count. A table
+*> that fills up just stops tracking new clients rather than evicting
+*> an existing one, since losing track of an abusive client is worse
+*> than briefly not throttling a brand-new one
+       01 WS-RATE-TABLE-COUNT  PIC 9(4) COMP VALUE 0.
+       01 RATE-TABLE.
+          05 RATE-ENTRY OCCURS 100 TIMES INDEXED BY WS-RATE-IDX.
+             10 RATE-OCTET-1        PIC 9(3) COMP.
+             10 RATE-OCTET-2        PIC 9(3) COMP.
+             10 RATE-OCTET-3        PIC 9(3) COMP.
+             10 RATE-OCTET-4        PIC 9(3) COMP.
+             10 RATE-WINDOW-START   PIC 9(10) COMP-5.
+             10 RATE-REQUEST-COUNT  PIC 9(8) COMP-5.
+       01 WS-RATE-LIMITED      PIC 9 VALUE 0.
+       01 WS-RATE-NOW-EPOCH    PIC 9(10) COMP-5.
+       01 WS-RATE-FOUND-IDX    PIC 9(4) COMP VALUE 0.
+       01 WS-RATE-HDR-LEN      PIC 9(8) COMP-5.
+       01 WS-CRLF              PIC XX VALUE X"0D0A".
+
+*> Additional ports (and, optionally, specific bind interfaces) this
+*> server listens on besides SERVER-PORT, so one deployment can serve
+*> the same content on more than one port/interface at once (a
+*> LAN-only admin port alongside the public one, say). Configured via
+*> one or more repeated WEBSERVER.CFG "EXTRA_LISTEN=PORT" or
+*> "EXTRA_LISTEN=ADDR:PORT" lines - each occurrence appends another
+*> entry rather than overwriting the last, the same repeat-the-line
+*> convention IP-ACL.CFG uses for its own table. An ADDR left off
+*> binds that port to every interface (INADDR_ANY), same as
+*> SERVER-PORT itself
+       01 WS-EXTRA-LISTEN-COUNT  PIC 9(2) COMP VALUE 0.
+       01 EXTRA-LISTEN-TABLE.
+          05 EXTRA-LISTEN-ENTRY OCCURS 8 TIMES INDEXED BY WS-EL-IDX.
+             10 EXTRA-LISTEN-PORT    PIC 9(5) VALUE 0.
+             10 EXTRA-LISTEN-ADDR    PIC 9(8) COMP-5 VALUE 0.
+             10 EXTRA-LISTEN-SOCKET  PIC S9(9) COMP-5 VALUE -1.
+
+*> Scratch fields for parsing one "PORT" or "ADDR:PORT" EXTRA_LISTEN
+*> value out of WS-CFG-VALUE - the address, when present, is parsed
+*> one octet at a time the same way PARSE-ACL-LINE parses an ACL
+*> line's A.B.C.D, then recombined into a single SA-ADDR-shaped
+*> integer (unlike the ACL table, which keeps its octets separate for
+*> CHECK-IP-ACL's own masking)
+       01 WS-EL-COLON-POS      PIC 9(4) COMP.
+       01 WS-EL-SCAN-POS       PIC 9(4) COMP.
+       01 WS-EL-DIGIT-STR      PIC X(5).
+       01 WS-EL-DIGIT-LEN      PIC 9(4) COMP.
+       01 WS-EL-OCTET-1        PIC 9(3).
+       01 WS-EL-OCTET-2        PIC 9(3).
+       01 WS-EL-OCTET-3        PIC 9(3).
+       01 WS-EL-OCTET-4        PIC 9(3).
+       01 WS-EL-PORT-VAL       PIC 9(5) VALUE 0.
+       01 WS-EL-ADDR-VAL       PIC 9(8) COMP-5.
+
+*> Socket address structure used to bind each EXTRA-LISTEN-TABLE
+*> entry - same shape as SERVER-ADDRESS, kept separate from it since
+*> INIT-EXTRA-LISTENERS runs after SERVER-ADDRESS has already been
+*> built for the primary port
+       01 EXTRA-BIND-ADDRESS.
+          05 EL-ADDR-FAMILY    PIC 9(4) COMP-5 VALUE 2.
+          05 EL-ADDR-PORT      PIC 9(4) COMP-5.
+          05 EL-ADDR-ADDR      PIC 9(8) COMP-5 VALUE 0.
+          05 FILLER            PIC X(8) VALUE SPACES.
+
+*> The listening socket ACCEPT-ON-LISTENER should poll this pass -
+*> the primary SOCKET-HANDLE on one call, one EXTRA-LISTEN-SOCKET on
+*> each of the others - so one paragraph serves every listener
+*> instead of a copy of the accept/ACL/rate-limit/fork logic per port
+       01 WS-CURRENT-LISTEN-SOCKET PIC S9(9) COMP-5.
+
+*> Keep-alive support: HTTP-HANDLER reports back whether this
+*> connection should stay open for another request (HTTP/1.1 default,
+*> unless the client sent "Connection: close"); WS-MORE-TO-READ
+*> additionally tracks whether "recv" itself is still getting data, so
+*> a connection that goes silent or that the peer has closed drops out
+*> of the loop even if HTTP-HANDLER never got a chance to answer
+       01 WS-KEEP-ALIVE        PIC 9.
+       01 WS-MORE-TO-READ      PIC 9.
+
+*> Concurrency support: each accepted connection is handed off to a
+*> forked child process so one slow client (a big download, a
+*> keep-alive connection sitting idle) can't stall every other
+*> connection waiting in the listen backlog
+       01 WS-FORK-PID          PIC S9(9) COMP-5.
+       01 WS-SIGNAL-RESULT     PIC S9(9) COMP-5.
+
+*> Graceful shutdown support: a SIGTERM handler (an alternate ENTRY
+*> point into this same program, registered with "signal" below) does
+*> nothing but raise WS-SHUTDOWN-REQUESTED - DISPLAY and file I/O
+*> aren't safe to perform from inside a signal handler, so all the
+*> actual draining/cleanup work happens back in MAIN-LOGIC once
+*> ACCEPT-LOOP notices the flag and stops taking new connections
+       01 WS-SHUTDOWN-REQUESTED PIC 9 VALUE 0.
+       01 WS-SIGTERM-ADDR      USAGE PROCEDURE-POINTER.
+       01 WS-STATS-STATUS      PIC XX.
+
+*> SERVER.START support: this run's start time, as an epoch second
+*> from the C library, so /stats can report uptime without any
+*> day-crossing date arithmetic
+       01 WS-START-STATUS      PIC XX.
+       01 WS-START-EPOCH       PIC S9(9) COMP-5 VALUE 0.
+       01 WS-START-EPOCH-DISP  PIC 9(10) VALUE 0.
+
+*> --check support: a dry-run startup mode that loads and verifies
+*> configuration and site content the same way a normal run does,
+*> then exits instead of serving, so a deployment can be validated
+*> before it's actually put into service
+       01 WS-COMMAND-LINE      PIC X(256).
+       01 WS-CHECK-MODE        PIC 9 VALUE 0.
+       01 WS-CHECK-PROBLEMS    PIC 9(4) COMP VALUE 0.
+       01 WS-CHECK-EXIT-CODE   PIC 9 VALUE 0.
+
+*> TLS listener support: the plain socket above has no SSL/TLS
+*> ability at all, so HTTPS is terminated by shelling out to
+*> "openssl s_server", the same CALL "SYSTEM"-plus-scratch-file
+*> approach GZIP-COMPRESS/WS-ACCEPT-KEY already use for "gzip"/
+*> "openssl dgst" - a background loop respawns it for each new TLS
+*> connection and proxies the decrypted bytes straight to this
+*> process' own plain-HTTP port over a loopback connection, so
+*> HTTP-HANDLER's request handling is untouched and unaware TLS is
+*> even involved. TLS-CERT-FILE/TLS-KEY-FILE/TLS-PORT/SERVER-PORT are
+*> all operator-supplied config values, not attacker data, so they go
+*> straight into the command text the same way GZIP-COMPRESS's fixed
+*> filenames do, rather than through the environment-variable
+*> indirection WS-ACCEPT-KEY/CGI-EXEC use for untrusted input
+       01 WS-TLS-SHELL-CMD     PIC X(512).
+       01 WS-TLS-SHELL-RC      PIC S9(9) COMP-5.
+       01 WS-TLS-CERT-INFO.
+          05 WS-TLS-CERT-SIZE  PIC 9(18) COMP.
+          05 FILLER            PIC X(8).
+       01 WS-TLS-CERT-STAT-RC  PIC S9(9) COMP-5.
+       01 WS-TLS-KEY-INFO.
+          05 WS-TLS-KEY-SIZE   PIC 9(18) COMP.
+          05 FILLER            PIC X(8).
+       01 WS-TLS-KEY-STAT-RC   PIC S9(9) COMP-5.
+       01 WS-TLS-PID-LINE      PIC X(32).
+       01 WS-TLS-PID-STATUS    PIC XX.
+       01 WS-TLS-KILL-STATUS   PIC XX.
+       01 WS-TLS-EOF           PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 LS-SIGNUM            PIC S9(9) COMP-5.
+
 *> Executable code section - contains the program's logic
        PROCEDURE DIVISION.
 
@@ -30,23 +362,928 @@ IDENTIFICATION DIVISION.
            DISPLAY "Press Ctrl+C to stop"
            DISPLAY " "
 
+*> A "--check" argument asks for a dry run: load and verify the same
+*> configuration and site content a real startup would, try binding
+*> the listening socket, then report and exit without ever serving a
+*> connection - so a deployment can be validated before it's put into
+*> service
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE
+           MOVE 0 TO WS-CHECK-MODE
+           IF WS-COMMAND-LINE NOT = SPACES
+               INSPECT WS-COMMAND-LINE TALLYING WS-CHECK-MODE
+                   FOR ALL "--check"
+               IF WS-CHECK-MODE > 1
+                   MOVE 1 TO WS-CHECK-MODE
+               END-IF
+           END-IF
+           IF WS-CHECK-MODE = 1
+               DISPLAY "Running startup self-check (--check), no "
+                   "connections will be served"
+           END-IF
+
+*> Load runtime overrides from WEBSERVER.CFG, if present, so port,
+*> connection limits, and doc root can change without a recompile
+           PERFORM READ-CONFIG-FILE
+
+*> Load the IP allow/deny list, if any, before the first "accept" -
+*> see CHECK-IP-ACL in ACCEPT-LOOP
+           PERFORM READ-IP-ACL-FILE
+
+*> Pick up the running total left behind by the previous run, if any,
+*> so a restart continues the count instead of resetting it to zero
+           PERFORM READ-STATS-FILE
+
+*> Confirm the site content this release expects is actually present,
+*> if a deployment manifest was left behind for this run; a missing
+*> manifest just means no check is performed
+           PERFORM READ-MANIFEST-FILE
+
 *> Initialize socket for accepting connections
            PERFORM INIT-SOCKET
 
 *> Check if socket creation failed (negative handle indicates error)
            IF SOCKET-HANDLE < 0
                DISPLAY "Failed to initialize socket"
+               IF WS-CHECK-MODE = 1
+                   ADD 1 TO WS-CHECK-PROBLEMS
+                   PERFORM REPORT-CHECK-RESULT
+               END-IF
                STOP RUN
            END-IF
 
-*> Infinite loop to accept and handle client connections
-*> UNTIL 1 = 0 creates a loop that never ends naturally
-           PERFORM ACCEPT-LOOP UNTIL 1 = 0
+*> In --check mode, a bindable socket is as far as this run goes -
+*> close it straight back up and report rather than ever accepting a
+*> connection
+           IF WS-CHECK-MODE = 1
+               CALL "close" USING BY VALUE SOCKET-HANDLE
+               END-CALL
+               PERFORM VARYING WS-EL-IDX FROM 1 BY 1
+                   UNTIL WS-EL-IDX > WS-EXTRA-LISTEN-COUNT
+                   IF EXTRA-LISTEN-SOCKET(WS-EL-IDX) >= 0
+                       CALL "close" USING
+                           BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                       END-CALL
+                   END-IF
+               END-PERFORM
+               PERFORM REPORT-CHECK-RESULT
+           END-IF
+
+*> Record this run's start time for /stats' uptime figure
+           PERFORM WRITE-START-FILE
+
+*> Stand up the HTTPS listener alongside the plain socket above, if
+*> TLS has been configured for this run - see START-TLS-LISTENER
+           IF TLS-PORT NOT = 0
+               PERFORM START-TLS-LISTENER
+           END-IF
+
+*> Accept and handle client connections until a SIGTERM asks this
+*> process to shut down (see SIGTERM-HANDLER at the bottom of this
+*> program)
+           PERFORM ACCEPT-LOOP UNTIL WS-SHUTDOWN-REQUESTED = 1
+
+*> Stop taking new work, finish up, and persist the running totals
+*> before going down, so a restart doesn't look like data loss
+           DISPLAY "Shutdown requested, closing listening socket"
+           CALL "close" USING BY VALUE SOCKET-HANDLE
+           END-CALL
+           PERFORM VARYING WS-EL-IDX FROM 1 BY 1
+               UNTIL WS-EL-IDX > WS-EXTRA-LISTEN-COUNT
+               IF EXTRA-LISTEN-SOCKET(WS-EL-IDX) >= 0
+                   CALL "close" USING
+                       BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   END-CALL
+               END-IF
+           END-PERFORM
+           IF TLS-PORT NOT = 0
+               PERFORM STOP-TLS-LISTENER
+           END-IF
+           PERFORM WRITE-STATS-FILE
 
+           DISPLAY "Final request count: " WS-REQUEST-COUNT
            STOP RUN.
-       
+
+*> Summarize --check mode's findings and exit without ever entering
+*> ACCEPT-LOOP. Deployment manifest problems (see READ-MANIFEST-FILE)
+*> roll into the same problem count a bad socket bind does, so the
+*> exit code alone tells a deployment script whether this release is
+*> fit to run: zero means clean, non-zero means something needs
+*> attention before the real process is started
+       REPORT-CHECK-RESULT.
+           ADD WS-MANIFEST-MISSING WS-MANIFEST-MISMATCH
+               TO WS-CHECK-PROBLEMS
+
+           IF WS-CHECK-PROBLEMS = 0
+               DISPLAY "Self-check passed, 0 problem(s) found"
+               MOVE 0 TO WS-CHECK-EXIT-CODE
+           ELSE
+               DISPLAY "Self-check failed, " WS-CHECK-PROBLEMS
+                   " problem(s) found"
+               MOVE 1 TO WS-CHECK-EXIT-CODE
+           END-IF
+
+           STOP RUN RETURNING WS-CHECK-EXIT-CODE.
+
+*> Read WEBSERVER.CFG, if one exists in the current directory, and
+*> apply any recognized KEY=VALUE overrides on top of config.cpy
+       READ-CONFIG-FILE.
+           OPEN INPUT CONFIG-FILE
+
+           IF WS-CFG-STATUS NOT = "00"
+               DISPLAY "No WEBSERVER.CFG found, using compiled-in "
+                   "defaults"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Reading startup config from WEBSERVER.CFG"
+
+           MOVE 0 TO WS-CFG-EOF
+           PERFORM UNTIL WS-CFG-EOF = 1
+               READ CONFIG-FILE
+                   AT END
+                       MOVE 1 TO WS-CFG-EOF
+                   NOT AT END
+                       PERFORM APPLY-CONFIG-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CONFIG-FILE
+           .
+
+*> Parse a single KEY=VALUE line and apply it if recognized
+*> Blank lines and lines starting with "*" (comments) are skipped
+       APPLY-CONFIG-LINE.
+           MOVE 0 TO WS-CFG-LEN
+           INSPECT CFG-RECORD TALLYING WS-CFG-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-CFG-LEN = 0 OR CFG-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-EQUALS-POS
+           PERFORM VARYING WS-EQUALS-POS FROM 1 BY 1
+               UNTIL WS-EQUALS-POS > WS-CFG-LEN
+               IF CFG-RECORD(WS-EQUALS-POS:1) = "="
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-EQUALS-POS = 0 OR WS-EQUALS-POS >= WS-CFG-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CFG-KEY
+           MOVE SPACES TO WS-CFG-VALUE
+           MOVE CFG-RECORD(1:WS-EQUALS-POS - 1) TO WS-CFG-KEY
+           MOVE CFG-RECORD(WS-EQUALS-POS + 1:
+               WS-CFG-LEN - WS-EQUALS-POS) TO WS-CFG-VALUE
+
+           EVALUATE WS-CFG-KEY
+               WHEN "PORT"
+                   COMPUTE SERVER-PORT =
+                       FUNCTION NUMVAL(WS-CFG-VALUE)
+               WHEN "MAX_CONNECTIONS"
+                   COMPUTE MAX-CONNECTIONS =
+                       FUNCTION NUMVAL(WS-CFG-VALUE)
+                   MOVE MAX-CONNECTIONS TO BACKLOG
+               WHEN "BUFFER_SIZE"
+                   COMPUTE BUFFER-SIZE =
+                       FUNCTION NUMVAL(WS-CFG-VALUE)
+               WHEN "DOC_ROOT"
+                   MOVE WS-CFG-VALUE TO DOC-ROOT
+               WHEN "INDEX_FILE"
+                   MOVE WS-CFG-VALUE TO DEFAULT-INDEX-NAME
+               WHEN "RECV_TIMEOUT"
+                   COMPUTE RECV-TIMEOUT-SECONDS =
+                       FUNCTION NUMVAL(WS-CFG-VALUE)
+               WHEN "RATE_LIMIT_REQUESTS"
+                   COMPUTE RATE-LIMIT-REQUESTS =
+                       FUNCTION NUMVAL(WS-CFG-VALUE)
+               WHEN "RATE_LIMIT_WINDOW"
+                   COMPUTE RATE-LIMIT-WINDOW-SECONDS =
+                       FUNCTION NUMVAL(WS-CFG-VALUE)
+               WHEN "TLS_PORT"
+                   COMPUTE TLS-PORT = FUNCTION NUMVAL(WS-CFG-VALUE)
+               WHEN "TLS_CERT"
+                   MOVE WS-CFG-VALUE TO TLS-CERT-FILE
+               WHEN "TLS_KEY"
+                   MOVE WS-CFG-VALUE TO TLS-KEY-FILE
+               WHEN "EXTRA_LISTEN"
+                   PERFORM PARSE-EXTRA-LISTEN-VALUE
+               WHEN OTHER
+                   DISPLAY "WEBSERVER.CFG: unknown setting '"
+                       WS-CFG-KEY "', ignoring"
+           END-EVALUATE
+           .
+
+*> Parse one EXTRA_LISTEN config value ("PORT" or "ADDR:PORT") into
+*> the next EXTRA-LISTEN-TABLE slot. A table that's already full just
+*> gets a warning and drops the entry, rather than aborting startup -
+*> same "don't let an optional extra take down the whole server"
+*> stance INIT-EXTRA-LISTENERS takes toward a bind failure below
+       PARSE-EXTRA-LISTEN-VALUE.
+           IF WS-EXTRA-LISTEN-COUNT >= 8
+               DISPLAY "WEBSERVER.CFG: too many EXTRA_LISTEN entries, "
+                   "ignoring '" WS-CFG-VALUE(1:40) "'"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-EL-ADDR-VAL
+           MOVE 0 TO WS-EL-COLON-POS
+           PERFORM VARYING WS-EL-SCAN-POS FROM 1 BY 1
+               UNTIL WS-EL-SCAN-POS > 192
+               IF WS-CFG-VALUE(WS-EL-SCAN-POS:1) = ":"
+                   MOVE WS-EL-SCAN-POS TO WS-EL-COLON-POS
+                   EXIT PERFORM
+               END-IF
+               IF WS-CFG-VALUE(WS-EL-SCAN-POS:1) = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-EL-COLON-POS = 0
+*> No "ADDR:" prefix - bind this port to every interface, the same
+*> INADDR_ANY convention SERVER-PORT itself uses
+               COMPUTE WS-EL-PORT-VAL =
+                   FUNCTION NUMVAL(WS-CFG-VALUE)
+           ELSE
+*> First (leftmost) octet
+               MOVE SPACES TO WS-EL-DIGIT-STR
+               MOVE 0 TO WS-EL-DIGIT-LEN
+               PERFORM VARYING WS-EL-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-EL-SCAN-POS >= WS-EL-COLON-POS OR
+                         WS-EL-DIGIT-LEN >= 3 OR
+                         WS-CFG-VALUE(WS-EL-SCAN-POS:1) NOT NUMERIC
+                   ADD 1 TO WS-EL-DIGIT-LEN
+                   MOVE WS-CFG-VALUE(WS-EL-SCAN-POS:1) TO
+                       WS-EL-DIGIT-STR(WS-EL-DIGIT-LEN:1)
+               END-PERFORM
+               COMPUTE WS-EL-OCTET-1 =
+                   FUNCTION NUMVAL(WS-EL-DIGIT-STR(1:WS-EL-DIGIT-LEN))
+               ADD 1 TO WS-EL-SCAN-POS
+
+*> Second octet
+               MOVE SPACES TO WS-EL-DIGIT-STR
+               MOVE 0 TO WS-EL-DIGIT-LEN
+               PERFORM VARYING WS-EL-SCAN-POS FROM WS-EL-SCAN-POS BY 1
+                   UNTIL WS-EL-SCAN-POS >= WS-EL-COLON-POS OR
+                         WS-EL-DIGIT-LEN >= 3 OR
+                         WS-CFG-VALUE(WS-EL-SCAN-POS:1) NOT NUMERIC
+                   ADD 1 TO WS-EL-DIGIT-LEN
+                   MOVE WS-CFG-VALUE(WS-EL-SCAN-POS:1) TO
+                       WS-EL-DIGIT-STR(WS-EL-DIGIT-LEN:1)
+               END-PERFORM
+               COMPUTE WS-EL-OCTET-2 =
+                   FUNCTION NUMVAL(WS-EL-DIGIT-STR(1:WS-EL-DIGIT-LEN))
+               ADD 1 TO WS-EL-SCAN-POS
+
+*> Third octet
+               MOVE SPACES TO WS-EL-DIGIT-STR
+               MOVE 0 TO WS-EL-DIGIT-LEN
+               PERFORM VARYING WS-EL-SCAN-POS FROM WS-EL-SCAN-POS BY 1
+                   UNTIL WS-EL-SCAN-POS >= WS-EL-COLON-POS OR
+                         WS-EL-DIGIT-LEN >= 3 OR
+                         WS-CFG-VALUE(WS-EL-SCAN-POS:1) NOT NUMERIC
+                   ADD 1 TO WS-EL-DIGIT-LEN
+                   MOVE WS-CFG-VALUE(WS-EL-SCAN-POS:1) TO
+                       WS-EL-DIGIT-STR(WS-EL-DIGIT-LEN:1)
+               END-PERFORM
+               COMPUTE WS-EL-OCTET-3 =
+                   FUNCTION NUMVAL(WS-EL-DIGIT-STR(1:WS-EL-DIGIT-LEN))
+               ADD 1 TO WS-EL-SCAN-POS
+
+*> Fourth (rightmost) octet
+               MOVE SPACES TO WS-EL-DIGIT-STR
+               MOVE 0 TO WS-EL-DIGIT-LEN
+               PERFORM VARYING WS-EL-SCAN-POS FROM WS-EL-SCAN-POS BY 1
+                   UNTIL WS-EL-SCAN-POS >= WS-EL-COLON-POS OR
+                         WS-EL-DIGIT-LEN >= 3 OR
+                         WS-CFG-VALUE(WS-EL-SCAN-POS:1) NOT NUMERIC
+                   ADD 1 TO WS-EL-DIGIT-LEN
+                   MOVE WS-CFG-VALUE(WS-EL-SCAN-POS:1) TO
+                       WS-EL-DIGIT-STR(WS-EL-DIGIT-LEN:1)
+               END-PERFORM
+               COMPUTE WS-EL-OCTET-4 =
+                   FUNCTION NUMVAL(WS-EL-DIGIT-STR(1:WS-EL-DIGIT-LEN))
+
+*> SA-ADDR's least-significant byte is the address' leftmost
+*> (network) octet - see CONVERT-ADDR-TO-STRING's own comment on
+*> WS-ADDR-OCTET-1 - so the same left-to-right octets build back up
+*> into an SA-ADDR-shaped integer by that same byte weighting
+               COMPUTE WS-EL-ADDR-VAL =
+                   WS-EL-OCTET-1 + (WS-EL-OCTET-2 * 256) +
+                   (WS-EL-OCTET-3 * 65536) +
+                   (WS-EL-OCTET-4 * 16777216)
+
+               COMPUTE WS-EL-PORT-VAL = FUNCTION NUMVAL
+                   (WS-CFG-VALUE(WS-EL-COLON-POS + 1:
+                    192 - WS-EL-COLON-POS))
+           END-IF
+
+           ADD 1 TO WS-EXTRA-LISTEN-COUNT
+           MOVE WS-EL-PORT-VAL TO EXTRA-LISTEN-PORT(WS-EXTRA-LISTEN-COUNT)
+           MOVE WS-EL-ADDR-VAL TO EXTRA-LISTEN-ADDR(WS-EXTRA-LISTEN-COUNT)
+           MOVE -1 TO EXTRA-LISTEN-SOCKET(WS-EXTRA-LISTEN-COUNT)
+           .
+
+*> Read IP-ACL.CFG, if one exists, and build IP-ACL-TABLE from its
+*> "ALLOW|DENY A.B.C.D/PP" lines. No file just means every address
+*> is allowed - not an error
+       READ-IP-ACL-FILE.
+           OPEN INPUT ACL-FILE
+
+           IF WS-ACL-FILE-STATUS NOT = "00"
+               DISPLAY "No IP-ACL.CFG found, allowing all clients"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Reading IP allow/deny list from IP-ACL.CFG"
+
+           MOVE 0 TO WS-ACL-EOF
+           PERFORM UNTIL WS-ACL-EOF = 1
+               READ ACL-FILE
+                   AT END
+                       MOVE 1 TO WS-ACL-EOF
+                   NOT AT END
+                       PERFORM PARSE-ACL-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE ACL-FILE
+           .
+
+*> Parse one "ALLOW|DENY A.B.C.D/PP" line into the next IP-ACL-TABLE
+*> slot. Blank lines and lines starting with "*" (comments) are
+*> skipped, same convention as APPLY-CONFIG-LINE; a malformed line
+*> is skipped rather than aborting the whole list. A CIDR with no
+*> "/PP" suffix is treated as a single host (/32)
+       PARSE-ACL-LINE.
+           IF ACL-RECORD(1:1) = SPACE OR ACL-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ACL-COUNT >= 20
+               DISPLAY "IP-ACL.CFG: too many entries, ignoring '"
+                   ACL-RECORD(1:40) "'"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-ACL-SP-POS
+           PERFORM VARYING WS-ACL-SCAN-POS FROM 1 BY 1
+               UNTIL WS-ACL-SCAN-POS > 64
+               IF ACL-RECORD(WS-ACL-SCAN-POS:1) = SPACE
+                   MOVE WS-ACL-SCAN-POS TO WS-ACL-SP-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-ACL-SP-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-ACL-ACTION-STR
+           MOVE ACL-RECORD(1:WS-ACL-SP-POS - 1) TO WS-ACL-ACTION-STR
+
+           IF WS-ACL-ACTION-STR NOT = "ALLOW" AND
+              WS-ACL-ACTION-STR NOT = "DENY "
+               DISPLAY "IP-ACL.CFG: unrecognized action '"
+                   WS-ACL-ACTION-STR "', ignoring"
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-ACL-SCAN-POS = WS-ACL-SP-POS + 1
+
+*> First (leftmost) octet
+           MOVE SPACES TO WS-ACL-DIGIT-STR
+           MOVE 0 TO WS-ACL-DIGIT-LEN
+           PERFORM VARYING WS-ACL-SCAN-POS FROM WS-ACL-SCAN-POS BY 1
+               UNTIL WS-ACL-SCAN-POS > 64 OR
+                     WS-ACL-DIGIT-LEN >= 3 OR
+                     ACL-RECORD(WS-ACL-SCAN-POS:1) NOT NUMERIC
+               ADD 1 TO WS-ACL-DIGIT-LEN
+               MOVE ACL-RECORD(WS-ACL-SCAN-POS:1) TO
+                   WS-ACL-DIGIT-STR(WS-ACL-DIGIT-LEN:1)
+           END-PERFORM
+           IF WS-ACL-DIGIT-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-ADDR-OCTET-4 =
+               FUNCTION NUMVAL(WS-ACL-DIGIT-STR(1:WS-ACL-DIGIT-LEN))
+           ADD 1 TO WS-ACL-SCAN-POS
+
+*> Second octet
+           MOVE SPACES TO WS-ACL-DIGIT-STR
+           MOVE 0 TO WS-ACL-DIGIT-LEN
+           PERFORM VARYING WS-ACL-SCAN-POS FROM WS-ACL-SCAN-POS BY 1
+               UNTIL WS-ACL-SCAN-POS > 64 OR
+                     WS-ACL-DIGIT-LEN >= 3 OR
+                     ACL-RECORD(WS-ACL-SCAN-POS:1) NOT NUMERIC
+               ADD 1 TO WS-ACL-DIGIT-LEN
+               MOVE ACL-RECORD(WS-ACL-SCAN-POS:1) TO
+                   WS-ACL-DIGIT-STR(WS-ACL-DIGIT-LEN:1)
+           END-PERFORM
+           IF WS-ACL-DIGIT-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-ADDR-OCTET-3 =
+               FUNCTION NUMVAL(WS-ACL-DIGIT-STR(1:WS-ACL-DIGIT-LEN))
+           ADD 1 TO WS-ACL-SCAN-POS
+
+*> Third octet
+           MOVE SPACES TO WS-ACL-DIGIT-STR
+           MOVE 0 TO WS-ACL-DIGIT-LEN
+           PERFORM VARYING WS-ACL-SCAN-POS FROM WS-ACL-SCAN-POS BY 1
+               UNTIL WS-ACL-SCAN-POS > 64 OR
+                     WS-ACL-DIGIT-LEN >= 3 OR
+                     ACL-RECORD(WS-ACL-SCAN-POS:1) NOT NUMERIC
+               ADD 1 TO WS-ACL-DIGIT-LEN
+               MOVE ACL-RECORD(WS-ACL-SCAN-POS:1) TO
+                   WS-ACL-DIGIT-STR(WS-ACL-DIGIT-LEN:1)
+           END-PERFORM
+           IF WS-ACL-DIGIT-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-ADDR-OCTET-2 =
+               FUNCTION NUMVAL(WS-ACL-DIGIT-STR(1:WS-ACL-DIGIT-LEN))
+           ADD 1 TO WS-ACL-SCAN-POS
+
+*> Fourth (rightmost) octet
+           MOVE SPACES TO WS-ACL-DIGIT-STR
+           MOVE 0 TO WS-ACL-DIGIT-LEN
+           PERFORM VARYING WS-ACL-SCAN-POS FROM WS-ACL-SCAN-POS BY 1
+               UNTIL WS-ACL-SCAN-POS > 64 OR
+                     WS-ACL-DIGIT-LEN >= 3 OR
+                     ACL-RECORD(WS-ACL-SCAN-POS:1) NOT NUMERIC
+               ADD 1 TO WS-ACL-DIGIT-LEN
+               MOVE ACL-RECORD(WS-ACL-SCAN-POS:1) TO
+                   WS-ACL-DIGIT-STR(WS-ACL-DIGIT-LEN:1)
+           END-PERFORM
+           IF WS-ACL-DIGIT-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-ADDR-OCTET-1 =
+               FUNCTION NUMVAL(WS-ACL-DIGIT-STR(1:WS-ACL-DIGIT-LEN))
+
+*> Prefix length - an absent "/PP" (end of line right after the
+*> fourth octet) defaults to /32, a single host
+           MOVE 32 TO WS-ACL-PREFIX-LEN
+           IF WS-ACL-SCAN-POS <= 64 AND
+              ACL-RECORD(WS-ACL-SCAN-POS:1) = "/"
+               ADD 1 TO WS-ACL-SCAN-POS
+               MOVE SPACES TO WS-ACL-DIGIT-STR
+               MOVE 0 TO WS-ACL-DIGIT-LEN
+               PERFORM VARYING WS-ACL-SCAN-POS FROM WS-ACL-SCAN-POS
+                       BY 1
+                   UNTIL WS-ACL-SCAN-POS > 64 OR
+                         WS-ACL-DIGIT-LEN >= 2 OR
+                         ACL-RECORD(WS-ACL-SCAN-POS:1) NOT NUMERIC
+                   ADD 1 TO WS-ACL-DIGIT-LEN
+                   MOVE ACL-RECORD(WS-ACL-SCAN-POS:1) TO
+                       WS-ACL-DIGIT-STR(WS-ACL-DIGIT-LEN:1)
+               END-PERFORM
+               IF WS-ACL-DIGIT-LEN > 0
+                   COMPUTE WS-ACL-PREFIX-LEN = FUNCTION NUMVAL
+                       (WS-ACL-DIGIT-STR(1:WS-ACL-DIGIT-LEN))
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-ACL-COUNT
+           MOVE WS-ACL-ACTION-STR TO ACL-ACTION(WS-ACL-COUNT)
+           MOVE WS-ADDR-OCTET-4 TO ACL-OCTET-1(WS-ACL-COUNT)
+           MOVE WS-ADDR-OCTET-3 TO ACL-OCTET-2(WS-ACL-COUNT)
+           MOVE WS-ADDR-OCTET-2 TO ACL-OCTET-3(WS-ACL-COUNT)
+           MOVE WS-ADDR-OCTET-1 TO ACL-OCTET-4(WS-ACL-COUNT)
+           MOVE WS-ACL-PREFIX-LEN TO ACL-PREFIX-LEN(WS-ACL-COUNT)
+           .
+
+*> Read MANIFEST.CFG, if one exists, and verify each listed file is
+*> present under DOC-ROOT with the expected size. A missing manifest
+*> is not an error - same convention as IP-ACL.CFG - it just means
+*> this release wasn't shipped with one and no check is performed
+       READ-MANIFEST-FILE.
+           OPEN INPUT MANIFEST-FILE
+
+           IF WS-MANIFEST-STATUS NOT = "00"
+               DISPLAY "No MANIFEST.CFG found, skipping deployment "
+                   "verification"
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "Verifying deployed site content against "
+               "MANIFEST.CFG"
+           MOVE 0 TO WS-MANIFEST-CHECKED
+           MOVE 0 TO WS-MANIFEST-MISSING
+           MOVE 0 TO WS-MANIFEST-MISMATCH
+
+           MOVE 0 TO WS-MANIFEST-EOF
+           PERFORM UNTIL WS-MANIFEST-EOF = 1
+               READ MANIFEST-FILE
+                   AT END
+                       MOVE 1 TO WS-MANIFEST-EOF
+                   NOT AT END
+                       PERFORM PARSE-MANIFEST-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE MANIFEST-FILE
+
+           IF WS-MANIFEST-MISSING = 0 AND WS-MANIFEST-MISMATCH = 0
+               DISPLAY "Deployment manifest verified OK ("
+                   WS-MANIFEST-CHECKED " file(s) checked)"
+           ELSE
+               DISPLAY "Deployment manifest verification found "
+                   "problems: " WS-MANIFEST-MISSING " missing, "
+                   WS-MANIFEST-MISMATCH " size mismatch(es) out of "
+                   WS-MANIFEST-CHECKED " checked"
+           END-IF
+           .
+
+*> Parse one "RELATIVE-PATH SIZE" line and verify it against the
+*> file actually on disk. Blank lines and lines starting with "*"
+*> (comments) are skipped, same convention as APPLY-CONFIG-LINE and
+*> PARSE-ACL-LINE; a malformed line is skipped rather than aborting
+*> the whole manifest
+       PARSE-MANIFEST-LINE.
+           IF MANIFEST-RECORD(1:1) = SPACE OR
+              MANIFEST-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-MANIFEST-SP-POS
+           PERFORM VARYING WS-MANIFEST-LEN FROM 1 BY 1
+               UNTIL WS-MANIFEST-LEN > 280
+               IF MANIFEST-RECORD(WS-MANIFEST-LEN:1) = SPACE
+                   MOVE WS-MANIFEST-LEN TO WS-MANIFEST-SP-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-MANIFEST-SP-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MANIFEST-PATH
+           MOVE MANIFEST-RECORD(1:WS-MANIFEST-SP-POS - 1)
+               TO WS-MANIFEST-PATH
+           COMPUTE WS-MANIFEST-PATH-LEN = WS-MANIFEST-SP-POS - 1
+
+           MOVE 0 TO WS-MANIFEST-LEN
+           INSPECT MANIFEST-RECORD(WS-MANIFEST-SP-POS + 1:280 -
+               WS-MANIFEST-SP-POS) TALLYING WS-MANIFEST-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-MANIFEST-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-MANIFEST-SIZE-STR
+           MOVE MANIFEST-RECORD(WS-MANIFEST-SP-POS + 1:
+               WS-MANIFEST-LEN) TO WS-MANIFEST-SIZE-STR
+           IF WS-MANIFEST-SIZE-STR(1:WS-MANIFEST-LEN) NOT NUMERIC
+               DISPLAY "MANIFEST.CFG: non-numeric size, ignoring '"
+                   MANIFEST-RECORD(1:60) "'"
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-MANIFEST-EXP-SIZE =
+               FUNCTION NUMVAL(WS-MANIFEST-SIZE-STR(1:WS-MANIFEST-LEN))
+
+           ADD 1 TO WS-MANIFEST-CHECKED
+           PERFORM VERIFY-MANIFEST-ENTRY
+           .
+
+*> Build the on-disk path for the manifest entry's relative path under
+*> the configured DOC-ROOT (if any - same "no DOC-ROOT configured
+*> means relative to the current directory" convention APPLY-DOC-ROOT
+*> in PATH-UTILS uses) and stat it with CBL_CHECK_FILE_EXIST, the same
+*> call FILE-OPS uses for conditional GET support
+       VERIFY-MANIFEST-ENTRY.
+           MOVE 0 TO WS-MANIFEST-ROOT-LEN
+           INSPECT DOC-ROOT TALLYING WS-MANIFEST-ROOT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-MANIFEST-ROOT-LEN = 0 OR
+              DOC-ROOT(1:WS-MANIFEST-ROOT-LEN) = "."
+               MOVE WS-MANIFEST-PATH TO WS-MANIFEST-FULL-PATH
+           ELSE
+               MOVE SPACES TO WS-MANIFEST-FULL-PATH
+               STRING DOC-ROOT(1:WS-MANIFEST-ROOT-LEN) DELIMITED BY SIZE
+                      "/" DELIMITED BY SIZE
+                      WS-MANIFEST-PATH DELIMITED BY SPACE
+                      INTO WS-MANIFEST-FULL-PATH
+               END-STRING
+           END-IF
+
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-MANIFEST-FULL-PATH
+               WS-MANIFEST-FILE-INFO
+               RETURNING WS-MANIFEST-STAT-RC
+           END-CALL
+
+           IF WS-MANIFEST-STAT-RC NOT = 0
+               ADD 1 TO WS-MANIFEST-MISSING
+               DISPLAY "MANIFEST.CFG: missing file '"
+                   WS-MANIFEST-PATH(1:WS-MANIFEST-PATH-LEN) "'"
+           ELSE
+               IF WS-MANIFEST-INFO-SIZE NOT = WS-MANIFEST-EXP-SIZE
+                   ADD 1 TO WS-MANIFEST-MISMATCH
+                   DISPLAY "MANIFEST.CFG: size mismatch for '"
+                       WS-MANIFEST-PATH(1:WS-MANIFEST-PATH-LEN) "'"
+               END-IF
+           END-IF
+           .
+
+*> Load whatever request count SERVER.STATS had at the end of the
+*> previous run, so a restart continues the running total instead of
+*> resetting it to zero. No file just means a fresh install - not an
+*> error - so WS-REQUEST-COUNT is left at its VALUE 0 default
+       READ-STATS-FILE.
+           OPEN INPUT STATS-FILE
+           IF WS-STATS-STATUS = "00"
+               READ STATS-FILE
+                   NOT AT END
+                       MOVE STATS-RECORD(15:8) TO WS-REQUEST-COUNT
+               END-READ
+               CLOSE STATS-FILE
+           END-IF
+           .
+
+*> Create WS-LOCK-DIR as a cross-process mutex: "mkdir" either
+*> succeeds (this call is now the sole holder) or fails because
+*> another process's directory of the same name already exists, with
+*> the OS guaranteeing exactly one caller wins a simultaneous race.
+*> A caller that loses retries after a short sleep; after 500 tries
+*> (~5 seconds, generous for a critical section this small) it gives
+*> up and proceeds unlocked rather than risk hanging the connection
+*> forever behind a lock some crashed worker never released
+       ACQUIRE-LOCK.
+           MOVE "N" TO WS-LOCK-ACQUIRED
+           MOVE 0 TO WS-LOCK-TRIES
+           PERFORM UNTIL LOCK-ACQUIRED OR WS-LOCK-TRIES > 500
+               MOVE SPACES TO WS-LOCK-CMD
+               STRING "mkdir " DELIMITED BY SIZE
+                      WS-LOCK-DIR DELIMITED BY SPACE
+                      " 2>/dev/null" DELIMITED BY SIZE
+                   INTO WS-LOCK-CMD
+               END-STRING
+               CALL "SYSTEM" USING WS-LOCK-CMD RETURNING WS-LOCK-RC
+               IF WS-LOCK-RC = 0
+                   MOVE "Y" TO WS-LOCK-ACQUIRED
+               ELSE
+                   CALL "SYSTEM" USING "sleep 0.01"
+                       RETURNING WS-LOCK-SLEEP-RC
+                   END-CALL
+                   ADD 1 TO WS-LOCK-TRIES
+               END-IF
+           END-PERFORM
+           .
+
+*> Release a WS-LOCK-DIR mutex taken out by ACQUIRE-LOCK
+       RELEASE-LOCK.
+           MOVE SPACES TO WS-LOCK-CMD
+           STRING "rmdir " DELIMITED BY SIZE
+                  WS-LOCK-DIR DELIMITED BY SPACE
+               INTO WS-LOCK-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-LOCK-CMD RETURNING WS-LOCK-RC
+           .
+
+*> Add this process's own share of requests served (WS-OWN-INCREMENTS)
+*> on top of whatever is currently persisted in SERVER.STATS, rather
+*> than overwriting it outright with this process's full in-memory
+*> total - every forked child calls this too, right before it exits
+*> (see ACCEPT-LOOP), so the file ends up holding the sum of every
+*> process's traffic instead of just whichever one happened to write
+*> last. The read/add/write has to run under SERVER.STATS.LOCK - two
+*> workers finishing at the same moment would otherwise both read the
+*> same starting value and the later WRITE would clobber the earlier
+*> one's contribution
+       WRITE-STATS-FILE.
+           MOVE "SERVER.STATS.LOCK" TO WS-LOCK-DIR
+           PERFORM ACQUIRE-LOCK
+
+           MOVE 0 TO WS-PERSISTED-COUNT
+           OPEN INPUT STATS-FILE
+           IF WS-STATS-STATUS = "00"
+               READ STATS-FILE
+                   NOT AT END
+                       MOVE STATS-RECORD(15:8) TO WS-PERSISTED-COUNT
+               END-READ
+               CLOSE STATS-FILE
+           END-IF
+
+           ADD WS-OWN-INCREMENTS TO WS-PERSISTED-COUNT
+
+           MOVE SPACES TO STATS-RECORD
+           STRING "REQUEST_COUNT=" DELIMITED BY SIZE
+                  WS-PERSISTED-COUNT DELIMITED BY SIZE
+                  INTO STATS-RECORD
+           END-STRING
+
+           OPEN OUTPUT STATS-FILE
+           WRITE STATS-RECORD
+           CLOSE STATS-FILE
+
+           PERFORM RELEASE-LOCK
+           .
+
+*> Add one to ACTIVE.COUNT for a connection this worker is about to
+*> start serving - read-add-rewrite under ACTIVE.COUNT.LOCK, the same
+*> way WRITE-STATS-FILE folds WS-OWN-INCREMENTS into SERVER.STATS
+*> under its own lock, since every forked worker touches this same
+*> file over the life of the server
+       INCREMENT-ACTIVE-COUNT.
+           MOVE "ACTIVE.COUNT.LOCK" TO WS-LOCK-DIR
+           PERFORM ACQUIRE-LOCK
+
+           MOVE 0 TO WS-ACTIVE-COUNT-VAL
+           OPEN INPUT ACTIVE-FILE
+           IF WS-ACTIVE-STATUS = "00"
+               READ ACTIVE-FILE
+                   NOT AT END
+                       MOVE ACTIVE-RECORD(14:8) TO WS-ACTIVE-COUNT-VAL
+               END-READ
+               CLOSE ACTIVE-FILE
+           END-IF
+
+           ADD 1 TO WS-ACTIVE-COUNT-VAL
+
+           MOVE SPACES TO ACTIVE-RECORD
+           STRING "ACTIVE_COUNT=" DELIMITED BY SIZE
+                  WS-ACTIVE-COUNT-VAL DELIMITED BY SIZE
+               INTO ACTIVE-RECORD
+           END-STRING
+
+           OPEN OUTPUT ACTIVE-FILE
+           WRITE ACTIVE-RECORD
+           CLOSE ACTIVE-FILE
+
+           PERFORM RELEASE-LOCK
+           .
+
+*> Subtract one from ACTIVE.COUNT once this worker is done serving its
+*> connection, the same read-add(-1)-rewrite-under-lock way
+*> INCREMENT-ACTIVE-COUNT added it; never goes below zero so an
+*> unmatched decrement (a worker that crashed instead of exiting
+*> normally) can't wrap the count negative
+       DECREMENT-ACTIVE-COUNT.
+           MOVE "ACTIVE.COUNT.LOCK" TO WS-LOCK-DIR
+           PERFORM ACQUIRE-LOCK
+
+           MOVE 0 TO WS-ACTIVE-COUNT-VAL
+           OPEN INPUT ACTIVE-FILE
+           IF WS-ACTIVE-STATUS = "00"
+               READ ACTIVE-FILE
+                   NOT AT END
+                       MOVE ACTIVE-RECORD(14:8) TO WS-ACTIVE-COUNT-VAL
+               END-READ
+               CLOSE ACTIVE-FILE
+           END-IF
+
+           IF WS-ACTIVE-COUNT-VAL > 0
+               SUBTRACT 1 FROM WS-ACTIVE-COUNT-VAL
+           END-IF
+
+           MOVE SPACES TO ACTIVE-RECORD
+           STRING "ACTIVE_COUNT=" DELIMITED BY SIZE
+                  WS-ACTIVE-COUNT-VAL DELIMITED BY SIZE
+               INTO ACTIVE-RECORD
+           END-STRING
+
+           OPEN OUTPUT ACTIVE-FILE
+           WRITE ACTIVE-RECORD
+           CLOSE ACTIVE-FILE
+
+           PERFORM RELEASE-LOCK
+           .
+
+*> Stamp SERVER.START with the epoch second this run came up, once,
+*> before ACCEPT-LOOP starts taking connections - forked children
+*> inherit the parent's listening socket but never call this
+*> themselves, so the file always reflects the parent's start time
+       WRITE-START-FILE.
+           CALL "time" USING BY VALUE 0 RETURNING WS-START-EPOCH
+           END-CALL
+           MOVE WS-START-EPOCH TO WS-START-EPOCH-DISP
+
+           MOVE SPACES TO START-RECORD
+           STRING "START_EPOCH=" DELIMITED BY SIZE
+                  WS-START-EPOCH-DISP DELIMITED BY SIZE
+               INTO START-RECORD
+           END-STRING
+
+           OPEN OUTPUT START-FILE
+           WRITE START-RECORD
+           CLOSE START-FILE
+           .
+
+*> Stand up the HTTPS listener: GnuCOBOL has no SSL/TLS socket
+*> bindings of its own, so this terminates TLS by shelling a
+*> background loop out to "openssl s_server", which decrypts each
+*> connection and proxies the plaintext straight to this same
+*> process' own plain-HTTP port over the loopback interface -
+*> HTTP-HANDLER never needs to know TLS is involved at all. A missing
+*> cert or key file is a silent no-op, the same "absence changes
+*> nothing" convention READ-IP-ACL-FILE/READ-MANIFEST-FILE already use
+       START-TLS-LISTENER.
+           CALL "CBL_CHECK_FILE_EXIST" USING TLS-CERT-FILE
+               WS-TLS-CERT-INFO
+               RETURNING WS-TLS-CERT-STAT-RC
+           END-CALL
+           CALL "CBL_CHECK_FILE_EXIST" USING TLS-KEY-FILE
+               WS-TLS-KEY-INFO
+               RETURNING WS-TLS-KEY-STAT-RC
+           END-CALL
+
+           IF WS-TLS-CERT-STAT-RC NOT = 0 OR
+              WS-TLS-KEY-STAT-RC NOT = 0
+               DISPLAY "TLS_PORT configured but TLS_CERT/TLS_KEY "
+                   "not both found, HTTPS listener not started"
+               EXIT PARAGRAPH
+           END-IF
+
+*> A loop rather than a single "openssl s_server" launch, so the
+*> listener survives past its first client instead of exiting after
+*> one connection; "-naccept 1" hands each connection its own short-
+*> lived openssl process instead of one process serializing every
+*> request. "setsid" puts the loop and every openssl/proxy child it
+*> spawns into its own process group, so STOP-TLS-LISTENER's shutdown-
+*> time signal (sent to the negated PID, i.e. the whole group) takes
+*> the entire chain with it rather than orphaning whichever openssl
+*> child happens to be running at the time
+           MOVE SPACES TO WS-TLS-SHELL-CMD
+           STRING "setsid bash -c 'while true; do openssl s_server "
+                      DELIMITED BY SIZE
+                  "-quiet -cert " DELIMITED BY SIZE
+                  TLS-CERT-FILE DELIMITED BY SPACE
+                  " -key " DELIMITED BY SIZE
+                  TLS-KEY-FILE DELIMITED BY SPACE
+                  " -accept " DELIMITED BY SIZE
+                  TLS-PORT DELIMITED BY SIZE
+                  " -naccept 1 <>/dev/tcp/127.0.0.1/"
+                      DELIMITED BY SIZE
+                  SERVER-PORT DELIMITED BY SIZE
+                  " 1>&0 2>>TLS-ERRORS.LOG; done' & echo $! > TLS.PID"
+                      DELIMITED BY SIZE
+               INTO WS-TLS-SHELL-CMD
+           END-STRING
+
+           CALL "SYSTEM" USING WS-TLS-SHELL-CMD
+               RETURNING WS-TLS-SHELL-RC
+           END-CALL
+
+           DISPLAY "HTTPS listener started on port " TLS-PORT
+           .
+
+*> Kill the background TLS-termination loop (and, with it, any
+*> in-flight "openssl s_server" child) on a clean shutdown, so a
+*> restart doesn't leave an orphaned listener bound to TLS-PORT
+       STOP-TLS-LISTENER.
+           OPEN INPUT TLS-PID-FILE
+           IF WS-TLS-PID-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-TLS-EOF
+           MOVE SPACES TO WS-TLS-PID-LINE
+           READ TLS-PID-FILE INTO WS-TLS-PID-LINE
+               AT END
+                   MOVE 1 TO WS-TLS-EOF
+           END-READ
+           CLOSE TLS-PID-FILE
+
+           IF WS-TLS-EOF = 1 OR WS-TLS-PID-LINE = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+*> "-PID" (note the leading dash) signals the whole process group
+*> "setsid" created above, not just the loop's own shell, so any
+*> openssl/proxy child still running at shutdown goes down with it
+           MOVE SPACES TO WS-TLS-SHELL-CMD
+           STRING "kill -9 -" DELIMITED BY SIZE
+                  WS-TLS-PID-LINE DELIMITED BY SIZE
+               INTO WS-TLS-SHELL-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-TLS-SHELL-CMD
+               RETURNING WS-TLS-SHELL-RC
+           END-CALL
+           .
+
 *> Create and configure a TCP socket for the web server
        INIT-SOCKET.
+*> Let the kernel auto-reap forked child processes as they exit
+*> (SIGCHLD=17, SIG_IGN=1) instead of leaving zombies behind, since
+*> ACCEPT-LOOP forks a worker per connection and never waits on them
+           CALL "signal" USING BY VALUE 17 BY VALUE 1
+               RETURNING WS-SIGNAL-RESULT
+           END-CALL
+
+*> Catch SIGTERM(15) so an operator can ask this server to drain and
+*> shut down cleanly instead of killing it outright; the handler only
+*> raises a flag, see the note by WS-SHUTDOWN-REQUESTED above
+           SET WS-SIGTERM-ADDR TO ENTRY "SIGTERM-HANDLER"
+           CALL "signal" USING BY VALUE 15 BY VALUE WS-SIGTERM-ADDR
+               RETURNING WS-SIGNAL-RESULT
+           END-CALL
+
 *> Create socket: AF_INET(2), SOCK_STREAM(1), IPPROTO_TCP(0)
            CALL "socket" USING BY VALUE 2 BY VALUE 1 BY VALUE 0
                RETURNING SOCKET-HANDLE
@@ -68,6 +1305,21 @@ IDENTIFICATION DIVISION.
                RETURNING SOCKET-RESULT
            END-CALL
 
+*> Give the blocking "accept" call in ACCEPT-LOOP a short timeout so
+*> that loop wakes up on its own periodically to check
+*> WS-SHUTDOWN-REQUESTED, instead of sleeping through a SIGTERM until
+*> the next client happens to connect
+           MOVE 1 TO SOCKET-TIMEOUT-SEC
+           MOVE 0 TO SOCKET-TIMEOUT-USEC
+           CALL "setsockopt" USING
+               BY VALUE SOCKET-HANDLE
+               BY VALUE 1
+               BY VALUE 20
+               BY REFERENCE SOCKET-TIMEOUT
+               BY VALUE 16
+               RETURNING SOCKET-RESULT
+           END-CALL
+
 *> Get size of socket address structure for system calls
            MOVE FUNCTION BYTE-LENGTH(SERVER-ADDRESS) TO ADDR-LEN
 
@@ -104,40 +1356,504 @@ IDENTIFICATION DIVISION.
            END-IF
 
            DISPLAY "Server listening on port " SERVER-PORT
+
+*> Bring up any additional EXTRA_LISTEN ports/interfaces configured
+*> in WEBSERVER.CFG alongside the primary port above
+           PERFORM INIT-EXTRA-LISTENERS
+           .
+
+*> Create, bind, and listen on one additional socket per
+*> EXTRA-LISTEN-TABLE entry, leaving EXTRA-LISTEN-SOCKET at -1 for
+*> any entry that fails - a bad extra port is logged and skipped
+*> rather than taking the whole server down, since the primary port
+*> above is already up and serving by the time this runs
+       INIT-EXTRA-LISTENERS.
+           PERFORM VARYING WS-EL-IDX FROM 1 BY 1
+               UNTIL WS-EL-IDX > WS-EXTRA-LISTEN-COUNT
+
+               CALL "socket" USING BY VALUE 2 BY VALUE 1 BY VALUE 0
+                   RETURNING EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+               END-CALL
+
+               IF EXTRA-LISTEN-SOCKET(WS-EL-IDX) < 0
+                   DISPLAY "EXTRA_LISTEN: socket creation failed for "
+                       "port " EXTRA-LISTEN-PORT(WS-EL-IDX)
+                   MOVE -1 TO EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   EXIT PERFORM CYCLE
+               END-IF
+
+               CALL "setsockopt" USING
+                   BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   BY VALUE 1
+                   BY VALUE 2
+                   BY REFERENCE SOCKET-OPT
+                   BY VALUE 4
+                   RETURNING SOCKET-RESULT
+               END-CALL
+
+*> Same accept-timeout trick INIT-SOCKET uses for the primary
+*> listener, so ACCEPT-ON-LISTENER's poll of this socket also wakes
+*> up on its own to let the caller move on to the next listener
+               CALL "setsockopt" USING
+                   BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   BY VALUE 1
+                   BY VALUE 20
+                   BY REFERENCE SOCKET-TIMEOUT
+                   BY VALUE 16
+                   RETURNING SOCKET-RESULT
+               END-CALL
+
+               MOVE 2 TO EL-ADDR-FAMILY
+               COMPUTE WS-PORT-NETWORK =
+                   FUNCTION MOD(EXTRA-LISTEN-PORT(WS-EL-IDX), 256)
+                       * 256 +
+                   EXTRA-LISTEN-PORT(WS-EL-IDX) / 256
+               MOVE WS-PORT-NETWORK TO EL-ADDR-PORT
+               MOVE EXTRA-LISTEN-ADDR(WS-EL-IDX) TO EL-ADDR-ADDR
+
+               MOVE FUNCTION BYTE-LENGTH(EXTRA-BIND-ADDRESS)
+                   TO ADDR-LEN
+               CALL "bind" USING
+                   BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   BY REFERENCE EXTRA-BIND-ADDRESS
+                   BY VALUE ADDR-LEN
+                   RETURNING SOCKET-RESULT
+               END-CALL
+
+               IF SOCKET-RESULT < 0
+                   DISPLAY "EXTRA_LISTEN: bind failed for port "
+                       EXTRA-LISTEN-PORT(WS-EL-IDX)
+                       " - check if it is already in use"
+                   CALL "close" USING
+                       BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   END-CALL
+                   MOVE -1 TO EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   EXIT PERFORM CYCLE
+               END-IF
+
+               CALL "listen" USING
+                   BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   BY VALUE BACKLOG
+                   RETURNING SOCKET-RESULT
+               END-CALL
+
+               IF SOCKET-RESULT < 0
+                   DISPLAY "EXTRA_LISTEN: listen failed for port "
+                       EXTRA-LISTEN-PORT(WS-EL-IDX)
+                   CALL "close" USING
+                       BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   END-CALL
+                   MOVE -1 TO EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                   EXIT PERFORM CYCLE
+               END-IF
+
+               DISPLAY "Server also listening on port "
+                   EXTRA-LISTEN-PORT(WS-EL-IDX)
+           END-PERFORM
+           .
+
+*> Split the 32-bit client address captured by "accept" into four
+*> octets and format it as a dotted-quad string for logging
+       CONVERT-ADDR-TO-STRING.
+           COMPUTE WS-ADDR-OCTET-1 = FUNCTION MOD(SA-ADDR, 256)
+           COMPUTE WS-ADDR-REMAINDER = SA-ADDR / 256
+           COMPUTE WS-ADDR-OCTET-2 =
+               FUNCTION MOD(WS-ADDR-REMAINDER, 256)
+           COMPUTE WS-ADDR-REMAINDER = WS-ADDR-REMAINDER / 256
+           COMPUTE WS-ADDR-OCTET-3 =
+               FUNCTION MOD(WS-ADDR-REMAINDER, 256)
+           COMPUTE WS-ADDR-REMAINDER = WS-ADDR-REMAINDER / 256
+           COMPUTE WS-ADDR-OCTET-4 =
+               FUNCTION MOD(WS-ADDR-REMAINDER, 256)
+
+           MOVE SPACES TO WS-CLIENT-ADDR-STR
+           STRING WS-ADDR-OCTET-1 DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-ADDR-OCTET-2 DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-ADDR-OCTET-3 DELIMITED BY SIZE
+                  "." DELIMITED BY SIZE
+                  WS-ADDR-OCTET-4 DELIMITED BY SIZE
+                  INTO WS-CLIENT-ADDR-STR
+           END-STRING
            .
-       
+
+*> Check the connecting client's octets (as split out by
+*> CONVERT-ADDR-TO-STRING, which must run before this paragraph is
+*> reached) against IP-ACL-TABLE in file order - the first matching
+*> entry wins, whichever action it names. No match at all means
+*> allowed, same as an empty/missing IP-ACL.CFG. A prefix length is
+*> masked octet by octet rather than as a single 32-bit integer,
+*> since SA-ADDR's COMP-5 byte order does not line up with the
+*> left-to-right significance of a dotted-quad octet
+       CHECK-IP-ACL.
+           MOVE 0 TO WS-ACL-DENIED
+           PERFORM VARYING WS-ACL-IDX FROM 1 BY 1
+               UNTIL WS-ACL-IDX > WS-ACL-COUNT
+               PERFORM TEST-ACL-ENTRY-MATCH
+               IF WS-ACL-MATCH = 1
+                   IF ACL-ACTION(WS-ACL-IDX) = "DENY "
+                       MOVE 1 TO WS-ACL-DENIED
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+*> Set WS-ACL-MATCH to 1 if the client's address falls inside
+*> IP-ACL-ENTRY(WS-ACL-IDX)'s network/prefix, 0 otherwise. Full
+*> octets covered by the prefix must match exactly; a prefix that
+*> ends partway through an octet is checked by integer-dividing both
+*> sides down to the matching top bits, which is equivalent to
+*> masking off the low-order bits the prefix doesn't reach. Note that
+*> WS-ADDR-OCTET-1 is the client's LEFTMOST (network) octet here -
+*> the same field holds the address's least-significant byte when
+*> CONVERT-ADDR-TO-STRING derives it from SA-ADDR by repeated MOD/
+*> division, which happens to put the leftmost octet in OCTET-1 -
+*> matching ACL-OCTET-1's own leftmost-octet convention from
+*> PARSE-ACL-LINE
+       TEST-ACL-ENTRY-MATCH.
+           COMPUTE WS-ACL-FULL-OCTETS =
+               ACL-PREFIX-LEN(WS-ACL-IDX) / 8
+           COMPUTE WS-ACL-REM-BITS =
+               FUNCTION MOD(ACL-PREFIX-LEN(WS-ACL-IDX), 8)
+
+           MOVE 1 TO WS-ACL-MATCH
+
+           IF WS-ACL-FULL-OCTETS >= 1 AND
+              WS-ADDR-OCTET-1 NOT = ACL-OCTET-1(WS-ACL-IDX)
+               MOVE 0 TO WS-ACL-MATCH
+           END-IF
+           IF WS-ACL-MATCH = 1 AND WS-ACL-FULL-OCTETS >= 2 AND
+              WS-ADDR-OCTET-2 NOT = ACL-OCTET-2(WS-ACL-IDX)
+               MOVE 0 TO WS-ACL-MATCH
+           END-IF
+           IF WS-ACL-MATCH = 1 AND WS-ACL-FULL-OCTETS >= 3 AND
+              WS-ADDR-OCTET-3 NOT = ACL-OCTET-3(WS-ACL-IDX)
+               MOVE 0 TO WS-ACL-MATCH
+           END-IF
+           IF WS-ACL-MATCH = 1 AND WS-ACL-FULL-OCTETS >= 4 AND
+              WS-ADDR-OCTET-4 NOT = ACL-OCTET-4(WS-ACL-IDX)
+               MOVE 0 TO WS-ACL-MATCH
+           END-IF
+
+           IF WS-ACL-MATCH = 1 AND WS-ACL-REM-BITS > 0
+               COMPUTE WS-ACL-DIVISOR = 2 ** (8 - WS-ACL-REM-BITS)
+               EVALUATE WS-ACL-FULL-OCTETS
+                   WHEN 0
+                       COMPUTE WS-ACL-CLIENT-MASKED =
+                           WS-ADDR-OCTET-1 / WS-ACL-DIVISOR
+                       COMPUTE WS-ACL-NET-MASKED =
+                           ACL-OCTET-1(WS-ACL-IDX) / WS-ACL-DIVISOR
+                   WHEN 1
+                       COMPUTE WS-ACL-CLIENT-MASKED =
+                           WS-ADDR-OCTET-2 / WS-ACL-DIVISOR
+                       COMPUTE WS-ACL-NET-MASKED =
+                           ACL-OCTET-2(WS-ACL-IDX) / WS-ACL-DIVISOR
+                   WHEN 2
+                       COMPUTE WS-ACL-CLIENT-MASKED =
+                           WS-ADDR-OCTET-3 / WS-ACL-DIVISOR
+                       COMPUTE WS-ACL-NET-MASKED =
+                           ACL-OCTET-3(WS-ACL-IDX) / WS-ACL-DIVISOR
+                   WHEN 3
+                       COMPUTE WS-ACL-CLIENT-MASKED =
+                           WS-ADDR-OCTET-4 / WS-ACL-DIVISOR
+                       COMPUTE WS-ACL-NET-MASKED =
+                           ACL-OCTET-4(WS-ACL-IDX) / WS-ACL-DIVISOR
+               END-EVALUATE
+               IF WS-ACL-CLIENT-MASKED NOT = WS-ACL-NET-MASKED
+                   MOVE 0 TO WS-ACL-MATCH
+               END-IF
+           END-IF
+           .
+
+*> Track this connection against RATE-TABLE and set WS-RATE-LIMITED
+*> to 1 once the client's running count for the current window goes
+*> past RATE-LIMIT-REQUESTS. Uses WS-ADDR-OCTET-1 thru 4, so
+*> CONVERT-ADDR-TO-STRING must already have run
+       CHECK-RATE-LIMIT.
+           MOVE 0 TO WS-RATE-LIMITED
+
+           IF RATE-LIMIT-REQUESTS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "time" USING BY VALUE 0
+               RETURNING WS-RATE-NOW-EPOCH
+           END-CALL
+
+           MOVE 0 TO WS-RATE-FOUND-IDX
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+               UNTIL WS-RATE-IDX > WS-RATE-TABLE-COUNT
+               IF RATE-OCTET-1(WS-RATE-IDX) = WS-ADDR-OCTET-1 AND
+                  RATE-OCTET-2(WS-RATE-IDX) = WS-ADDR-OCTET-2 AND
+                  RATE-OCTET-3(WS-RATE-IDX) = WS-ADDR-OCTET-3 AND
+                  RATE-OCTET-4(WS-RATE-IDX) = WS-ADDR-OCTET-4
+                   MOVE WS-RATE-IDX TO WS-RATE-FOUND-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-RATE-FOUND-IDX = 0
+               IF WS-RATE-TABLE-COUNT < 100
+                   ADD 1 TO WS-RATE-TABLE-COUNT
+                   MOVE WS-RATE-TABLE-COUNT TO WS-RATE-FOUND-IDX
+                   MOVE WS-ADDR-OCTET-1 TO
+                       RATE-OCTET-1(WS-RATE-FOUND-IDX)
+                   MOVE WS-ADDR-OCTET-2 TO
+                       RATE-OCTET-2(WS-RATE-FOUND-IDX)
+                   MOVE WS-ADDR-OCTET-3 TO
+                       RATE-OCTET-3(WS-RATE-FOUND-IDX)
+                   MOVE WS-ADDR-OCTET-4 TO
+                       RATE-OCTET-4(WS-RATE-FOUND-IDX)
+                   MOVE WS-RATE-NOW-EPOCH TO
+                       RATE-WINDOW-START(WS-RATE-FOUND-IDX)
+                   MOVE 1 TO RATE-REQUEST-COUNT(WS-RATE-FOUND-IDX)
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+
+*> Existing client - roll the window over once it's aged out,
+*> otherwise add to its running count for this window
+           IF WS-RATE-NOW-EPOCH -
+                  RATE-WINDOW-START(WS-RATE-FOUND-IDX) >=
+              RATE-LIMIT-WINDOW-SECONDS
+               MOVE WS-RATE-NOW-EPOCH TO
+                   RATE-WINDOW-START(WS-RATE-FOUND-IDX)
+               MOVE 1 TO RATE-REQUEST-COUNT(WS-RATE-FOUND-IDX)
+           ELSE
+               ADD 1 TO RATE-REQUEST-COUNT(WS-RATE-FOUND-IDX)
+               IF RATE-REQUEST-COUNT(WS-RATE-FOUND-IDX) >
+                  RATE-LIMIT-REQUESTS
+                   MOVE 1 TO WS-RATE-LIMITED
+               END-IF
+           END-IF
+           .
+
+*> Answer a fixed 429 response straight over CLIENT-SOCKET and let
+*> the caller close it - this runs before HANDLE-CONNECTION/
+*> HTTP-HANDLER ever see the connection, so there is no RESPONSE-LEN
+*> from HANDLE-REQUEST to send back yet
+       SEND-429-RESPONSE.
+           MOVE LOW-VALUE TO RESPONSE-BUFFER
+           MOVE 1 TO WS-RATE-HDR-LEN
+
+           STRING "HTTP/1.1 429 Too Many Requests" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/plain" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 18" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Connection: close" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Too many requests." DELIMITED BY SIZE
+               INTO RESPONSE-BUFFER WITH POINTER WS-RATE-HDR-LEN
+           END-STRING
+
+           COMPUTE RESPONSE-LEN = WS-RATE-HDR-LEN - 1
+
+           CALL "send" USING
+               BY VALUE CLIENT-SOCKET
+               BY REFERENCE RESPONSE-BUFFER
+               BY VALUE RESPONSE-LEN
+               BY VALUE 0
+               RETURNING BYTES-SENT
+           END-CALL
+           .
+
 *> Main server loop - accept and handle client connections
+*> Poll every listening socket in turn for one connection apiece - the
+*> primary SOCKET-HANDLE, then each bound EXTRA-LISTEN-SOCKET - so a
+*> server with additional EXTRA_LISTEN ports/interfaces configured
+*> still serves every one of them out of this same forking accept
+*> loop, not a separate loop per port. Each listener's own 1-second
+*> accept timeout (set in INIT-SOCKET/INIT-EXTRA-LISTENERS) keeps any
+*> one idle port from holding this loop up for long before it moves on
+*> to the next, or back to MAIN-LOGIC's own WS-SHUTDOWN-REQUESTED check
        ACCEPT-LOOP.
+           MOVE SOCKET-HANDLE TO WS-CURRENT-LISTEN-SOCKET
+           PERFORM ACCEPT-ON-LISTENER
+
+           PERFORM VARYING WS-EL-IDX FROM 1 BY 1
+               UNTIL WS-EL-IDX > WS-EXTRA-LISTEN-COUNT
+               IF EXTRA-LISTEN-SOCKET(WS-EL-IDX) >= 0
+                   MOVE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                       TO WS-CURRENT-LISTEN-SOCKET
+                   PERFORM ACCEPT-ON-LISTENER
+               END-IF
+           END-PERFORM
+           .
+
+*> Accept (at most) one connection off WS-CURRENT-LISTEN-SOCKET and
+*> hand it to a forked worker - the body of the old single-listener
+*> ACCEPT-LOOP, now parameterized by WS-CURRENT-LISTEN-SOCKET so
+*> ACCEPT-LOOP above can drive it once per listening socket
+       ACCEPT-ON-LISTENER.
 *> Reset address length for each accept call
            MOVE FUNCTION BYTE-LENGTH(SERVER-ADDRESS) TO ADDR-LEN
 
 *> Wait for and accept incoming client connection
 *> This blocks until a client connects
            CALL "accept" USING
-               BY VALUE SOCKET-HANDLE
+               BY VALUE WS-CURRENT-LISTEN-SOCKET
                BY REFERENCE SERVER-ADDRESS
                BY REFERENCE ADDR-LEN
                RETURNING CLIENT-SOCKET
            END-CALL
 
+*> A negative CLIENT-SOCKET here is routine, not a failure - it's
+*> what the accept timeout set in INIT-SOCKET produces whenever a
+*> second goes by with no new client, so this loop wakes up on its
+*> own to check WS-SHUTDOWN-REQUESTED instead of sleeping through a
+*> SIGTERM until the next connection happens to arrive. Either way
+*> this falls through without a GOBACK, so MAIN-LOGIC's loop test is
+*> what decides whether to come back for another connection or fall
+*> into its own shutdown cleanup
            IF CLIENT-SOCKET < 0
-               DISPLAY "Accept failed"
-               GOBACK
+               EXIT PARAGRAPH
+           END-IF
+
+*> Render the connecting client's address as a dotted quad for
+*> the access log
+           PERFORM CONVERT-ADDR-TO-STRING
+
+*> Reject scanners/abusive ranges before any of this connection's
+*> work (counting it, forking, reading a request) is done at all
+           PERFORM CHECK-IP-ACL
+           IF WS-ACL-DENIED = 1
+               DISPLAY "Denied connection from " WS-CLIENT-ADDR-STR
+               CALL "close" USING BY VALUE CLIENT-SOCKET
+               END-CALL
+               EXIT PARAGRAPH
+           END-IF
+
+*> Throttle a single client that's blowing past its request budget,
+*> again before any of this connection's own work is done
+           PERFORM CHECK-RATE-LIMIT
+           IF WS-RATE-LIMITED = 1
+               DISPLAY "Rate-limited connection from "
+                   WS-CLIENT-ADDR-STR
+               PERFORM SEND-429-RESPONSE
+               CALL "close" USING BY VALUE CLIENT-SOCKET
+               END-CALL
+               EXIT PARAGRAPH
            END-IF
 
 *> Increment request counter for logging
            ADD 1 TO WS-REQUEST-COUNT
+           ADD 1 TO WS-OWN-INCREMENTS
+
+*> Give this connection's "recv" calls a time limit so a client that
+*> connects and then goes quiet (a stalled slow-loris-style
+*> connection, or an idle keep-alive connection left open past its
+*> welcome) gets dropped instead of tying up its worker forever.
+*> Set on CLIENT-SOCKET rather than at INIT-SOCKET time, since it's
+*> the per-connection socket the timeout applies to, not the
+*> listening socket - and set before "fork" below so the forked
+*> child inherits it along with the rest of the connection's state.
+*> Exception: when TLS is configured, the TLS listener's own
+*> "openssl s_server" loop (START-TLS-LISTENER) opens its loopback
+*> backend leg eagerly, per loop iteration, before any real HTTPS
+*> client has connected to it - if that backend connection carried
+*> the same finite timeout as an ordinary client, it would time out
+*> and close while still waiting on an HTTPS client, leaving the
+*> next real HTTPS client proxied into a dead socket. Recognize that
+*> backend leg the same way CHECK-HTTPS-REDIRECT already does, by its
+*> loopback source address, and leave it with no recv timeout instead
+           IF TLS-PORT NOT = 0 AND WS-CLIENT-ADDR-STR = "127.000.000.001"
+               MOVE 0 TO SOCKET-TIMEOUT-SEC
+           ELSE
+               MOVE RECV-TIMEOUT-SECONDS TO SOCKET-TIMEOUT-SEC
+           END-IF
+           MOVE 0 TO SOCKET-TIMEOUT-USEC
+           CALL "setsockopt" USING
+               BY VALUE CLIENT-SOCKET
+               BY VALUE 1
+               BY VALUE 20
+               BY REFERENCE SOCKET-TIMEOUT
+               BY VALUE 16
+               RETURNING SOCKET-RESULT
+           END-CALL
+
+*> Hand the connection off to a forked worker so a slow client (a
+*> large download, an idle keep-alive connection) doesn't block
+*> everyone else still waiting to be accepted
+           CALL "fork" RETURNING WS-FORK-PID
+           END-CALL
+
+           EVALUATE TRUE
+               WHEN WS-FORK-PID = 0
+*> Child: none of the listening sockets are needed here, only the
+*> accepted connection is - "fork" duplicated every one of them
+*> (the primary plus every bound EXTRA-LISTEN-SOCKET), regardless of
+*> which one this connection actually arrived on, so all of them get
+*> closed here, not just WS-CURRENT-LISTEN-SOCKET
+                   CALL "close" USING BY VALUE SOCKET-HANDLE
+                   END-CALL
+                   PERFORM VARYING WS-EL-IDX FROM 1 BY 1
+                       UNTIL WS-EL-IDX > WS-EXTRA-LISTEN-COUNT
+                       IF EXTRA-LISTEN-SOCKET(WS-EL-IDX) >= 0
+                           CALL "close" USING
+                               BY VALUE EXTRA-LISTEN-SOCKET(WS-EL-IDX)
+                           END-CALL
+                       END-IF
+                   END-PERFORM
 
-*> Process the HTTP request and send response
-           PERFORM HANDLE-REQUEST
+*> Restore SIGCHLD to its default disposition for this connection's
+*> own child processes - the parent's SIG_IGN (above) is what lets it
+*> auto-reap a whole fleet of these connection workers without
+*> waiting, but it also stops "system()" (HTTP-HANDLER's gzip
+*> compression shells out to it) from being able to wait for its own
+*> grandchild, so each worker un-ignores it for itself. Any gzip
+*> process this worker doesn't get around to reaping before it exits
+*> is simply reparented and reaped the normal way, same as any other
+*> orphan
+                   CALL "signal" USING BY VALUE 17 BY VALUE 0
+                   END-CALL
+
+*> The connection-accepted increment just above belongs to the
+*> parent's own tally (it'll persist it at its own shutdown), so
+*> this child starts counting its own contribution - the requests
+*> it personally serves over this connection - from zero
+                   MOVE 0 TO WS-OWN-INCREMENTS
+                   PERFORM INCREMENT-ACTIVE-COUNT
+                   PERFORM HANDLE-CONNECTION
+                   PERFORM DECREMENT-ACTIVE-COUNT
+                   PERFORM WRITE-STATS-FILE
+                   CALL "exit" USING BY VALUE 0
+                   END-CALL
+               WHEN WS-FORK-PID > 0
+*> Parent: the child owns this connection now, keep accepting more
+                   CALL "close" USING BY VALUE CLIENT-SOCKET
+                   END-CALL
+               WHEN OTHER
+*> Fork failed - serve the request in this process rather than drop it
+                   DISPLAY "Fork failed, serving connection inline"
+                   PERFORM HANDLE-CONNECTION
+           END-EVALUATE
+           .
+
+*> Keep reading and answering requests on the same CLIENT-SOCKET for
+*> as long as the client wants HTTP/1.1 keep-alive, closing only once
+*> the client asks for "Connection: close" or stops sending data
+       HANDLE-CONNECTION.
+           MOVE 1 TO WS-KEEP-ALIVE
+           PERFORM HANDLE-REQUEST WITH TEST AFTER
+               UNTIL WS-KEEP-ALIVE NOT = 1 OR WS-MORE-TO-READ NOT = 1
 
-*> Close client connection (one request per connection)
            CALL "close" USING BY VALUE CLIENT-SOCKET
            END-CALL
            .
-       
-*> Read HTTP request from client and generate response
+
+*> Read one HTTP request from client and send back one response.
+*> Leaves WS-MORE-TO-READ at 0 when "recv" comes back empty (the
+*> client closed its side or the read failed) and WS-KEEP-ALIVE at
+*> whatever HTTP-HANDLER decided from the request's Connection
+*> header, so HANDLE-CONNECTION knows whether to loop again
        HANDLE-REQUEST.
+           MOVE 1 TO WS-MORE-TO-READ
+
 *> Clear buffers before processing new request
            MOVE SPACES TO REQUEST-BUFFER
            MOVE SPACES TO RESPONSE-BUFFER
@@ -152,13 +1868,16 @@ IDENTIFICATION DIVISION.
                RETURNING BYTES-READ
            END-CALL
 
-*> Exit if no data received or connection closed
+*> No data received (client closed the connection, or a timeout) -
+*> stop looping on this connection without tearing down the server
            IF BYTES-READ <= 0
-               GOBACK
+               MOVE 0 TO WS-MORE-TO-READ
+               EXIT PARAGRAPH
            END-IF
 
 *> Increment request counter for this specific request
            ADD 1 TO WS-REQUEST-COUNT
+           ADD 1 TO WS-OWN-INCREMENTS
 
 *> Find end of HTTP headers (marked by CRLF CRLF sequence)
 *> X"0D0A0D0A" represents carriage return + line feed twice
@@ -180,11 +1899,63 @@ IDENTIFICATION DIVISION.
                    REQUEST-BUFFER(1:200)
            END-IF
 
+*> A request with a body (POST, typically) may not have arrived whole
+*> in this first "recv" - a Content-Length header says how much more
+*> to expect, so drain the rest now (bounded by REQUEST-BUFFER's own
+*> capacity) before HTTP-HANDLER ever sees the request
+           MOVE 0 TO WS-BODY-START
+           MOVE 0 TO WS-REQUEST-BODY-LEN
+           IF WS-HEADER-END > 0
+               PERFORM EXTRACT-CONTENT-LENGTH
+               COMPUTE WS-BODY-START = WS-HEADER-END + 4
+               COMPUTE WS-BODY-RECEIVED = BYTES-READ - WS-BODY-START + 1
+               IF WS-BODY-RECEIVED < 0
+                   MOVE 0 TO WS-BODY-RECEIVED
+               END-IF
+
+               PERFORM WITH TEST BEFORE
+                   UNTIL WS-BODY-RECEIVED >= WS-CONTENT-LENGTH OR
+                         BYTES-READ >= 8192
+                   COMPUTE WS-RECV-CAP = 8192 - BYTES-READ
+                   CALL "recv" USING
+                       BY VALUE CLIENT-SOCKET
+                       BY REFERENCE
+                           REQUEST-BUFFER(BYTES-READ + 1:WS-RECV-CAP)
+                       BY VALUE WS-RECV-CAP
+                       BY VALUE 0
+                       RETURNING WS-MORE-BYTES
+                   END-CALL
+
+                   IF WS-MORE-BYTES <= 0
+                       EXIT PERFORM
+                   END-IF
+
+                   ADD WS-MORE-BYTES TO BYTES-READ
+                   ADD WS-MORE-BYTES TO WS-BODY-RECEIVED
+               END-PERFORM
+
+               IF BYTES-READ >= WS-BODY-START
+                   COMPUTE WS-REQUEST-BODY-LEN =
+                       BYTES-READ - WS-BODY-START + 1
+                   IF WS-CONTENT-LENGTH > 0 AND
+                      WS-REQUEST-BODY-LEN > WS-CONTENT-LENGTH
+                       MOVE WS-CONTENT-LENGTH TO WS-REQUEST-BODY-LEN
+                   END-IF
+               END-IF
+           END-IF
+
 *> Call HTTP handler to parse request and build response
            CALL "HTTP-HANDLER" USING
                REQUEST-BUFFER
                RESPONSE-BUFFER
                RESPONSE-LEN
+               WS-CLIENT-ADDR-STR
+               CLIENT-SOCKET
+               WS-KEEP-ALIVE
+               WS-BODY-START
+               WS-REQUEST-BODY-LEN
+               TLS-PORT
+               DOC-ROOT
 
 *> Send HTTP response back to client if response was generated
            IF RESPONSE-LEN > 0
@@ -197,3 +1968,53 @@ IDENTIFICATION DIVISION.
                END-CALL
            END-IF
            .
+
+*> Look for a "Content-Length: " request header within the headers
+*> already read (REQUEST-BUFFER(1:WS-HEADER-END)) so HANDLE-REQUEST
+*> knows how much body, if any, still needs to be drained from the
+*> socket. WS-CONTENT-LENGTH stays 0 when no such header is present
+*> (GET/HEAD, or a bodyless POST)
+       EXTRACT-CONTENT-LENGTH.
+           MOVE 0 TO WS-CONTENT-LENGTH
+           MOVE 0 TO WS-CL-HDR-POS
+
+           PERFORM VARYING WS-CL-SCAN-POS FROM 1 BY 1
+               UNTIL WS-CL-SCAN-POS > WS-HEADER-END - 15
+               IF REQUEST-BUFFER(WS-CL-SCAN-POS:16) = "Content-Length: "
+                   MOVE WS-CL-SCAN-POS TO WS-CL-HDR-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-CL-HDR-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-CL-SCAN-POS = WS-CL-HDR-POS + 16
+           MOVE SPACES TO WS-CL-DIGIT-STR
+           MOVE 0 TO WS-CL-DIGIT-LEN
+           PERFORM VARYING WS-CL-SCAN-POS FROM WS-CL-SCAN-POS BY 1
+               UNTIL WS-CL-SCAN-POS > 8192 OR
+                     WS-CL-DIGIT-LEN >= 8 OR
+                     REQUEST-BUFFER(WS-CL-SCAN-POS:1) NOT NUMERIC
+               ADD 1 TO WS-CL-DIGIT-LEN
+               MOVE REQUEST-BUFFER(WS-CL-SCAN-POS:1) TO
+                   WS-CL-DIGIT-STR(WS-CL-DIGIT-LEN:1)
+           END-PERFORM
+
+           IF WS-CL-DIGIT-LEN > 0
+               COMPUTE WS-CONTENT-LENGTH = FUNCTION NUMVAL
+                   (WS-CL-DIGIT-STR(1:WS-CL-DIGIT-LEN))
+           END-IF
+           .
+
+*> Alternate entry point registered with "signal" (SIGTERM) in
+*> INIT-SOCKET above. Runs asynchronously on whatever this process
+*> happens to be doing when the signal arrives, so it must stay to
+*> the one thing safe to do there - raise the flag and return
+*> immediately - and leaves all the real shutdown work (closing the
+*> socket, flushing counters, STOP RUN) to MAIN-LOGIC
+       SIGTERM-HANDLER SECTION.
+       ENTRY "SIGTERM-HANDLER" USING LS-SIGNUM.
+           MOVE 1 TO WS-SHUTDOWN-REQUESTED
+           GOBACK.
