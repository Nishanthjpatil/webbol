@@ -0,0 +1,526 @@
+*> Standalone batch job: walk every .html file under the configured
+*> DOC-ROOT, pull out its href/src targets, and run each internal one
+*> back through PATH-UTILS/FILE-EXISTS to confirm the target actually
+*> exists, so a reorg's renamed or moved files get caught in a report
+*> instead of waiting for a user to hit a 404 in the browser
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. LINK-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> Optional startup config file, read the same "absence just means
+*> the compiled-in config.cpy defaults are used" way WEBSERVER reads
+*> it, so this job checks the same site WEBSERVER is actually serving
+           SELECT CONFIG-FILE ASSIGN TO "WEBSERVER.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STATUS.
+*> Scratch file the shelled-out "find" writes the list of .html files
+*> under DOC-ROOT into, one path per line - same scratch-file
+*> convention DIR-LIST already uses for its shelled-out "ls"
+           SELECT HTML-LIST-FILE ASSIGN TO "LINKCHECK-FILES.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HTML-LIST-STATUS.
+*> Scratch file the shelled-out "grep" writes one matched href="..."
+*> or src="..." attribute per line into, for a single HTML file
+           SELECT LINK-LIST-FILE ASSIGN TO "LINKCHECK-LINKS.TMP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINK-LIST-STATUS.
+*> Final dead-link report, one line per broken link plus a summary
+           SELECT REPORT-FILE ASSIGN TO "LINKCHECK.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CFG-RECORD           PIC X(256).
+       FD  HTML-LIST-FILE.
+       01  HTML-LIST-RECORD     PIC X(512).
+       FD  LINK-LIST-FILE.
+       01  LINK-LIST-RECORD     PIC X(512).
+       FD  REPORT-FILE.
+       01  REPORT-RECORD        PIC X(256).
+
+       WORKING-STORAGE SECTION.
+*> DOC-ROOT and DEFAULT-INDEX-NAME come from here, same as every
+*> other module that needs to know where the site lives
+       COPY "config.cpy".
+
+       01 WS-CFG-STATUS         PIC XX.
+       01 WS-CFG-EOF            PIC 9 VALUE 0.
+       01 WS-CFG-LEN            PIC 9(4) COMP.
+       01 WS-EQUALS-POS         PIC 9(4) COMP.
+       01 WS-CFG-KEY            PIC X(64).
+       01 WS-CFG-VALUE          PIC X(192).
+
+       01 WS-HTML-LIST-STATUS   PIC XX.
+       01 WS-LINK-LIST-STATUS   PIC XX.
+       01 WS-REPORT-STATUS      PIC XX.
+       01 WS-HTML-EOF           PIC 9 VALUE 0.
+       01 WS-LINK-EOF           PIC 9 VALUE 0.
+
+       01 WS-SHELL-CMD          PIC X(2200).
+       01 WS-SHELL-RC           PIC S9(9) COMP-5.
+
+*> WS-HTML-FILE shell-quoted for the grep command below - embedded
+*> single quotes are escaped as '\'' so a filename can't break out
+*> of the quoted argument and inject further shell commands
+       01 WS-HTML-FILE-ESC      PIC X(2100).
+       01 WS-HTML-FILE-ESC-LEN  PIC 9(4) COMP.
+       01 WS-SQ-PTR             PIC 9(8) COMP-5.
+       01 WS-SQ-IDX             PIC 9(4) COMP.
+
+       01 WS-DOCROOT-ARG        PIC X(256).
+       01 WS-ROOT-LEN           PIC 9(4) COMP.
+
+*> Current HTML file being scanned, and its web-root-relative form
+       01 WS-HTML-FILE          PIC X(512).
+       01 WS-FILE-LEN           PIC 9(4) COMP.
+       01 WS-WEB-PATH           PIC X(512).
+       01 WS-HTML-DIR           PIC X(512).
+       01 WS-HTML-DIR-LEN       PIC 9(4) COMP.
+       01 WS-SCAN-POS           PIC 9(4) COMP.
+       01 WS-LAST-SLASH         PIC 9(4) COMP.
+
+*> One extracted href/src value and its cleaned-up form
+       01 WS-LINK-LEN           PIC 9(4) COMP.
+       01 WS-QUOTE1             PIC 9(4) COMP.
+       01 WS-QUOTE2             PIC 9(4) COMP.
+       01 WS-LINK-VALUE         PIC X(512).
+       01 WS-VALUE-LEN          PIC 9(4) COMP.
+       01 WS-CUT-POS            PIC 9(4) COMP.
+
+*> Candidate site-root-relative path built for the link target, and
+*> what PATH-UTILS/FILE-EXISTS make of it
+       01 WS-CAND-PATH          PIC X(512).
+       01 WS-SANITIZED-PATH     PIC X(512).
+       01 WS-PU-RETURN-CODE     PIC 9.
+*> PATH-UTILS' own COPY "config.cpy" DOC-ROOT is never populated in
+*> this standalone job either, same reason HTTP-HANDLER now passes
+*> its DOC-ROOT down explicitly - so this job's own DOC-ROOT (read
+*> above from WEBSERVER.CFG) is passed through as the override on
+*> every call instead of relying on PATH-UTILS' own always-blank copy
+       01 WS-DOCROOT-OVERRIDE   PIC X(256).
+       01 WS-EXISTS-FLAG        PIC 9.
+
+       01 WS-REPORT-LINE        PIC X(256).
+
+       01 WS-FILES-SCANNED      PIC 9(6) VALUE 0.
+       01 WS-LINKS-CHECKED      PIC 9(6) VALUE 0.
+       01 WS-LINKS-BROKEN       PIC 9(6) VALUE 0.
+       01 WS-COUNT-DISPLAY      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+           DISPLAY "LINK-CHECK: starting internal link check"
+
+           PERFORM READ-CONFIG-FILE
+           PERFORM FIND-HTML-FILES
+
+           OPEN OUTPUT REPORT-FILE
+           MOVE "Internal link check report" TO WS-REPORT-LINE
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           OPEN INPUT HTML-LIST-FILE
+           IF WS-HTML-LIST-STATUS = "00"
+               MOVE 0 TO WS-HTML-EOF
+               PERFORM UNTIL WS-HTML-EOF = 1
+                   READ HTML-LIST-FILE INTO WS-HTML-FILE
+                       AT END
+                           MOVE 1 TO WS-HTML-EOF
+                       NOT AT END
+                           PERFORM CHECK-ONE-HTML-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE HTML-LIST-FILE
+           END-IF
+
+           PERFORM WRITE-SUMMARY
+           CLOSE REPORT-FILE
+
+           MOVE WS-FILES-SCANNED TO WS-COUNT-DISPLAY
+           DISPLAY "LINK-CHECK: scanned " WS-COUNT-DISPLAY
+               " HTML file(s)"
+           MOVE WS-LINKS-CHECKED TO WS-COUNT-DISPLAY
+           DISPLAY "LINK-CHECK: checked " WS-COUNT-DISPLAY
+               " internal link(s)"
+           MOVE WS-LINKS-BROKEN TO WS-COUNT-DISPLAY
+           DISPLAY "LINK-CHECK: found " WS-COUNT-DISPLAY
+               " broken link(s), see LINKCHECK.RPT"
+
+           STOP RUN.
+
+*> Read WEBSERVER.CFG, if one exists, purely to pick up the same
+*> DOC_ROOT/INDEX_FILE overrides WEBSERVER itself would apply -
+*> config.cpy's compiled-in defaults are used otherwise
+       READ-CONFIG-FILE.
+           OPEN INPUT CONFIG-FILE
+
+           IF WS-CFG-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CFG-EOF
+           PERFORM UNTIL WS-CFG-EOF = 1
+               READ CONFIG-FILE
+                   AT END
+                       MOVE 1 TO WS-CFG-EOF
+                   NOT AT END
+                       PERFORM APPLY-CONFIG-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE CONFIG-FILE
+           .
+
+*> Only the two keys this job cares about are recognized here; any
+*> other key is silently ignored, same tolerance APPLY-CONFIG-LINE
+*> in webserver.cbl shows toward keys it doesn't recognize either
+       APPLY-CONFIG-LINE.
+           MOVE 0 TO WS-CFG-LEN
+           INSPECT CFG-RECORD TALLYING WS-CFG-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-CFG-LEN = 0 OR CFG-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-EQUALS-POS
+           PERFORM VARYING WS-EQUALS-POS FROM 1 BY 1
+               UNTIL WS-EQUALS-POS > WS-CFG-LEN
+               IF CFG-RECORD(WS-EQUALS-POS:1) = "="
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-EQUALS-POS = 0 OR WS-EQUALS-POS >= WS-CFG-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CFG-KEY
+           MOVE SPACES TO WS-CFG-VALUE
+           MOVE CFG-RECORD(1:WS-EQUALS-POS - 1) TO WS-CFG-KEY
+           MOVE CFG-RECORD(WS-EQUALS-POS + 1:
+               WS-CFG-LEN - WS-EQUALS-POS) TO WS-CFG-VALUE
+
+           EVALUATE WS-CFG-KEY
+               WHEN "DOC_ROOT"
+                   MOVE WS-CFG-VALUE TO DOC-ROOT
+               WHEN "INDEX_FILE"
+                   MOVE WS-CFG-VALUE TO DEFAULT-INDEX-NAME
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+*> Shell out to enumerate every .html file under DOC-ROOT (or the
+*> current directory when DOC-ROOT isn't configured, same "blank or
+*> '.' means cwd" convention PATH-UTILS' APPLY-DOC-ROOT uses)
+       FIND-HTML-FILES.
+           MOVE 0 TO WS-ROOT-LEN
+           INSPECT DOC-ROOT TALLYING WS-ROOT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-ROOT-LEN = 0 OR DOC-ROOT(1:WS-ROOT-LEN) = "."
+               MOVE "." TO WS-DOCROOT-ARG
+           ELSE
+               MOVE DOC-ROOT(1:WS-ROOT-LEN) TO WS-DOCROOT-ARG
+           END-IF
+
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING "find '" DELIMITED BY SIZE
+                  WS-DOCROOT-ARG DELIMITED BY SPACE
+                  "' -type f -name '*.html' > LINKCHECK-FILES.TMP"
+                  DELIMITED BY SIZE
+                  INTO WS-SHELL-CMD
+           END-STRING
+
+           CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+           .
+
+*> Extract every href="..."/src="..." target out of one HTML file
+*> and check the internal ones; WS-HTML-FILE is the disk path "find"
+*> reported, prefixed with WS-DOCROOT-ARG
+       CHECK-ONE-HTML-FILE.
+           MOVE 0 TO WS-FILE-LEN
+           PERFORM VARYING WS-FILE-LEN FROM 512 BY -1
+               UNTIL WS-FILE-LEN < 1
+               IF WS-HTML-FILE(WS-FILE-LEN:1) NOT = SPACE AND
+                  WS-HTML-FILE(WS-FILE-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-FILE-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           ADD 1 TO WS-FILES-SCANNED
+           PERFORM DERIVE-WEB-PATH
+
+           PERFORM SHELL-QUOTE-HTML-FILE
+
+*> Built piece by piece so the double-quote character the regex
+*> needs (matching href="...") can come from the QUOTE figurative
+*> constant instead of an escaped literal
+           MOVE SPACES TO WS-SHELL-CMD
+           STRING "grep -ohE '(href|src)=" DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "[^" DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "]*" DELIMITED BY SIZE
+                  QUOTE DELIMITED BY SIZE
+                  "' '" DELIMITED BY SIZE
+                  WS-HTML-FILE-ESC(1:WS-HTML-FILE-ESC-LEN)
+                      DELIMITED BY SIZE
+                  "' > LINKCHECK-LINKS.TMP 2>/dev/null"
+                      DELIMITED BY SIZE
+                  INTO WS-SHELL-CMD
+           END-STRING
+
+           CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+
+           OPEN INPUT LINK-LIST-FILE
+           IF WS-LINK-LIST-STATUS = "00"
+               MOVE 0 TO WS-LINK-EOF
+               PERFORM UNTIL WS-LINK-EOF = 1
+                   READ LINK-LIST-FILE INTO LINK-LIST-RECORD
+                       AT END
+                           MOVE 1 TO WS-LINK-EOF
+                       NOT AT END
+                           PERFORM CHECK-ONE-LINK
+                   END-READ
+               END-PERFORM
+               CLOSE LINK-LIST-FILE
+           END-IF
+           .
+
+*> Shell-quote WS-HTML-FILE for safe embedding inside single-quoted
+*> shell arguments: each embedded ' becomes '\'' (close the quote,
+*> emit an escaped literal quote, reopen the quote)
+       SHELL-QUOTE-HTML-FILE.
+           MOVE 1 TO WS-SQ-PTR
+           MOVE SPACES TO WS-HTML-FILE-ESC
+           PERFORM VARYING WS-SQ-IDX FROM 1 BY 1
+               UNTIL WS-SQ-IDX > WS-FILE-LEN
+               PERFORM APPEND-SHELL-QUOTED-CHAR
+           END-PERFORM
+           COMPUTE WS-HTML-FILE-ESC-LEN = WS-SQ-PTR - 1
+           .
+
+       APPEND-SHELL-QUOTED-CHAR.
+           IF WS-HTML-FILE(WS-SQ-IDX:1) = "'"
+               STRING "'\''" DELIMITED BY SIZE
+                   INTO WS-HTML-FILE-ESC
+                   WITH POINTER WS-SQ-PTR
+               END-STRING
+           ELSE
+               STRING WS-HTML-FILE(WS-SQ-IDX:1) DELIMITED BY SIZE
+                   INTO WS-HTML-FILE-ESC
+                   WITH POINTER WS-SQ-PTR
+               END-STRING
+           END-IF
+           .
+
+*> Strip the WS-DOCROOT-ARG prefix off WS-HTML-FILE to get the
+*> site-root-relative path, then split off its directory portion -
+*> both are needed to resolve any relative href/src found inside it
+       DERIVE-WEB-PATH.
+           MOVE SPACES TO WS-WEB-PATH
+           IF WS-DOCROOT-ARG = "."
+               IF WS-HTML-FILE(1:2) = "./"
+                   MOVE WS-HTML-FILE(3:) TO WS-WEB-PATH
+               ELSE
+                   MOVE WS-HTML-FILE(1:WS-FILE-LEN) TO WS-WEB-PATH
+               END-IF
+           ELSE
+               MOVE 0 TO WS-ROOT-LEN
+               INSPECT WS-DOCROOT-ARG TALLYING WS-ROOT-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+               IF WS-FILE-LEN > WS-ROOT-LEN AND
+                  WS-HTML-FILE(1:WS-ROOT-LEN) = WS-DOCROOT-ARG
+                      (1:WS-ROOT-LEN) AND
+                  WS-HTML-FILE(WS-ROOT-LEN + 1:1) = "/"
+                   MOVE WS-HTML-FILE(WS-ROOT-LEN + 2:)
+                       TO WS-WEB-PATH
+               ELSE
+                   MOVE WS-HTML-FILE(1:WS-FILE-LEN) TO WS-WEB-PATH
+               END-IF
+           END-IF
+
+*> Directory portion is everything before the last "/"; none found
+*> means the page lives at the site root
+           MOVE SPACES TO WS-HTML-DIR
+           MOVE 0 TO WS-HTML-DIR-LEN
+           MOVE 0 TO WS-LAST-SLASH
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-SCAN-POS > 512
+               IF WS-WEB-PATH(WS-SCAN-POS:1) = SPACE OR
+                  WS-WEB-PATH(WS-SCAN-POS:1) = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+               IF WS-WEB-PATH(WS-SCAN-POS:1) = "/"
+                   MOVE WS-SCAN-POS TO WS-LAST-SLASH
+               END-IF
+           END-PERFORM
+
+           IF WS-LAST-SLASH > 0
+               MOVE WS-LAST-SLASH TO WS-HTML-DIR-LEN
+               MOVE WS-WEB-PATH(1:WS-HTML-DIR-LEN) TO WS-HTML-DIR
+           END-IF
+           .
+
+*> LINK-LIST-RECORD holds one whole href="..."/src="..." attribute;
+*> pull out the quoted value, skip anything that isn't an internal
+*> link, resolve it against the page's directory, and verify it
+       CHECK-ONE-LINK.
+           MOVE 0 TO WS-QUOTE1
+           PERFORM VARYING WS-QUOTE1 FROM 1 BY 1
+               UNTIL WS-QUOTE1 > 512
+               IF LINK-LIST-RECORD(WS-QUOTE1:1) = QUOTE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-QUOTE1 > 511
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-QUOTE2
+           COMPUTE WS-QUOTE2 = WS-QUOTE1 + 1
+           PERFORM VARYING WS-QUOTE2 FROM WS-QUOTE2 BY 1
+               UNTIL WS-QUOTE2 > 512
+               IF LINK-LIST-RECORD(WS-QUOTE2:1) = QUOTE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-QUOTE2 > 512 OR WS-QUOTE2 <= WS-QUOTE1 + 1
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-LINK-VALUE
+           MOVE LINK-LIST-RECORD(WS-QUOTE1 + 1:
+               WS-QUOTE2 - WS-QUOTE1 - 1) TO WS-LINK-VALUE
+
+*> Drop any "#fragment" or "?query" suffix - only the file target
+*> itself needs to exist
+           PERFORM VARYING WS-CUT-POS FROM 1 BY 1
+               UNTIL WS-CUT-POS > 512
+               IF WS-LINK-VALUE(WS-CUT-POS:1) = "#" OR
+                  WS-LINK-VALUE(WS-CUT-POS:1) = "?"
+                   MOVE SPACES TO WS-LINK-VALUE(WS-CUT-POS:)
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-VALUE-LEN
+           PERFORM VARYING WS-VALUE-LEN FROM 512 BY -1
+               UNTIL WS-VALUE-LEN < 1
+               IF WS-LINK-VALUE(WS-VALUE-LEN:1) NOT = SPACE AND
+                  WS-LINK-VALUE(WS-VALUE-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-VALUE-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> Not an internal link - leave external URLs, mailto/tel/js
+*> pseudo-protocols, and bare page anchors alone
+           IF WS-LINK-VALUE(1:7) = "http://" OR
+              WS-LINK-VALUE(1:8) = "https://" OR
+              WS-LINK-VALUE(1:2) = "//" OR
+              WS-LINK-VALUE(1:7) = "mailto:" OR
+              WS-LINK-VALUE(1:4) = "tel:" OR
+              WS-LINK-VALUE(1:11) = "javascript:"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CAND-PATH
+           IF WS-LINK-VALUE(1:1) = "/"
+               MOVE WS-LINK-VALUE(1:WS-VALUE-LEN) TO WS-CAND-PATH
+           ELSE
+               IF WS-HTML-DIR-LEN > 0
+                   STRING "/" DELIMITED BY SIZE
+                          WS-HTML-DIR(1:WS-HTML-DIR-LEN)
+                              DELIMITED BY SIZE
+                          WS-LINK-VALUE(1:WS-VALUE-LEN)
+                              DELIMITED BY SIZE
+                          INTO WS-CAND-PATH
+                   END-STRING
+               ELSE
+                   STRING "/" DELIMITED BY SIZE
+                          WS-LINK-VALUE(1:WS-VALUE-LEN)
+                              DELIMITED BY SIZE
+                          INTO WS-CAND-PATH
+                   END-STRING
+               END-IF
+           END-IF
+
+           ADD 1 TO WS-LINKS-CHECKED
+
+           MOVE DOC-ROOT TO WS-DOCROOT-OVERRIDE
+           CALL "PATH-UTILS" USING WS-CAND-PATH WS-SANITIZED-PATH
+               WS-PU-RETURN-CODE WS-DOCROOT-OVERRIDE
+           END-CALL
+
+           IF WS-PU-RETURN-CODE NOT = 0
+               ADD 1 TO WS-LINKS-BROKEN
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "BROKEN " DELIMITED BY SIZE
+                      WS-HTML-FILE(1:WS-FILE-LEN) DELIMITED BY SIZE
+                      " -> " DELIMITED BY SIZE
+                      WS-LINK-VALUE(1:WS-VALUE-LEN) DELIMITED BY SIZE
+                      " (invalid path)" DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "FILE-EXISTS" USING WS-SANITIZED-PATH WS-EXISTS-FLAG
+           END-CALL
+
+           IF WS-EXISTS-FLAG = 0
+               ADD 1 TO WS-LINKS-BROKEN
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "BROKEN " DELIMITED BY SIZE
+                      WS-HTML-FILE(1:WS-FILE-LEN) DELIMITED BY SIZE
+                      " -> " DELIMITED BY SIZE
+                      WS-LINK-VALUE(1:WS-VALUE-LEN) DELIMITED BY SIZE
+                      " (not found: " DELIMITED BY SIZE
+                      WS-SANITIZED-PATH DELIMITED BY SPACE
+                      ")" DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           END-IF
+           .
+
+       WRITE-SUMMARY.
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-FILES-SCANNED TO WS-COUNT-DISPLAY
+           STRING "Files scanned:  " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-LINKS-CHECKED TO WS-COUNT-DISPLAY
+           STRING "Links checked:  " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+
+           MOVE SPACES TO WS-REPORT-LINE
+           MOVE WS-LINKS-BROKEN TO WS-COUNT-DISPLAY
+           STRING "Links broken:   " DELIMITED BY SIZE
+                  WS-COUNT-DISPLAY DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE
+           .
