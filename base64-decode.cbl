@@ -0,0 +1,153 @@
+*> Base64 decoding module - converts a standard Base64 string (as
+*> carried in an "Authorization: Basic ..." request header) back to
+*> its original bytes. Padding ("=") is honored; any other malformed
+*> input (wrong length, bad characters) just decodes what it can,
+*> matching URL-DECODE's "best effort" stance on bad escapes.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASE64-DECODE.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+*> Length of input string (before trailing spaces)
+       01 WS-IN-LEN            PIC 9(4) COMP.
+*> Index for scanning input four characters at a time
+       01 WS-IN-INDEX          PIC 9(4) COMP.
+*> Index for building decoded output string
+       01 WS-OUT-INDEX         PIC 9(4) COMP.
+*> One 4-character Base64 group
+       01 WS-GROUP-CHARS       PIC X(4).
+*> Character currently being decoded to a six-bit value
+       01 WS-CUR-CHAR          PIC X.
+*> Six-bit value (0-63) of WS-CUR-CHAR
+       01 WS-CUR-SIXBIT        PIC 9(4) COMP.
+*> The four six-bit values making up one decoded group
+       01 WS-SIXBIT-1          PIC 9(4) COMP.
+       01 WS-SIXBIT-2          PIC 9(4) COMP.
+       01 WS-SIXBIT-3          PIC 9(4) COMP.
+       01 WS-SIXBIT-4          PIC 9(4) COMP.
+*> How many trailing "=" pad characters this group ends with (0-2)
+       01 WS-PAD-COUNT         PIC 9 COMP.
+*> The group's three bytes, repacked from four six-bit values
+       01 WS-COMBINED          PIC 9(8) COMP.
+       01 WS-BYTE-1             PIC 9(3) COMP.
+       01 WS-BYTE-2             PIC 9(3) COMP.
+       01 WS-BYTE-3             PIC 9(3) COMP.
+
+*> Parameters passed from calling program
+       LINKAGE SECTION.
+*> Base64-encoded input (as taken off an Authorization header)
+       01 LS-INPUT              PIC X(128).
+*> Decoded output bytes
+       01 LS-OUTPUT              PIC X(96).
+*> Actual decoded length, since the decoded bytes may legitimately
+*> end in a space
+       01 LS-OUTPUT-LEN          PIC 9(4) COMP.
+
+       PROCEDURE DIVISION USING LS-INPUT LS-OUTPUT LS-OUTPUT-LEN.
+
+*> Main Base64 decoding logic
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-OUTPUT
+           MOVE 0 TO LS-OUTPUT-LEN
+           MOVE 0 TO WS-IN-LEN
+           INSPECT LS-INPUT TALLYING WS-IN-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+*> A well-formed Base64 string is always a multiple of four
+*> characters long; anything else is treated as empty
+           IF WS-IN-LEN = 0 OR FUNCTION MOD(WS-IN-LEN, 4) NOT = 0
+               GOBACK
+           END-IF
+
+           MOVE 1 TO WS-OUT-INDEX
+
+*> Process the input four characters (one 24-bit group) at a time
+           PERFORM VARYING WS-IN-INDEX FROM 1 BY 4
+               UNTIL WS-IN-INDEX > WS-IN-LEN
+               MOVE LS-INPUT(WS-IN-INDEX:4) TO WS-GROUP-CHARS
+               MOVE 0 TO WS-PAD-COUNT
+
+               MOVE WS-GROUP-CHARS(1:1) TO WS-CUR-CHAR
+               PERFORM DECODE-SIXBIT
+               MOVE WS-CUR-SIXBIT TO WS-SIXBIT-1
+
+               MOVE WS-GROUP-CHARS(2:1) TO WS-CUR-CHAR
+               PERFORM DECODE-SIXBIT
+               MOVE WS-CUR-SIXBIT TO WS-SIXBIT-2
+
+               MOVE WS-GROUP-CHARS(3:1) TO WS-CUR-CHAR
+               IF WS-CUR-CHAR = "="
+                   ADD 1 TO WS-PAD-COUNT
+                   MOVE 0 TO WS-SIXBIT-3
+               ELSE
+                   PERFORM DECODE-SIXBIT
+                   MOVE WS-CUR-SIXBIT TO WS-SIXBIT-3
+               END-IF
+
+               MOVE WS-GROUP-CHARS(4:1) TO WS-CUR-CHAR
+               IF WS-CUR-CHAR = "="
+                   ADD 1 TO WS-PAD-COUNT
+                   MOVE 0 TO WS-SIXBIT-4
+               ELSE
+                   PERFORM DECODE-SIXBIT
+                   MOVE WS-CUR-SIXBIT TO WS-SIXBIT-4
+               END-IF
+
+*> Repack the four six-bit values into three bytes: each six-bit
+*> value's weight is a power of 64, so a plain COMPUTE reassembles
+*> the 24-bit group with no bitwise operators needed
+               COMPUTE WS-COMBINED =
+                   WS-SIXBIT-1 * 262144 + WS-SIXBIT-2 * 4096 +
+                   WS-SIXBIT-3 * 64 + WS-SIXBIT-4
+
+               COMPUTE WS-BYTE-1 = WS-COMBINED / 65536
+               COMPUTE WS-BYTE-2 = FUNCTION MOD(WS-COMBINED / 256, 256)
+               COMPUTE WS-BYTE-3 = FUNCTION MOD(WS-COMBINED, 256)
+
+               MOVE FUNCTION CHAR(WS-BYTE-1 + 1) TO
+                   LS-OUTPUT(WS-OUT-INDEX:1)
+               ADD 1 TO WS-OUT-INDEX
+               ADD 1 TO LS-OUTPUT-LEN
+
+*> A group ending in "==" only carries one real byte, and a group
+*> ending in a single "=" only carries two
+               IF WS-PAD-COUNT < 2
+                   MOVE FUNCTION CHAR(WS-BYTE-2 + 1) TO
+                       LS-OUTPUT(WS-OUT-INDEX:1)
+                   ADD 1 TO WS-OUT-INDEX
+                   ADD 1 TO LS-OUTPUT-LEN
+               END-IF
+               IF WS-PAD-COUNT < 1
+                   MOVE FUNCTION CHAR(WS-BYTE-3 + 1) TO
+                       LS-OUTPUT(WS-OUT-INDEX:1)
+                   ADD 1 TO WS-OUT-INDEX
+                   ADD 1 TO LS-OUTPUT-LEN
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+*> Convert one Base64 alphabet character to its six-bit value (0-63).
+*> An unrecognized character (not part of the standard alphabet)
+*> decodes to zero, the same "best effort" fallback URL-DECODE uses
+*> for an unrecognized %XX escape
+       DECODE-SIXBIT.
+           MOVE 0 TO WS-CUR-SIXBIT
+
+           IF WS-CUR-CHAR >= "A" AND WS-CUR-CHAR <= "Z"
+               COMPUTE WS-CUR-SIXBIT =
+                   FUNCTION ORD(WS-CUR-CHAR) - FUNCTION ORD("A")
+           ELSE IF WS-CUR-CHAR >= "a" AND WS-CUR-CHAR <= "z"
+               COMPUTE WS-CUR-SIXBIT =
+                   FUNCTION ORD(WS-CUR-CHAR) - FUNCTION ORD("a") + 26
+           ELSE IF WS-CUR-CHAR >= "0" AND WS-CUR-CHAR <= "9"
+               COMPUTE WS-CUR-SIXBIT =
+                   FUNCTION ORD(WS-CUR-CHAR) - FUNCTION ORD("0") + 52
+           ELSE IF WS-CUR-CHAR = "+"
+               MOVE 62 TO WS-CUR-SIXBIT
+           ELSE IF WS-CUR-CHAR = "/"
+               MOVE 63 TO WS-CUR-SIXBIT
+           ELSE
+               MOVE 0 TO WS-CUR-SIXBIT
+           END-IF
+           .
