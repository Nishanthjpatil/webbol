@@ -6,7 +6,22 @@ IDENTIFICATION DIVISION.
        01 WS-INDEX             PIC 9(4) COMP.
        01 WS-LENGTH            PIC 9(4) COMP.
        01 WS-EXT-START         PIC 9(4) COMP.
-       
+
+*> Magic-byte sniffing fallback: when the extension didn't match any
+*> recognized type, peek at the first few bytes of the file itself
+*> before settling for application/octet-stream - the same
+*> CBL_OPEN_FILE/CBL_READ_FILE/CBL_CLOSE_FILE sequence FILE-OPS uses
+*> for a binary-safe read, just reading a small fixed header instead
+*> of the whole file
+       01 WS-SNIFF-HANDLE      PIC 9(8) COMP-5.
+       01 WS-SNIFF-OPEN-RC     PIC S9(9) COMP-5.
+       01 WS-SNIFF-READ-RC     PIC S9(9) COMP-5.
+       01 WS-SNIFF-CLOSE-RC    PIC S9(9) COMP-5.
+       01 WS-SNIFF-OFFSET      PIC 9(18) COMP VALUE 0.
+       01 WS-SNIFF-LEN         PIC 9(9) COMP.
+       01 WS-SNIFF-FLAG        PIC X(1) VALUE LOW-VALUE.
+       01 WS-SNIFF-HEADER      PIC X(16).
+
        LINKAGE SECTION.
        01 LS-FILE-PATH         PIC X(512).
        01 LS-MIME-TYPE         PIC X(64).
@@ -29,38 +44,110 @@ IDENTIFICATION DIVISION.
            END-PERFORM
            
            IF WS-EXT-START = 0
+               PERFORM SNIFF-MAGIC-BYTES
                GOBACK
            END-IF
            
-           EVALUATE LS-FILE-PATH(WS-EXT-START:4)
-               WHEN "html"
+           EVALUATE LS-FILE-PATH(WS-EXT-START:5)
+               WHEN "html "
                    MOVE "text/html" TO LS-MIME-TYPE
-               WHEN "htm "
+               WHEN "htm  "
                    MOVE "text/html" TO LS-MIME-TYPE
-               WHEN "css "
+               WHEN "css  "
                    MOVE "text/css" TO LS-MIME-TYPE
-               WHEN "js  "
+               WHEN "js   "
                    MOVE "application/javascript" TO LS-MIME-TYPE
-               WHEN "json"
+               WHEN "json "
                    MOVE "application/json" TO LS-MIME-TYPE
-               WHEN "xml "
+               WHEN "xml  "
                    MOVE "application/xml" TO LS-MIME-TYPE
-               WHEN "txt "
+               WHEN "txt  "
                    MOVE "text/plain" TO LS-MIME-TYPE
-               WHEN "png "
+               WHEN "png  "
                    MOVE "image/png" TO LS-MIME-TYPE
-               WHEN "jpg "
+               WHEN "jpg  "
                    MOVE "image/jpeg" TO LS-MIME-TYPE
-               WHEN "jpeg"
+               WHEN "jpeg "
                    MOVE "image/jpeg" TO LS-MIME-TYPE
-               WHEN "gif "
+               WHEN "gif  "
                    MOVE "image/gif" TO LS-MIME-TYPE
-               WHEN "svg "
+               WHEN "svg  "
                    MOVE "image/svg+xml" TO LS-MIME-TYPE
-               WHEN "ico "
+               WHEN "ico  "
                    MOVE "image/x-icon" TO LS-MIME-TYPE
-               WHEN "pdf "
+               WHEN "pdf  "
                    MOVE "application/pdf" TO LS-MIME-TYPE
+               WHEN "woff "
+                   MOVE "font/woff" TO LS-MIME-TYPE
+               WHEN "woff2"
+                   MOVE "font/woff2" TO LS-MIME-TYPE
+               WHEN "mp4  "
+                   MOVE "video/mp4" TO LS-MIME-TYPE
+               WHEN "webp "
+                   MOVE "image/webp" TO LS-MIME-TYPE
+               WHEN "zip  "
+                   MOVE "application/zip" TO LS-MIME-TYPE
+               WHEN "csv  "
+                   MOVE "text/csv" TO LS-MIME-TYPE
            END-EVALUATE
-           
+
+*> An unrecognized (or absent) extension is exactly when a guess from
+*> the file's own content is worth a try, before giving up and
+*> labeling it a generic binary stream
+           IF LS-MIME-TYPE = "application/octet-stream"
+               PERFORM SNIFF-MAGIC-BYTES
+           END-IF
+
            GOBACK.
+
+*> Open the file, read its first few bytes, and compare them against
+*> a handful of well-known file signatures. Any failure to open or
+*> read - a missing file, a directory, fewer bytes than a signature
+*> needs - just leaves LS-MIME-TYPE at its application/octet-stream
+*> default, the same tolerant fallback EVALUATE above already has
+       SNIFF-MAGIC-BYTES.
+           CALL "CBL_OPEN_FILE" USING LS-FILE-PATH 1 0 0
+               WS-SNIFF-HANDLE
+               RETURNING WS-SNIFF-OPEN-RC
+           END-CALL
+           IF WS-SNIFF-OPEN-RC NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE LOW-VALUES TO WS-SNIFF-HEADER
+           MOVE 0 TO WS-SNIFF-OFFSET
+           MOVE 16 TO WS-SNIFF-LEN
+           CALL "CBL_READ_FILE" USING WS-SNIFF-HANDLE WS-SNIFF-OFFSET
+               WS-SNIFF-LEN WS-SNIFF-FLAG WS-SNIFF-HEADER
+               RETURNING WS-SNIFF-READ-RC
+           END-CALL
+
+           CALL "CBL_CLOSE_FILE" USING WS-SNIFF-HANDLE
+               RETURNING WS-SNIFF-CLOSE-RC
+           END-CALL
+
+           IF WS-SNIFF-READ-RC NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           EVALUATE TRUE
+               WHEN WS-SNIFF-HEADER(1:8) =
+                       X"89504E470D0A1A0A"
+                   MOVE "image/png" TO LS-MIME-TYPE
+               WHEN WS-SNIFF-HEADER(1:3) = X"FFD8FF"
+                   MOVE "image/jpeg" TO LS-MIME-TYPE
+               WHEN WS-SNIFF-HEADER(1:6) = "GIF87a" OR
+                    WS-SNIFF-HEADER(1:6) = "GIF89a"
+                   MOVE "image/gif" TO LS-MIME-TYPE
+               WHEN WS-SNIFF-HEADER(1:4) = "%PDF"
+                   MOVE "application/pdf" TO LS-MIME-TYPE
+               WHEN WS-SNIFF-HEADER(1:2) = "BM"
+                   MOVE "image/bmp" TO LS-MIME-TYPE
+               WHEN WS-SNIFF-HEADER(1:4) = X"504B0304"
+                   MOVE "application/zip" TO LS-MIME-TYPE
+               WHEN WS-SNIFF-HEADER(1:2) = X"1F8B"
+                   MOVE "application/gzip" TO LS-MIME-TYPE
+               WHEN WS-SNIFF-HEADER(1:4) = "RIFF"
+                   MOVE "image/webp" TO LS-MIME-TYPE
+           END-EVALUATE
+           .
