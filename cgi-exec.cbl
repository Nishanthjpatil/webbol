@@ -0,0 +1,258 @@
+*> CGI-bin script execution - shells out to run a script found under
+*> the site's cgi-bin directory, the same CALL "SYSTEM"-plus-scratch-
+*> file approach GZIP-COMPRESS uses for the "gzip" utility. Environment
+*> variables a CGI/1.1 script expects (REQUEST_METHOD, QUERY_STRING,
+*> etc.) are exported first; a request body, if any, is handed to the
+*> script on standard input; the script's own stdout (headers, a blank
+*> line, then its body, per the CGI protocol) is captured to a scratch
+*> file and read back the same binary-safe way FILE-OPS reads a served
+*> file. A failure at any step just returns with LS-RETURN-CODE set,
+*> leaving the caller free to answer with an error response of its own.
+IDENTIFICATION DIVISION.
+       PROGRAM-ID. CGI-EXEC.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-SCRIPT-LEN         PIC 9(4) COMP.
+       01 WS-SHELL-CMD          PIC X(600).
+       01 WS-SHELL-RC           PIC S9(9) COMP-5.
+       01 WS-CONTENT-LEN-STR    PIC X(10).
+
+*> The in/out scratch files are named after this process's own PID
+*> rather than a fixed CGITMP.IN/CGITMP.OUT, the same fix applied to
+*> COMPUTE-AUTH-HASH's AUTHTMP.OUT in http-handler.cbl - WEBSERVER
+*> forks a child per accepted connection, and two children running a
+*> CGI script at the same moment would otherwise read back each
+*> other's request body or captured output
+       01 WS-CGI-PID            PIC S9(9) COMP-5.
+       01 WS-CGI-PID-D          PIC 9(10).
+       01 WS-CGI-IN-NAME        PIC X(24).
+
+*> Handle/offset/length fields for the raw CBL_ file routines used to
+*> write the script's stdin and read its captured output back, the
+*> same style FILE-OPS and GZIP-COMPRESS use for binary-safe reads -
+*> a LINE SEQUENTIAL WRITE would silently strip trailing space bytes
+*> off a request body, corrupting it out from under CONTENT_LENGTH
+       01 WS-FILE-NAME          PIC X(24).
+       01 WS-FILE-HANDLE        PIC 9(8) COMP-5.
+       01 WS-FILE-SIZE-RAW      PIC 9(18) COMP.
+       01 WS-READ-OFFSET        PIC 9(18) COMP.
+       01 WS-READ-LEN           PIC 9(9) COMP.
+       01 WS-SIZE-QUERY-FLAG    PIC X(1) VALUE X"80".
+       01 WS-READ-FLAG          PIC X(1) VALUE LOW-VALUE.
+       01 WS-OPEN-RC            PIC S9(9) COMP-5.
+       01 WS-READ-RC            PIC S9(9) COMP-5.
+       01 WS-CLOSE-RC           PIC S9(9) COMP-5.
+       01 WS-CREATE-RC          PIC S9(9) COMP-5.
+       01 WS-WRITE-RC           PIC S9(9) COMP-5.
+       01 WS-WRITE-OFFSET       PIC 9(18) COMP VALUE 0.
+       01 WS-WRITE-LEN          PIC 9(9) COMP.
+       01 WS-DELETE-RC          PIC S9(9) COMP-5.
+
+       LINKAGE SECTION.
+*> The script's on-disk path, already resolved/sanitized by PATH-UTILS
+       01 LS-SCRIPT-PATH        PIC X(512).
+*> Request details a CGI/1.1 script expects in its environment
+       01 LS-METHOD             PIC X(10).
+       01 LS-QUERY-STRING       PIC X(256).
+*> The request body (if any) to hand the script on standard input
+       01 LS-BODY-BUFFER        PIC X(8192).
+       01 LS-BODY-LEN           PIC 9(8) COMP-5.
+*> The script's raw CGI output (headers, blank line, body) and length
+       01 LS-OUTPUT-BUFFER      PIC X(65536).
+       01 LS-OUTPUT-SIZE        PIC 9(8) COMP-5.
+       01 LS-RETURN-CODE        PIC 9.
+          88 CGI-OK             VALUE 0.
+          88 CGI-FAILED         VALUE 1.
+
+       PROCEDURE DIVISION USING LS-SCRIPT-PATH LS-METHOD
+                                LS-QUERY-STRING LS-BODY-BUFFER
+                                LS-BODY-LEN LS-OUTPUT-BUFFER
+                                LS-OUTPUT-SIZE LS-RETURN-CODE.
+
+       MAIN-LOGIC.
+           MOVE SPACES TO LS-OUTPUT-BUFFER
+           MOVE 0 TO LS-OUTPUT-SIZE
+           MOVE 0 TO LS-RETURN-CODE
+
+           MOVE 0 TO WS-SCRIPT-LEN
+           INSPECT LS-SCRIPT-PATH TALLYING WS-SCRIPT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           IF WS-SCRIPT-LEN = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+*> Export the CGI/1.1 environment variables a script expects, the same
+*> way a real web server's CGI gateway sets them before handing off
+           DISPLAY "REQUEST_METHOD" UPON ENVIRONMENT-NAME
+           DISPLAY LS-METHOD UPON ENVIRONMENT-VALUE
+           DISPLAY "QUERY_STRING" UPON ENVIRONMENT-NAME
+           DISPLAY LS-QUERY-STRING UPON ENVIRONMENT-VALUE
+           MOVE LS-BODY-LEN TO WS-CONTENT-LEN-STR
+           DISPLAY "CONTENT_LENGTH" UPON ENVIRONMENT-NAME
+           DISPLAY WS-CONTENT-LEN-STR UPON ENVIRONMENT-VALUE
+           DISPLAY "GATEWAY_INTERFACE" UPON ENVIRONMENT-NAME
+           DISPLAY "CGI/1.1" UPON ENVIRONMENT-VALUE
+           DISPLAY "SERVER_PROTOCOL" UPON ENVIRONMENT-NAME
+           DISPLAY "HTTP/1.1" UPON ENVIRONMENT-VALUE
+           DISPLAY "SCRIPT_NAME" UPON ENVIRONMENT-NAME
+           DISPLAY LS-SCRIPT-PATH(1:WS-SCRIPT-LEN)
+               UPON ENVIRONMENT-VALUE
+
+*> The script path itself is also exported, so the shell command
+*> below can reference it as "$CGI_SCRIPT_PATH" instead of
+*> interpolating LS-SCRIPT-PATH's raw bytes into the command text -
+*> LS-SCRIPT-PATH is PATH-UTILS-sanitized against ".."/absolute
+*> paths but not against shell metacharacters, and this program has
+*> no argv-based execve equivalent to build an unquoted command
+*> line safely any other way
+           DISPLAY "CGI_SCRIPT_PATH" UPON ENVIRONMENT-NAME
+           DISPLAY LS-SCRIPT-PATH(1:WS-SCRIPT-LEN)
+               UPON ENVIRONMENT-VALUE
+
+*> Both scratch filenames are qualified with this process's own PID
+*> (CALL "getpid", called directly the same way "fork"/"close"/
+*> "system" already are in webserver.cbl), so two forked children
+*> running CGI scripts at the same moment never share a filename
+           CALL "getpid" RETURNING WS-CGI-PID
+           END-CALL
+           MOVE WS-CGI-PID TO WS-CGI-PID-D
+           MOVE SPACES TO WS-CGI-IN-NAME
+           STRING "CGITMP" DELIMITED BY SIZE
+                  WS-CGI-PID-D DELIMITED BY SIZE
+                  ".IN" DELIMITED BY SIZE
+               INTO WS-CGI-IN-NAME
+           END-STRING
+           MOVE SPACES TO WS-FILE-NAME
+           STRING "CGITMP" DELIMITED BY SIZE
+                  WS-CGI-PID-D DELIMITED BY SIZE
+                  ".OUT" DELIMITED BY SIZE
+               INTO WS-FILE-NAME
+           END-STRING
+
+*> A POST body, if any, is handed to the script on standard input,
+*> written through the same raw CBL_CREATE_FILE/CBL_WRITE_FILE
+*> sequence WRITE-UPLOAD-FILE uses for a binary-safe write - a
+*> LINE SEQUENTIAL WRITE strips all trailing space bytes off a
+*> record, which would silently truncate a body ending in one or
+*> more literal spaces out from under the CONTENT_LENGTH already
+*> exported above
+           IF LS-BODY-LEN > 0
+               CALL "CBL_CREATE_FILE" USING WS-CGI-IN-NAME 2 0 0
+                   WS-FILE-HANDLE
+                   RETURNING WS-CREATE-RC
+               END-CALL
+               IF WS-CREATE-RC NOT = 0
+                   MOVE 1 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+
+               MOVE 0 TO WS-WRITE-OFFSET
+               MOVE LS-BODY-LEN TO WS-WRITE-LEN
+               CALL "CBL_WRITE_FILE" USING WS-FILE-HANDLE
+                   WS-WRITE-OFFSET WS-WRITE-LEN 0
+                   LS-BODY-BUFFER(1:LS-BODY-LEN)
+                   RETURNING WS-WRITE-RC
+               END-CALL
+
+               CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                   RETURNING WS-CLOSE-RC
+               END-CALL
+
+               IF WS-WRITE-RC NOT = 0
+                   CALL "CBL_DELETE_FILE" USING WS-CGI-IN-NAME
+                       RETURNING WS-DELETE-RC
+                   END-CALL
+                   MOVE 1 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+
+               MOVE SPACES TO WS-SHELL-CMD
+               STRING '"$CGI_SCRIPT_PATH" < ' DELIMITED BY SIZE
+                      WS-CGI-IN-NAME DELIMITED BY SPACE
+                      " > " DELIMITED BY SIZE
+                      WS-FILE-NAME DELIMITED BY SPACE
+                      " 2>/dev/null" DELIMITED BY SIZE
+                   INTO WS-SHELL-CMD
+               END-STRING
+           ELSE
+               MOVE SPACES TO WS-SHELL-CMD
+               STRING '"$CGI_SCRIPT_PATH" < /dev/null > '
+                          DELIMITED BY SIZE
+                      WS-FILE-NAME DELIMITED BY SPACE
+                      " 2>/dev/null" DELIMITED BY SIZE
+                   INTO WS-SHELL-CMD
+               END-STRING
+           END-IF
+
+           CALL "SYSTEM" USING WS-SHELL-CMD RETURNING WS-SHELL-RC
+
+           IF WS-SHELL-RC NOT = 0
+               PERFORM DELETE-CGI-SCRATCH-FILES
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+*> Read the script's output back the same byte-for-byte way FILE-OPS/
+*> GZIP-COMPRESS read binary/arbitrary bytes off disk
+           CALL "CBL_OPEN_FILE" USING WS-FILE-NAME 1 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-OPEN-RC
+           END-CALL
+           IF WS-OPEN-RC NOT = 0
+               PERFORM DELETE-CGI-SCRATCH-FILES
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-FILE-SIZE-RAW
+               WS-READ-LEN WS-SIZE-QUERY-FLAG LS-OUTPUT-BUFFER
+               RETURNING WS-READ-RC
+           END-CALL
+
+           IF WS-READ-RC NOT = 0 OR WS-FILE-SIZE-RAW = 0
+               OR WS-FILE-SIZE-RAW > 65536
+               CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                   RETURNING WS-CLOSE-RC
+               END-CALL
+               PERFORM DELETE-CGI-SCRATCH-FILES
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-READ-OFFSET
+           MOVE WS-FILE-SIZE-RAW TO WS-READ-LEN
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-READ-OFFSET
+               WS-READ-LEN WS-READ-FLAG LS-OUTPUT-BUFFER
+               RETURNING WS-READ-RC
+           END-CALL
+
+           CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+               RETURNING WS-CLOSE-RC
+           END-CALL
+
+           PERFORM DELETE-CGI-SCRATCH-FILES
+
+           IF WS-READ-RC NOT = 0
+               MOVE 1 TO LS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-FILE-SIZE-RAW TO LS-OUTPUT-SIZE
+
+           GOBACK.
+
+*> Removes this call's own PID-qualified scratch files once the
+*> script has run and its output has been read back - CBL_DELETE_FILE
+*> on a file that was never created (no body, so WS-CGI-IN-NAME was
+*> never written) just fails harmlessly, same as FILE-EXISTS.cbl's
+*> own CBL_OPEN_FILE-on-a-missing-path failing harmlessly
+       DELETE-CGI-SCRATCH-FILES.
+           CALL "CBL_DELETE_FILE" USING WS-CGI-IN-NAME
+               RETURNING WS-DELETE-RC
+           END-CALL
+           CALL "CBL_DELETE_FILE" USING WS-FILE-NAME
+               RETURNING WS-DELETE-RC
+           END-CALL
+           .
