@@ -1,48 +1,664 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. HTTP-HANDLER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+*> Durable, combined-log-style record of every request handled,
+*> kept separate from whatever the console still DISPLAYs
+           SELECT ACCESS-LOG ASSIGN TO "ACCESS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+*> Durable record of incident-report form submissions, kept separate
+*> from the access log since this is content, not traffic
+           SELECT INCIDENT-LOG ASSIGN TO "INCIDENT-REPORTS.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INCIDENT-STATUS.
+*> /stats reads WEBSERVER's own running totals straight out of the
+*> same key=value files WEBSERVER persists them to, rather than
+*> inventing a new cross-process channel for figures already shared
+*> this way
+           SELECT STATS-FILE ASSIGN TO "SERVER.STATS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATS-RD-STATUS.
+           SELECT START-FILE ASSIGN TO "SERVER.START"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-START-RD-STATUS.
+*> /stats also reports how many connections are currently being
+*> served, out of WEBSERVER's own cross-process ACTIVE.COUNT, for
+*> connection-queue depth monitoring
+           SELECT ACTIVE-FILE ASSIGN TO "ACTIVE.COUNT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACTIVE-RD-STATUS.
+*> A planned-outage sentinel: its mere presence, not its content,
+*> takes the site into maintenance mode
+           SELECT MAINT-FLAG-FILE ASSIGN TO "MAINTENANCE.FLAG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAINT-STATUS.
+*> Path-prefix realms requiring HTTP Basic credentials - "PREFIX
+*> USERNAME HASH" lines, re-read fresh on every request the same way
+*> MAINTENANCE.FLAG is
+           SELECT AUTH-REALMS-FILE ASSIGN TO "AUTH-REALMS.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUTH-FILE-STATUS.
+*> Virtual-host table - "HOSTNAME DOCROOT" lines, re-read fresh on
+*> every request the same way AUTH-REALMS.CFG is
+           SELECT VHOSTS-FILE ASSIGN TO "VHOSTS.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VHOST-FILE-STATUS.
+*> Path-prefix alias table - "PREFIX DIR" lines, re-read fresh on
+*> every request the same way VHOSTS.CFG is
+           SELECT ALIASES-FILE ASSIGN TO "ALIASES.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ALIAS-FILE-STATUS.
+*> Redirect-rule table - "FROM-PATH TO-URL [CODE]" lines, re-read
+*> fresh on every request the same way ALIASES.CFG is
+           SELECT REDIRECTS-FILE ASSIGN TO "REDIRECTS.CFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REDIRECT-FILE-STATUS.
+*> A structured compliance audit trail, kept separate from ACCESS-LOG:
+*> one fixed-field line per security-relevant event (an auth realm
+*> being checked, an incident report being filed) rather than one line
+*> per request, since an auditor cares about who touched a protected
+*> resource or submitted a record, not every plain file GET
+           SELECT AUDIT-LOG ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ACCESS-LOG.
+       01  ACCESS-LOG-RECORD    PIC X(512).
+       FD  INCIDENT-LOG.
+       01  INCIDENT-LOG-RECORD  PIC X(512).
+       FD  STATS-FILE.
+       01  STATS-FILE-RECORD    PIC X(64).
+       FD  START-FILE.
+       01  START-FILE-RECORD    PIC X(32).
+       FD  ACTIVE-FILE.
+       01  ACTIVE-FILE-RECORD   PIC X(32).
+       FD  MAINT-FLAG-FILE.
+       01  MAINT-FLAG-RECORD    PIC X(32).
+       FD  AUTH-REALMS-FILE.
+       01  AUTH-REALMS-RECORD   PIC X(128).
+       FD  ALIASES-FILE.
+       01  ALIASES-RECORD       PIC X(340).
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD      PIC X(160).
+       FD  REDIRECTS-FILE.
+       01  REDIRECTS-RECORD     PIC X(400).
+       FD  VHOSTS-FILE.
+       01  VHOSTS-RECORD        PIC X(340).
+
        WORKING-STORAGE SECTION.
        COPY "http-structs.cpy".
        COPY "file-structs.cpy".
-       
+       COPY "config.cpy".
+
        01 WS-INDEX             PIC 9(4) COMP.
        01 WS-SPACE-POS         PIC 9(4) COMP.
        01 WS-PATH-LEN          PIC 9(4) COMP.
        01 WS-RETURN-CODE       PIC 9.
        01 WS-SIZE-STR          PIC X(10).
        01 WS-CRLF              PIC XX VALUE X"0D0A".
-       
+       01 WS-DECODED-PATH      PIC X(512).
+       01 WS-QUERY-POS         PIC 9(4) COMP.
+
+*> Content-Type header value actually sent: MIME-TYPE as-is for
+*> binary types, MIME-TYPE plus "; charset=utf-8" for text/* and
+*> application/json, so pages with curly quotes or accented names
+*> don't get mis-guessed as some other encoding by the browser. The
+*> value contains an embedded space of its own (the one after the
+*> ";"), so its true length is tracked separately rather than relying
+*> on DELIMITED BY SPACE at the point of use
+       01 WS-CONTENT-TYPE-HDR  PIC X(90).
+       01 WS-CONTENT-TYPE-LEN  PIC 9(4) COMP.
+
+*> Baseline security headers our quarterly scan expects on every real
+*> response - kept in one block, built once per response, rather than
+*> copied as literals into every response-building paragraph, so
+*> there's one place to change the policy
+       01 WS-SECURITY-HEADERS  PIC X(400).
+       01 WS-SECURITY-HDRS-LEN PIC 9(4) COMP.
+
+*> Set by HANDLE-API-REQUEST before any /api/ response is built, so
+*> BUILD-SECURITY-HEADERS knows to add the CORS headers a browser's
+*> cross-origin fetch() against this REST API needs - static file and
+*> other non-API responses carry none of these, having no need for them
+       01 WS-IS-API-REQUEST    PIC 9 VALUE 0.
+
+*> /stats support: the running totals read back from SERVER.STATS/
+*> SERVER.START (WEBSERVER's own persisted files), plus the current
+*> epoch second so uptime can be computed without any date
+*> arithmetic, and the small JSON body built from them
+       01 WS-STATS-RD-STATUS   PIC XX.
+       01 WS-START-RD-STATUS   PIC XX.
+       01 WS-STATS-REQ-COUNT   PIC 9(8) COMP-5 VALUE 0.
+       01 WS-STATS-START-EPOCH PIC 9(10) COMP-5 VALUE 0.
+       01 WS-STATS-NOW-EPOCH   PIC 9(10) COMP-5 VALUE 0.
+       01 WS-STATS-UPTIME      PIC 9(10) COMP-5 VALUE 0.
+       01 WS-STATS-COUNT-STR   PIC X(10).
+       01 WS-STATS-UPTIME-STR  PIC X(10).
+       01 WS-STATS-BODY        PIC X(160).
+       01 WS-STATS-BODY-LEN    PIC 9(8) COMP-5.
+
+*> /stats' connection-queue depth figures: how many connections are
+*> active right now (ACTIVE.COUNT) against the configured listen
+*> backlog (config.cpy's MAX-CONNECTIONS, the same value WEBSERVER's
+*> INIT-SOCKET passes to "listen"), so an operator can see how close
+*> the server is to the point where new connections start queuing
+       01 WS-ACTIVE-RD-STATUS  PIC XX.
+       01 WS-STATS-ACTIVE-CONN PIC 9(8) COMP-5 VALUE 0.
+       01 WS-STATS-ACTIVE-STR  PIC X(10).
+       01 WS-STATS-BACKLOG-STR PIC X(5).
+       01 WS-STATS-LEN-STR     PIC X(10).
+
+*> Ops dashboard WebSocket upgrade support: does the request carry
+*> "Upgrade: websocket", and if so what's its "Sec-WebSocket-Key"
+*> value - the same header-substring-scan idiom CHECK-ACCEPT-ENCODING
+*> uses for "Accept-Encoding"/"gzip", plus the token-extraction style
+*> EXTRACT-AUTH-HEADER uses to pull a variable-length value out of
+*> LS-REQUEST-BUF
+       01 WS-WS-UPGRADE-HDR-POS PIC 9(4) COMP VALUE 0.
+       01 WS-WS-UPGRADE-PRESENT PIC 9 VALUE 0.
+       01 WS-WS-KEY-HDR-POS    PIC 9(4) COMP VALUE 0.
+       01 WS-WS-KEY            PIC X(64).
+       01 WS-WS-KEY-LEN        PIC 9(4) COMP VALUE 0.
+       01 WS-WS-SCAN-POS       PIC 9(4) COMP.
+       01 WS-WS-ACCEPT         PIC X(28).
+       01 WS-WS-FRAME-OPCODE   PIC X(1) VALUE X"81".
+       01 WS-WS-FRAME-LEN-NUM  USAGE BINARY-CHAR UNSIGNED.
+       01 WS-WS-FRAME-LEN-BYTE REDEFINES WS-WS-FRAME-LEN-NUM
+           PIC X(1).
+
+*> Maintenance-mode support: set by CHECK-MAINTENANCE-MODE from
+*> whether MAINTENANCE.FLAG can be opened, consulted once at the
+*> very top of MAIN-LOGIC
+       01 WS-MAINT-STATUS      PIC XX.
+       01 WS-MAINTENANCE-ACTIVE PIC 9 VALUE 0.
+
+*> Access-log support fields
+       01 WS-LOG-STATUS        PIC XX.
+       01 WS-LOG-STATUS-LINE   PIC X(32) VALUE SPACES.
+       01 WS-LOG-TIMESTAMP     PIC X(26).
+       01 WS-CURRENT-DATE      PIC X(21).
+
+*> Compliance audit trail support fields - "[timestamp] client-addr
+*> user=... event=... result=..." lines, one per security-relevant
+*> event rather than one per request
+       01 WS-AUDIT-STATUS      PIC XX.
+       01 WS-AUDIT-EVENT       PIC X(20).
+       01 WS-AUDIT-RESULT      PIC X(10).
+       01 WS-AUDIT-USER        PIC X(32).
+       01 WS-LOG-LEN-STR       PIC Z(7)9.
+
+*> Custom error-page support: path to 404.html/403.html under the
+*> doc root, and the return code from trying to load one
+       01 WS-ERROR-PAGE-PATH   PIC X(512).
+       01 WS-ERROR-LOAD-CODE   PIC 9.
+
+*> Directory-listing support: candidate directory path (the
+*> sanitized path with any appended default-index name stripped
+*> back off) and the default index name's length for that strip
+       01 WS-DIR-CANDIDATE     PIC X(512).
+       01 WS-SAN-LEN           PIC 9(4) COMP.
+       01 WS-IDX-LEN           PIC 9(4) COMP.
+       01 WS-DIR-RETURN-CODE   PIC 9.
+
+*> Streaming support for files too large for FILE-BUFFER/
+*> LS-RESPONSE-BUF: FILE-STREAM's chunk buffer/offset/length fields
+*> and the running total, plus a header-length scratch field shared
+*> with the direct-to-socket "send" calls in STREAM-LARGE-FILE
+       01 WS-STREAM-BUFFER     PIC X(65536).
+       01 WS-STREAM-OFFSET     PIC 9(8) COMP-5.
+       01 WS-STREAM-CHUNK-LEN  PIC 9(8) COMP-5.
+       01 WS-STREAM-TOTAL      PIC 9(8) COMP-5.
+       01 WS-STREAM-RC         PIC 9.
+       01 WS-HEADER-LEN        PIC 9(8) COMP-5.
+       01 WS-BYTES-SENT        PIC S9(9) COMP-5.
+
+*> HTTP/1.1 chunked transfer-encoding framing for STREAM-LARGE-FILE's
+*> body: each FILE-STREAM chunk goes out as its own hex length line,
+*> the chunk bytes, a trailing CRLF, with a final zero-length chunk
+*> closing the body - used instead of a Content-Length header there
+*> since the point of streaming is not to need the whole file's size
+*> settled before the first byte goes out
+       01 WS-CHUNK-SIZE-LINE   PIC X(10).
+       01 WS-CHUNK-SIZE-LEN    PIC 9(4) COMP.
+       01 WS-CHUNK-HEX         PIC X(8).
+       01 WS-CHUNK-HEX-REV     PIC X(8).
+       01 WS-CHUNK-HEX-LEN     PIC 9(2) COMP.
+       01 WS-CHUNK-REMAINING   PIC 9(8) COMP.
+       01 WS-CHUNK-HEX-DIGITS  PIC X(16) VALUE "0123456789abcdef".
+       01 WS-CHUNK-HEX-REM     PIC 9(4) COMP.
+       01 WS-CHUNK-HEX-POS     PIC 9(2) COMP.
+       01 WS-CHUNK-TERMINATOR  PIC X(5) VALUE X"300D0A0D0A".
+
+*> Range-request support: parsed out of an incoming "Range: bytes="
+*> header, then resolved against the target file's true size in
+*> BUILD-RANGE-RESPONSE. Supports "N-M", the open-ended "N-" form,
+*> and the suffix "-N" (last N bytes) form.
+       01 WS-RANGE-SCAN-POS    PIC 9(4) COMP.
+       01 WS-RANGE-HDR-POS     PIC 9(4) COMP VALUE 0.
+       01 WS-RANGE-PRESENT     PIC 9 VALUE 0.
+       01 WS-RANGE-START       PIC 9(8) COMP-5 VALUE 0.
+       01 WS-RANGE-END         PIC 9(8) COMP-5 VALUE 0.
+       01 WS-RANGE-START-OPEN  PIC 9 VALUE 0.
+       01 WS-RANGE-END-OPEN    PIC 9 VALUE 0.
+       01 WS-RANGE-DIGIT-STR   PIC X(10).
+       01 WS-RANGE-DIGIT-LEN   PIC 9(4) COMP.
+       01 WS-RANGE-LEN         PIC 9(8) COMP-5.
+       01 WS-RANGE-START-STR   PIC X(10).
+       01 WS-RANGE-END-STR     PIC X(10).
+       01 WS-RANGE-TOTAL-STR   PIC X(10).
+       01 WS-RANGE-LEN-STR     PIC X(10).
+
+*> Conditional-GET support: the file's Last-Modified/ETag come back
+*> from FILE-OPS, and are compared against an incoming
+*> If-Modified-Since or If-None-Match request header so an unchanged
+*> file can be answered with 304 Not Modified instead of a full
+*> re-transfer
+       01 WS-LAST-MODIFIED     PIC X(19).
+       01 WS-ETAG              PIC X(36).
+       01 WS-COND-SCAN-POS     PIC 9(4) COMP.
+       01 WS-COND-HDR-POS      PIC 9(4) COMP VALUE 0.
+       01 WS-COND-VALUE-LEN    PIC 9(4) COMP.
+       01 WS-INM-VALUE         PIC X(40) VALUE SPACES.
+       01 WS-IMS-VALUE         PIC X(19) VALUE SPACES.
+       01 WS-NOT-MODIFIED      PIC 9 VALUE 0.
+
+*> Incident-report form endpoint: the submitted body is logged as-is
+*> (it's already "field=value&field=value" form data, not something
+*> that needs further decoding to be useful in the log) and a short
+*> confirmation is sent back
+       01 WS-INCIDENT-STATUS   PIC XX.
+       01 WS-INCIDENT-BODY-LEN PIC 9(4) COMP-5.
+       01 WS-INCIDENT-BODY     PIC X(470).
+       01 WS-INCIDENT-SCAN-POS PIC 9(4) COMP.
+
+*> Keep-alive support: look for an incoming "Connection: close"
+*> request header. LS-KEEP-ALIVE is reported back to WEBSERVER so it
+*> knows whether to loop the connection for another request, and the
+*> matching "Connection: " response header is appended to every
+*> response built below so the client knows which mode is in effect
+       01 WS-CONN-SCAN-POS     PIC 9(4) COMP.
+       01 WS-CONN-HDR-POS      PIC 9(4) COMP VALUE 0.
+
+*> Basic-auth support for path-prefixed realms: AUTH-REALMS.CFG lines
+*> ("PREFIX USERNAME HASH") are re-read fresh on every request, the
+*> same per-call convention CHECK-MAINTENANCE-MODE/HANDLE-STATS
+*> already follow, rather than WEBSERVER's cache-once-at-startup
+*> approach for its own IP-ACL-TABLE - a different module with a
+*> different process lifetime and its own established convention
+       01 WS-AUTH-FILE-STATUS  PIC XX.
+       01 WS-AUTH-EOF          PIC 9 VALUE 0.
+       01 WS-AUTH-REALM-COUNT  PIC 9(4) COMP VALUE 0.
+       01 AUTH-REALM-TABLE.
+          05 AUTH-REALM-ENTRY OCCURS 20 TIMES INDEXED BY WS-AUTH-IDX.
+             10 AUTH-REALM-PREFIX     PIC X(64).
+             10 AUTH-REALM-PREFIX-LEN PIC 9(4) COMP.
+             10 AUTH-REALM-USERNAME   PIC X(32).
+*> A SHA-256 hex digest (64 hex characters), not a numeric value -
+*> see COMPUTE-AUTH-HASH's own comment for why
+             10 AUTH-REALM-HASH       PIC X(64).
+
+*> Scratch fields for parsing one "PREFIX USERNAME HASH" line out of
+*> AUTH-REALMS-RECORD, the same space-delimited-fields approach
+*> WEBSERVER's PARSE-ACL-LINE uses for IP-ACL.CFG
+       01 WS-AUTH-SCAN-POS     PIC 9(4) COMP.
+       01 WS-AUTH-SP-POS       PIC 9(4) COMP.
+       01 WS-AUTH-SP-POS-2     PIC 9(4) COMP.
+       01 WS-AUTH-HASH-STR     PIC X(64).
+       01 WS-AUTH-REMAINING-LEN PIC 9(4) COMP.
+       01 WS-AUTH-PREFIX-SCRATCH PIC X(64).
+
+*> The realm matched against the current request's path, if any, and
+*> whether the supplied credentials (if any) satisfy it
+       01 WS-AUTH-MATCHED-IDX  PIC 9(4) COMP VALUE 0.
+       01 WS-AUTH-REQUIRED     PIC 9 VALUE 0.
+       01 WS-AUTH-OK           PIC 9 VALUE 0.
+       01 WS-AUTH-REALM-LABEL  PIC X(64).
+
+*> The incoming "Authorization: Basic <token>" header, if present,
+*> decoded back to a "username:password" pair
+       01 WS-AUTH-HDR-POS      PIC 9(4) COMP VALUE 0.
+       01 WS-AUTH-TOKEN        PIC X(128).
+       01 WS-AUTH-TOKEN-LEN    PIC 9(4) COMP.
+       01 WS-AUTH-DECODED      PIC X(96).
+       01 WS-AUTH-DECODED-LEN  PIC 9(4) COMP.
+       01 WS-AUTH-COLON-POS    PIC 9(4) COMP.
+       01 WS-AUTH-USER         PIC X(32).
+       01 WS-AUTH-PASS         PIC X(64).
+
+*> COMPUTE-AUTH-HASH's result - a SHA-256 hex digest of the supplied
+*> password, shelled out to "openssl dgst -sha256" the same way
+*> WS-ACCEPT-KEY shells out for its own SHA-1 digest, so AUTH-REALMS.CFG
+*> doesn't have to keep its passwords in the clear. Whatever value this
+*> computes for a given password must be the same value written into
+*> that file's third field
+       01 WS-AUTH-HASH-VALUE   PIC X(64).
+       01 WS-AUTH-HASH-CMD     PIC X(200).
+       01 WS-AUTH-HASH-CMD-RC  PIC S9(9) COMP-5.
+
+*> COMPUTE-AUTH-HASH's scratch file is named after this process's own
+*> PID rather than a fixed literal, so two requests being handled by
+*> two concurrently-forked children (see WEBSERVER's ACCEPT-LOOP) never
+*> read back each other's digest. Read with the same raw CBL_ file
+*> routines FILE-OPS already uses for dynamic-path file access, rather
+*> than a SELECT/ASSIGN naming the file at compile time
+       01 WS-AUTH-HASH-PID     PIC S9(9) COMP-5.
+       01 WS-AUTH-HASH-PID-D   PIC 9(10).
+       01 WS-AUTH-HASH-FILE    PIC X(32).
+       01 WS-AUTH-HASH-HANDLE  PIC 9(8) COMP-5.
+       01 WS-AUTH-HASH-OPEN-RC PIC S9(9) COMP-5.
+       01 WS-AUTH-HASH-READ-RC PIC S9(9) COMP-5.
+       01 WS-AUTH-HASH-CLOSE-RC PIC S9(9) COMP-5.
+       01 WS-AUTH-HASH-OFFSET  PIC 9(18) COMP.
+       01 WS-AUTH-HASH-LEN     PIC 9(9) COMP.
+       01 WS-AUTH-HASH-BUFFER  PIC X(80).
+
+*> Virtual-host routing: VHOSTS.CFG's "HOSTNAME DOCROOT" lines are
+*> re-read fresh on every request, the same per-call convention
+*> AUTH-REALMS.CFG already follows in this module. The incoming
+*> request's Host header picks which entry's DOCROOT, if any,
+*> overrides PATH-UTILS' own configured DOC-ROOT for this request
+       01 WS-VHOST-FILE-STATUS PIC XX.
+       01 WS-VHOST-EOF         PIC 9 VALUE 0.
+       01 WS-VHOST-COUNT       PIC 9(4) COMP VALUE 0.
+       01 VHOST-TABLE.
+          05 VHOST-ENTRY OCCURS 20 TIMES INDEXED BY WS-VHOST-IDX.
+             10 VHOST-HOSTNAME    PIC X(64).
+             10 VHOST-DOCROOT     PIC X(256).
+
+*> Scratch fields for parsing one "HOSTNAME DOCROOT" line out of
+*> VHOSTS-RECORD, the same space-delimited-fields approach
+*> PARSE-AUTH-REALM-LINE uses
+       01 WS-VHOST-SCAN-POS    PIC 9(4) COMP.
+       01 WS-VHOST-SP-POS      PIC 9(4) COMP.
+       01 WS-VHOST-REMAINING-LEN PIC 9(4) COMP.
+
+*> The incoming "Host: " header value (port suffix, if any, stripped
+*> off) and the DOC-ROOT it resolves to, SPACES meaning "no matching
+*> vhost, use the configured default"
+       01 WS-HOST-HDR-POS      PIC 9(4) COMP VALUE 0.
+       01 WS-HOST-VALUE        PIC X(64).
+       01 WS-HOST-COLON-POS    PIC 9(4) COMP.
+       01 WS-VHOST-DOCROOT     PIC X(256).
+
+*> Path-prefix aliasing: ALIASES.CFG's "PREFIX DIR" lines map a URL
+*> prefix onto a directory outside the site's own doc root (shared
+*> images, a vendored asset tree, and so on), re-read fresh on every
+*> request the same way VHOSTS.CFG and AUTH-REALMS.CFG are
+       01 WS-ALIAS-FILE-STATUS PIC XX.
+       01 WS-ALIAS-EOF         PIC 9 VALUE 0.
+       01 WS-ALIAS-COUNT       PIC 9(4) COMP VALUE 0.
+       01 ALIAS-TABLE.
+          05 ALIAS-ENTRY OCCURS 20 TIMES INDEXED BY WS-ALIAS-IDX.
+             10 ALIAS-PREFIX        PIC X(64).
+             10 ALIAS-PREFIX-LEN    PIC 9(4) COMP.
+             10 ALIAS-DIRECTORY     PIC X(256).
+
+*> Scratch fields for parsing one "PREFIX DIR" line out of
+*> ALIASES-RECORD, the same space-delimited-fields approach
+*> PARSE-AUTH-REALM-LINE/PARSE-VHOST-LINE use
+       01 WS-ALIAS-SCAN-POS    PIC 9(4) COMP.
+       01 WS-ALIAS-SP-POS      PIC 9(4) COMP.
+       01 WS-ALIAS-REMAINING-LEN PIC 9(4) COMP.
+       01 WS-ALIAS-MATCHED-IDX PIC 9(4) COMP.
+       01 WS-ALIAS-PREFIX-SCRATCH PIC X(64).
+       01 WS-ALIAS-DOCROOT     PIC X(256).
+       01 WS-ALIAS-REST-PATH   PIC X(512).
+       01 WS-ALIAS-REST-LEN    PIC 9(4) COMP.
+*> The decoded request path as the client actually sent it, captured
+*> before CHECK-ALIASES may rewrite WS-DECODED-PATH, so the auth-realm
+*> check and the /incident-report endpoint match against the URL the
+*> client requested rather than an alias's internal rewrite of it
+       01 WS-PRE-ALIAS-PATH    PIC X(512).
+
+*> Configurable redirect rules: REDIRECTS.CFG's "FROM-PATH TO-URL
+*> [CODE]" lines, re-read fresh on every request the same way
+*> ALIASES.CFG/VHOSTS.CFG are. CODE is optional and defaults to a
+*> temporary (302) redirect when omitted
+       01 WS-REDIRECT-FILE-STATUS PIC XX.
+       01 WS-REDIRECT-EOF      PIC 9 VALUE 0.
+       01 WS-REDIRECT-COUNT    PIC 9(4) COMP VALUE 0.
+       01 REDIRECT-TABLE.
+          05 REDIRECT-ENTRY OCCURS 20 TIMES INDEXED BY WS-REDIRECT-IDX.
+             10 REDIRECT-FROM-PATH   PIC X(128).
+             10 REDIRECT-TO-URL      PIC X(256).
+             10 REDIRECT-CODE        PIC 9(3).
+
+*> Scratch fields for parsing one "FROM-PATH TO-URL [CODE]" line out
+*> of REDIRECTS-RECORD, the same space-delimited-fields approach
+*> PARSE-ALIAS-LINE/PARSE-VHOST-LINE use
+       01 WS-REDIRECT-SCAN-POS PIC 9(4) COMP.
+       01 WS-REDIRECT-SP-POS   PIC 9(4) COMP.
+       01 WS-REDIRECT-SP-POS-2 PIC 9(4) COMP.
+       01 WS-REDIRECT-REMAINING-LEN PIC 9(4) COMP.
+       01 WS-REDIRECT-CODE-STR PIC X(8).
+       01 WS-REDIRECT-MATCHED-IDX PIC 9(4) COMP.
+       01 WS-REDIRECT-TARGET   PIC X(256).
+       01 WS-REDIRECT-CODE-VAL PIC 9(3).
+       01 WS-REDIRECT-STATUS-TEXT PIC X(24).
+       01 WS-REDIRECT-STATUS-LEN PIC 9(4) COMP.
+       01 WS-REDIRECT-BODY     PIC X(320).
+       01 WS-REDIRECT-BODY-LEN PIC 9(4) COMP.
+       01 WS-REDIRECT-LEN-STR  PIC X(10).
+
+*> Forced HTTPS: once TLS-PORT is configured (config.cpy, set up by
+*> START-TLS-LISTENER in webserver.cbl), a request that reaches this
+*> plain-HTTP port from anywhere other than the TLS listener's own
+*> loopback proxy connection is a client that skipped HTTPS, not one
+*> the TLS listener forwarded - LS-CLIENT-ADDR = "127.0.0.1" is how
+*> that proxied connection is told apart from a genuine plain-HTTP
+*> client, the same trust-the-loopback-source idea WS-ACCEPT-KEY's
+*> CGI-EXEC indirection relies on elsewhere in this module
+       01 WS-HTTPS-PORT-STR    PIC X(5).
+       01 WS-HTTPS-PORT-LEN    PIC 9(4) COMP.
+*> QUERY-STRING is stored without its leading "?" (stripped in
+*> MAIN-LOGIC's own path parsing) - this holds "?" plus QUERY-STRING
+*> when one was present, or stays SPACES when it wasn't, so the
+*> redirect target below doesn't glue a bare path straight onto a
+*> query string with nothing between them
+       01 WS-REDIRECT-QUERY    PIC X(257).
+
+*> Gzip compression support: look for "gzip" inside an incoming
+*> "Accept-Encoding:" request header, the same inline-scan approach
+*> DETERMINE-KEEP-ALIVE uses for "Connection: close". Only text-ish
+*> responses (BUILD-CONTENT-TYPE-HEADER's own text/*-or-JSON test)
+*> are worth the trip through GZIP-COMPRESS, and only when it's
+*> actually available and shrinks the body - anything else falls back
+*> to serving the response uncompressed, unchanged from before
+       01 WS-ACCEPT-ENC-SCAN-POS PIC 9(4) COMP.
+       01 WS-ACCEPT-ENC-HDR-POS PIC 9(4) COMP VALUE 0.
+       01 WS-CLIENT-ACCEPTS-GZIP PIC 9 VALUE 0.
+       01 WS-RESPONSE-IS-GZIPPED PIC 9 VALUE 0.
+       01 WS-GZIP-OUT-BUFFER   PIC X(65536).
+       01 WS-GZIP-OUT-SIZE     PIC 9(8) COMP-5.
+       01 WS-GZIP-RETURN-CODE  PIC 9.
+
+*> CGI-bin script execution support: "/cgi-bin/" is a reserved prefix,
+*> same idea as "/incident-report" above but resolved against a real
+*> script file under the doc root (through PATH-UTILS, so traversal
+*> protection still applies) instead of being handled with no
+*> filesystem access at all. CGI-EXEC does the actual shelling-out and
+*> hands back the script's raw CGI-protocol output (headers, a blank
+*> line, then the body) for PARSE-CGI-HEADERS/HANDLE-CGI-REQUEST to
+*> turn into a normal HTTP response
+       01 WS-CGI-BODY-BUFFER   PIC X(8192).
+       01 WS-CGI-OUT-BUFFER    PIC X(65536).
+       01 WS-CGI-OUT-SIZE      PIC 9(8) COMP-5.
+       01 WS-CGI-RETURN-CODE   PIC 9.
+       01 WS-CGI-HDR-END       PIC 9(8) COMP-5 VALUE 0.
+       01 WS-CGI-SCAN-POS      PIC 9(8) COMP-5.
+       01 WS-CGI-CONTENT-TYPE  PIC X(90) VALUE SPACES.
+       01 WS-CGI-CT-LEN        PIC 9(4) COMP.
+       01 WS-CGI-LINE-START    PIC 9(8) COMP-5.
+       01 WS-CGI-LINE-LEN      PIC 9(8) COMP-5.
+       01 WS-CGI-VALUE-START   PIC 9(8) COMP-5.
+       01 WS-CGI-BODY-LEN      PIC 9(8) COMP-5.
+
+*> Minimal JSON REST API dispatch: "/api/" is a reserved prefix the
+*> same way "/cgi-bin/" is, but answered from EVALUATE'd paragraphs
+*> instead of a script on disk - everything under it gets a JSON body
+*> and a JSON error page, never the site's own HTML error pages, since
+*> a REST client has no use for an HTML 404
+       01 WS-API-RESOURCE      PIC X(64).
+       01 WS-API-BODY          PIC X(160).
+       01 WS-API-BODY-LEN      PIC 9(8) COMP-5.
+       01 WS-API-LEN-STR       PIC X(10).
+
+*> POST /api/upload: the uploaded file's bytes come out of the same
+*> already-buffered POST body every other POST endpoint here uses
+*> (LS-REQUEST-BUF/LS-BODY-START/LS-BODY-LEN) - there's no separate
+*> multipart streaming, so an upload is capped at whatever fits in
+*> LS-REQUEST-BUF's fixed 8192-byte request buffer alongside its own
+*> headers and multipart framing
+       01 WS-UPLOAD-BOUNDARY     PIC X(74) VALUE SPACES.
+       01 WS-UPLOAD-BOUNDARY-LEN PIC 9(4) COMP VALUE 0.
+       01 WS-UPLOAD-DELIM        PIC X(76) VALUE SPACES.
+       01 WS-UPLOAD-DELIM-LEN    PIC 9(4) COMP VALUE 0.
+       01 WS-UPLOAD-FILENAME     PIC X(100) VALUE SPACES.
+       01 WS-UPLOAD-FILENAME-LEN PIC 9(4) COMP VALUE 0.
+       01 WS-UPLOAD-CONTENT-START PIC 9(8) COMP-5 VALUE 0.
+       01 WS-UPLOAD-CONTENT-END   PIC 9(8) COMP-5 VALUE 0.
+       01 WS-UPLOAD-CONTENT-LEN   PIC 9(8) COMP-5 VALUE 0.
+       01 WS-UPLOAD-SCAN-POS      PIC 9(8) COMP-5.
+       01 WS-UPLOAD-OK            PIC 9 VALUE 0.
+       01 WS-UPLOAD-TARGET        PIC X(512).
+       01 WS-UPLOAD-PATH          PIC X(512).
+       01 WS-UPLOAD-RETURN-CODE   PIC 9 VALUE 0.
+       01 WS-UPLOAD-SIZE-STR      PIC X(10).
+
+*> Binary-safe write of the uploaded bytes to disk - the same CBL_
+*> file handle/offset/length fields FILE-OPS uses for a binary-safe
+*> read, just opened for output instead of input
+       01 WS-UPLOAD-HANDLE        PIC 9(8) COMP-5.
+       01 WS-UPLOAD-WRITE-OFFSET  PIC 9(18) COMP VALUE 0.
+       01 WS-UPLOAD-WRITE-LEN     PIC 9(9) COMP.
+       01 WS-UPLOAD-CREATE-RC     PIC S9(9) COMP-5.
+       01 WS-UPLOAD-WRITE-RC      PIC S9(9) COMP-5.
+       01 WS-UPLOAD-CLOSE-RC      PIC S9(9) COMP-5.
+
+*> PUT/DELETE /api/content/<path>: the <path> comes straight out of
+*> WS-API-RESOURCE (everything after "content/"), resolved through
+*> PATH-UTILS the same traversal-protected way WS-UPLOAD-TARGET is
+*> above - the only difference from the upload endpoint is that the
+*> caller names the target path itself instead of a filename to drop
+*> under a fixed "/uploads/" prefix
+       01 WS-CONTENT-RESOURCE-LEN PIC 9(4) COMP VALUE 0.
+       01 WS-CONTENT-SUBPATH-LEN  PIC 9(4) COMP VALUE 0.
+       01 WS-CONTENT-TARGET       PIC X(512).
+       01 WS-CONTENT-PATH         PIC X(512).
+       01 WS-CONTENT-RETURN-CODE  PIC 9 VALUE 0.
+       01 WS-CONTENT-EXISTED      PIC 9 VALUE 0.
+       01 WS-CONTENT-SIZE-STR     PIC X(10).
+       01 WS-CONTENT-FILE-INFO.
+          05 WS-CONTENT-INFO-SIZE PIC 9(18) COMP.
+          05 FILLER               PIC X(8).
+       01 WS-CONTENT-STAT-RC      PIC S9(9) COMP-5.
+
+*> Same binary-safe write plumbing WRITE-UPLOAD-FILE already
+*> established, reused here rather than duplicated
+       01 WS-CONTENT-HANDLE       PIC 9(8) COMP-5.
+       01 WS-CONTENT-WRITE-OFFSET PIC 9(18) COMP VALUE 0.
+       01 WS-CONTENT-WRITE-LEN    PIC 9(9) COMP.
+       01 WS-CONTENT-CREATE-RC    PIC S9(9) COMP-5.
+       01 WS-CONTENT-WRITE-RC     PIC S9(9) COMP-5.
+       01 WS-CONTENT-CLOSE-RC     PIC S9(9) COMP-5.
+       01 WS-CONTENT-DELETE-RC    PIC S9(9) COMP-5.
+
+*> "200 OK" vs "201 Created" (PUT) / "200 OK" vs "404 Not Found"
+*> (DELETE) - the same dynamic-status-line idiom BUILD-REDIRECT-
+*> RESPONSE already uses for its 301-vs-302 choice, since the HTTP
+*> status line itself (unlike Content-Length or a realm name) carries
+*> embedded spaces and can't be DELIMITED BY SPACE
+       01 WS-CONTENT-STATUS-TEXT  PIC X(24).
+       01 WS-CONTENT-STATUS-LEN   PIC 9(4) COMP.
+
        LINKAGE SECTION.
        01 LS-REQUEST-BUF       PIC X(8192).
        01 LS-RESPONSE-BUF      PIC X(65536).
        01 LS-RESPONSE-LEN      PIC 9(8) COMP-5.
-       
-       PROCEDURE DIVISION USING LS-REQUEST-BUF LS-RESPONSE-BUF 
-                                LS-RESPONSE-LEN.
-       
+       01 LS-CLIENT-ADDR       PIC X(16).
+       01 LS-CLIENT-SOCKET     PIC S9(9) COMP-5.
+       01 LS-KEEP-ALIVE        PIC 9.
+
+*> POST body support: WEBSERVER has already drained the full body (per
+*> an incoming Content-Length header) into LS-REQUEST-BUF by the time
+*> this program runs, and reports where it starts and how long it is -
+*> LS-BODY-LEN is 0 for a request with no body (GET/HEAD, or a
+*> bodyless POST)
+       01 LS-BODY-START        PIC 9(8) COMP-5.
+       01 LS-BODY-LEN          PIC 9(8) COMP-5.
+
+*> WEBSERVER's own TLS-PORT (config.cpy), handed down so
+*> CHECK-HTTPS-REDIRECT can tell whether HTTPS is available - this
+*> module's own COPY "config.cpy" TLS-PORT field is never populated,
+*> since WEBSERVER.CFG is only ever read by WEBSERVER itself
+       01 LS-TLS-PORT          PIC 9(5).
+
+*> WEBSERVER's own DOC-ROOT (config.cpy), handed down the same way
+*> LS-TLS-PORT is above and for the same reason - this module's own
+*> COPY "config.cpy" DOC-ROOT field is never populated, since
+*> WEBSERVER.CFG is only ever read by WEBSERVER itself. CHECK-VHOSTS
+*> uses this as WS-VHOST-DOCROOT's default (in place of SPACES) so a
+*> WEBSERVER.CFG DOC_ROOT override actually reaches PATH-UTILS instead
+*> of silently falling back to PATH-UTILS' own always-unconfigured
+*> compiled-in copy
+       01 LS-DOC-ROOT          PIC X(256).
+
+       PROCEDURE DIVISION USING LS-REQUEST-BUF LS-RESPONSE-BUF
+                                LS-RESPONSE-LEN LS-CLIENT-ADDR
+                                LS-CLIENT-SOCKET LS-KEEP-ALIVE
+                                LS-BODY-START LS-BODY-LEN
+                                LS-TLS-PORT LS-DOC-ROOT.
+
        MAIN-LOGIC.
            MOVE SPACES TO REQUEST-METHOD
            MOVE SPACES TO REQUEST-PATH
+           MOVE SPACES TO QUERY-STRING
            MOVE 0 TO LS-RESPONSE-LEN
-           
+           MOVE 0 TO WS-IS-API-REQUEST
+           PERFORM DETERMINE-KEEP-ALIVE
+           PERFORM CHECK-ACCEPT-ENCODING
+
       *>   DISPLAY "Raw request: '" LS-REQUEST-BUF(1:80) "'"
-           
+
+*> REQUEST-METHOD has to be pulled out this early, ahead of the
+*> maintenance-mode short-circuit below, since BUILD-503-RESPONSE
+*> (like every other BUILD-*-RESPONSE paragraph) needs it already set
+*> to know whether it's answering a HEAD request
            MOVE 0 TO WS-SPACE-POS
-           INSPECT LS-REQUEST-BUF TALLYING WS-SPACE-POS 
+           INSPECT LS-REQUEST-BUF TALLYING WS-SPACE-POS
                FOR CHARACTERS BEFORE INITIAL SPACE
-           
+
       *>   DISPLAY "First space at position: " WS-SPACE-POS
       *>   DISPLAY "Character at pos 4: '" LS-REQUEST-BUF(4:1) "' = "
       *>       FUNCTION ORD(LS-REQUEST-BUF(4:1))
       *>   DISPLAY "Character at pos 5: '" LS-REQUEST-BUF(5:1) "' = "
       *>       FUNCTION ORD(LS-REQUEST-BUF(5:1))
-           
+
            IF WS-SPACE-POS > 0 AND WS-SPACE-POS <= 10
                MOVE LS-REQUEST-BUF(1:WS-SPACE-POS) TO REQUEST-METHOD
       *>       DISPLAY "Method: '" REQUEST-METHOD "'"
            END-IF
-           
+
+*> A planned-outage switch that doesn't require stopping WEBSERVER:
+*> touch/remove MAINTENANCE.FLAG in the working directory and every
+*> request gets a clean 503 instead of the site, with no PATH-UTILS/
+*> FILE-OPS work attempted at all
+           PERFORM CHECK-MAINTENANCE-MODE
+           IF WS-MAINTENANCE-ACTIVE = 1
+               PERFORM BUILD-503-RESPONSE
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> Resolve which site this request is for from its Host header,
+*> against VHOSTS.CFG, before PATH-UTILS is called below - leaves
+*> WS-VHOST-DOCROOT as SPACES (the configured default DOC-ROOT applies)
+*> when the header is absent or matches no configured entry
+           PERFORM CHECK-VHOSTS
+
            COMPUTE WS-INDEX = WS-SPACE-POS + 2
       *>   DISPLAY "Starting path search at position: " WS-INDEX
            MOVE 0 TO WS-PATH-LEN
@@ -61,15 +677,103 @@ IDENTIFICATION DIVISION.
            
       *>   DISPLAY "Path starts at: " WS-INDEX
       *>   DISPLAY "Path length: " WS-PATH-LEN
-           
+
+*> Split off everything from the first "?" as the query string before
+*> REQUEST-PATH is built, so "/report.html?year=2026" resolves against
+*> report.html instead of 404ing against a filename that includes the
+*> query string
+           MOVE SPACES TO QUERY-STRING
+           MOVE 0 TO WS-QUERY-POS
+           IF WS-PATH-LEN > 0
+               PERFORM VARYING WS-QUERY-POS FROM 1 BY 1
+                   UNTIL WS-QUERY-POS > WS-PATH-LEN
+                   IF LS-REQUEST-BUF(WS-INDEX + WS-QUERY-POS - 1:1) = "?"
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+
+               IF WS-QUERY-POS <= WS-PATH-LEN
+                   IF WS-PATH-LEN - WS-QUERY-POS > 0
+                       MOVE LS-REQUEST-BUF(WS-INDEX + WS-QUERY-POS:
+                           WS-PATH-LEN - WS-QUERY-POS) TO QUERY-STRING
+                   END-IF
+                   COMPUTE WS-PATH-LEN = WS-QUERY-POS - 1
+               END-IF
+           END-IF
+
+      *>   DISPLAY "Query string: '" QUERY-STRING(1:50) "'"
+
            IF WS-PATH-LEN > 0 AND WS-PATH-LEN <= 512
-               MOVE LS-REQUEST-BUF(WS-INDEX:WS-PATH-LEN) 
+               MOVE LS-REQUEST-BUF(WS-INDEX:WS-PATH-LEN)
                    TO REQUEST-PATH
       *>       DISPLAY "Extracted path: '" REQUEST-PATH(1:50) "'"
            END-IF
-           
-           CALL "PATH-UTILS" USING REQUEST-PATH SANITIZED-PATH 
-                                   WS-RETURN-CODE
+
+*> Decode any %XX escapes (e.g. spaces, +, punctuation) before
+*> handing the path to PATH-UTILS so encoded filenames resolve
+           MOVE SPACES TO WS-DECODED-PATH
+           CALL "URL-DECODE" USING REQUEST-PATH WS-DECODED-PATH
+
+*> A reserved liveness-probe path, answered immediately with no
+*> PATH-UTILS/FILE-OPS work at all, so frequent monitoring polls add
+*> no filesystem load and don't show up mixed into real content
+*> traffic in the access log's status-line noise
+           IF WS-DECODED-PATH = "/healthz"
+               PERFORM HANDLE-HEALTHCHECK
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> Another reserved path, answered the same way: current traffic/
+*> uptime figures for a quick health check from a browser, with no
+*> PATH-UTILS/FILE-OPS work done against the filesystem
+           IF WS-DECODED-PATH = "/stats"
+               PERFORM HANDLE-STATS
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> The ops dashboard's live-stats socket: a WebSocket upgrade request
+*> answered with a 101 handshake and a single stats frame rather than
+*> resolved against a file - see HANDLE-WEBSOCKET-UPGRADE
+           IF WS-DECODED-PATH = "/ws/dashboard"
+               PERFORM HANDLE-WEBSOCKET-UPGRADE
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> Once HTTPS is available (TLS-PORT configured), a request arriving
+*> here over plain HTTP from an actual client, rather than over the
+*> TLS listener's own loopback proxy connection, is sent back with a
+*> permanent redirect to the HTTPS equivalent URL instead of being
+*> served in the clear - see CHECK-HTTPS-REDIRECT
+           PERFORM CHECK-HTTPS-REDIRECT
+           IF WS-REDIRECT-MATCHED-IDX NOT = 0
+               PERFORM BUILD-REDIRECT-RESPONSE
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> A configured redirect rule (REDIRECTS.CFG) answers immediately
+*> with a 301/302, ahead of virtual hosts, aliases, and PATH-UTILS
+*> alike - nothing about the old path is resolved against a file at
+*> all when a redirect is configured for it
+           PERFORM CHECK-REDIRECTS
+           IF WS-REDIRECT-MATCHED-IDX NOT = 0
+               PERFORM BUILD-REDIRECT-RESPONSE
+               GO TO LOG-AND-EXIT
+           END-IF
+
+           MOVE WS-DECODED-PATH TO WS-PRE-ALIAS-PATH
+
+*> A path-prefix alias (ALIASES.CFG) rewrites WS-DECODED-PATH and
+*> picks a directory outside the site's normal doc root before
+*> PATH-UTILS ever runs; WS-VHOST-DOCROOT still applies when no alias
+*> matches, so an alias, if present, takes precedence over the
+*> request's virtual host
+           PERFORM CHECK-ALIASES
+           IF WS-ALIAS-DOCROOT NOT = SPACES
+               MOVE WS-ALIAS-DOCROOT TO WS-VHOST-DOCROOT
+           END-IF
+
+           CALL "PATH-UTILS" USING WS-DECODED-PATH SANITIZED-PATH
+                                   WS-RETURN-CODE WS-VHOST-DOCROOT
            
       *>   DISPLAY "Requested path: '" REQUEST-PATH "'"
       *>   DISPLAY "Sanitized path: '" SANITIZED-PATH "'"
@@ -77,89 +781,3554 @@ IDENTIFICATION DIVISION.
            
            IF WS-RETURN-CODE NOT = 0
                PERFORM BUILD-403-RESPONSE
-               GOBACK
+               GO TO LOG-AND-EXIT
            END-IF
-           
-           CALL "FILE-OPS" USING SANITIZED-PATH FILE-BUFFER 
+
+*> Some paths (an /admin/ area, say) require HTTP Basic credentials
+*> before anything under them - file-serving, directory listings, and
+*> the incident-report endpoint alike - is handed out
+           PERFORM CHECK-AUTH-REALMS
+           IF WS-AUTH-REQUIRED = 1
+               MOVE "AUTH_CHECK" TO WS-AUDIT-EVENT
+               MOVE WS-AUTH-USER TO WS-AUDIT-USER
+               IF WS-AUTH-OK = 1
+                   MOVE "GRANTED" TO WS-AUDIT-RESULT
+               ELSE
+                   MOVE "DENIED" TO WS-AUDIT-RESULT
+               END-IF
+               PERFORM WRITE-AUDIT-LOG
+           END-IF
+           IF WS-AUTH-REQUIRED = 1 AND WS-AUTH-OK NOT = 1
+               PERFORM BUILD-401-RESPONSE
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> A reserved endpoint, handled directly rather than resolved against
+*> a file on disk - the incident-report form our shift leads submit
+*> instead of emailing it around
+           IF REQUEST-METHOD = "POST" AND
+              WS-PRE-ALIAS-PATH = "/incident-report"
+               PERFORM HANDLE-INCIDENT-REPORT
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> A reserved directory prefix: anything under it is a script to run,
+*> not a file to serve - SANITIZED-PATH already has PATH-UTILS'
+*> traversal protection applied, same as for any other file beneath it
+           IF WS-PRE-ALIAS-PATH(1:9) = "/cgi-bin/" AND
+              WS-PRE-ALIAS-PATH NOT = "/cgi-bin/"
+               PERFORM HANDLE-CGI-REQUEST
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> Another reserved prefix: a small JSON REST API, answered entirely
+*> in EVALUATE'd paragraphs rather than resolved against a file
+           IF WS-PRE-ALIAS-PATH(1:5) = "/api/" AND
+              WS-PRE-ALIAS-PATH NOT = "/api/"
+               PERFORM HANDLE-API-REQUEST
+               GO TO LOG-AND-EXIT
+           END-IF
+
+*> A Range request is answered straight from FILE-STREAM (which
+*> already handles arbitrary offsets/lengths, including files too
+*> large for FILE-BUFFER) instead of the whole-file FILE-OPS path
+           PERFORM EXTRACT-RANGE-HEADER
+           IF WS-RANGE-PRESENT = 1
+               CALL "MIME-TYPES" USING SANITIZED-PATH MIME-TYPE
+               PERFORM BUILD-RANGE-RESPONSE
+               GO TO LOG-AND-EXIT
+           END-IF
+
+           CALL "FILE-OPS" USING SANITIZED-PATH FILE-BUFFER
                                  FILE-SIZE WS-RETURN-CODE
-           
+                                 WS-LAST-MODIFIED WS-ETAG
+
       *>   DISPLAY "File read result: " WS-RETURN-CODE
       *>   DISPLAY "File size: " FILE-SIZE
-           
+
+*> FILE-OPS reports 2 when the file is too big for its 64KB
+*> working-storage buffer; stream it straight to the socket in
+*> chunks instead of failing the request
+           IF WS-RETURN-CODE = 2
+               CALL "MIME-TYPES" USING SANITIZED-PATH MIME-TYPE
+               PERFORM STREAM-LARGE-FILE
+               GO TO LOG-AND-EXIT
+           END-IF
+
            IF WS-RETURN-CODE NOT = 0
       *>       DISPLAY "File not found: '" SANITIZED-PATH "'"
+*> No file at that path - if it names a directory with no index
+*> document of its own, serve a generated listing instead of 404
+               PERFORM BUILD-DIR-CANDIDATE
+               CALL "DIR-LIST" USING WS-DIR-CANDIDATE FILE-BUFFER
+                                     FILE-SIZE WS-DIR-RETURN-CODE
+               IF WS-DIR-RETURN-CODE = 0
+                   MOVE "text/html" TO MIME-TYPE
+                   PERFORM BUILD-200-RESPONSE
+                   GO TO LOG-AND-EXIT
+               END-IF
+
                PERFORM BUILD-404-RESPONSE
-               GOBACK
+               GO TO LOG-AND-EXIT
            END-IF
-           
+
+*> The file is unchanged from what the client already has cached -
+*> answer with 304 Not Modified instead of resending it
+           PERFORM CHECK-CONDITIONAL-HEADERS
+           IF WS-NOT-MODIFIED = 1
+               PERFORM BUILD-304-RESPONSE
+               GO TO LOG-AND-EXIT
+           END-IF
+
            CALL "MIME-TYPES" USING SANITIZED-PATH MIME-TYPE
-           
+
            PERFORM BUILD-200-RESPONSE
-           
+
+           GO TO LOG-AND-EXIT.
+
+*> Append one combined-log-style line for this request, then
+*> return control to WEBSERVER
+       LOG-AND-EXIT.
+           PERFORM WRITE-ACCESS-LOG
            GOBACK.
-       
-       BUILD-200-RESPONSE.
-           MOVE FILE-SIZE TO WS-SIZE-STR
+
+*> Strip a trailing "/" + the configured default index name back
+*> off SANITIZED-PATH, if present, so DIR-LIST is handed the plain
+*> directory path rather than the missing index file's path
+       BUILD-DIR-CANDIDATE.
+           MOVE SANITIZED-PATH TO WS-DIR-CANDIDATE
+
+           MOVE 0 TO WS-SAN-LEN
+           PERFORM VARYING WS-SAN-LEN FROM 512 BY -1
+               UNTIL WS-SAN-LEN < 1
+               IF SANITIZED-PATH(WS-SAN-LEN:1) NOT = SPACE AND
+                  SANITIZED-PATH(WS-SAN-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE 0 TO WS-IDX-LEN
+           INSPECT DEFAULT-INDEX-NAME TALLYING WS-IDX-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-IDX-LEN > 0 AND WS-SAN-LEN > WS-IDX-LEN + 1 AND
+              SANITIZED-PATH(WS-SAN-LEN - WS-IDX-LEN + 1:WS-IDX-LEN)
+                  = DEFAULT-INDEX-NAME(1:WS-IDX-LEN) AND
+              SANITIZED-PATH(WS-SAN-LEN - WS-IDX-LEN:1) = "/"
+               MOVE SPACES TO WS-DIR-CANDIDATE
+               MOVE SANITIZED-PATH(1:WS-SAN-LEN - WS-IDX-LEN - 1)
+                   TO WS-DIR-CANDIDATE
+           END-IF
+           .
+
+*> Look for a "Range: bytes=" request header and parse the optional
+*> start/end byte positions. Supports "N-M", the open-ended "N-"
+*> form, and the suffix "-N" form (last N bytes); WS-RANGE-PRESENT
+*> stays 0 when no Range header is found so callers fall through to
+*> the normal whole-file response path
+       EXTRACT-RANGE-HEADER.
+           MOVE 0 TO WS-RANGE-PRESENT
+           MOVE 0 TO WS-RANGE-HDR-POS
+           MOVE 0 TO WS-RANGE-START
+           MOVE 0 TO WS-RANGE-END
+           MOVE 0 TO WS-RANGE-START-OPEN
+           MOVE 0 TO WS-RANGE-END-OPEN
+
+           PERFORM VARYING WS-RANGE-SCAN-POS FROM 1 BY 1
+               UNTIL WS-RANGE-SCAN-POS > 8179
+               IF LS-REQUEST-BUF(WS-RANGE-SCAN-POS:13) = "Range: bytes="
+                   MOVE WS-RANGE-SCAN-POS TO WS-RANGE-HDR-POS
+                   MOVE 1 TO WS-RANGE-PRESENT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-RANGE-PRESENT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-RANGE-SCAN-POS = WS-RANGE-HDR-POS + 13
+
+*> Start-position digits (none found means a suffix range)
+           MOVE SPACES TO WS-RANGE-DIGIT-STR
+           MOVE 0 TO WS-RANGE-DIGIT-LEN
+           PERFORM VARYING WS-RANGE-SCAN-POS FROM WS-RANGE-SCAN-POS
+                   BY 1
+               UNTIL WS-RANGE-SCAN-POS > 8192 OR
+                     WS-RANGE-DIGIT-LEN >= 10 OR
+                     LS-REQUEST-BUF(WS-RANGE-SCAN-POS:1) NOT NUMERIC
+               ADD 1 TO WS-RANGE-DIGIT-LEN
+               MOVE LS-REQUEST-BUF(WS-RANGE-SCAN-POS:1) TO
+                   WS-RANGE-DIGIT-STR(WS-RANGE-DIGIT-LEN:1)
+           END-PERFORM
+
+           IF WS-RANGE-DIGIT-LEN = 0
+               MOVE 1 TO WS-RANGE-START-OPEN
+           ELSE
+               COMPUTE WS-RANGE-START = FUNCTION NUMVAL
+                   (WS-RANGE-DIGIT-STR(1:WS-RANGE-DIGIT-LEN))
+           END-IF
+
+*> Skip the "-" separator between start and end
+           IF WS-RANGE-SCAN-POS <= 8192 AND
+              LS-REQUEST-BUF(WS-RANGE-SCAN-POS:1) = "-"
+               ADD 1 TO WS-RANGE-SCAN-POS
+           END-IF
+
+*> End-position digits (none found means open-ended, or the suffix
+*> length when WS-RANGE-START-OPEN is set)
+           MOVE SPACES TO WS-RANGE-DIGIT-STR
+           MOVE 0 TO WS-RANGE-DIGIT-LEN
+           PERFORM VARYING WS-RANGE-SCAN-POS FROM WS-RANGE-SCAN-POS
+                   BY 1
+               UNTIL WS-RANGE-SCAN-POS > 8192 OR
+                     WS-RANGE-DIGIT-LEN >= 10 OR
+                     LS-REQUEST-BUF(WS-RANGE-SCAN-POS:1) NOT NUMERIC
+               ADD 1 TO WS-RANGE-DIGIT-LEN
+               MOVE LS-REQUEST-BUF(WS-RANGE-SCAN-POS:1) TO
+                   WS-RANGE-DIGIT-STR(WS-RANGE-DIGIT-LEN:1)
+           END-PERFORM
+
+           IF WS-RANGE-DIGIT-LEN = 0
+               MOVE 1 TO WS-RANGE-END-OPEN
+           ELSE
+               COMPUTE WS-RANGE-END = FUNCTION NUMVAL
+                   (WS-RANGE-DIGIT-STR(1:WS-RANGE-DIGIT-LEN))
+           END-IF
+           .
+
+*> Build the Content-Type header value to send for the current
+*> MIME-TYPE: text/* and application/json get "; charset=utf-8"
+*> appended so the browser isn't left guessing the encoding
+       BUILD-CONTENT-TYPE-HEADER.
+           MOVE 0 TO WS-CONTENT-TYPE-LEN
+           INSPECT MIME-TYPE TALLYING WS-CONTENT-TYPE-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           MOVE MIME-TYPE TO WS-CONTENT-TYPE-HDR
+           IF MIME-TYPE(1:5) = "text/" OR
+              MIME-TYPE = "application/json"
+               MOVE SPACES TO WS-CONTENT-TYPE-HDR
+               STRING MIME-TYPE DELIMITED BY SPACE
+                      "; charset=utf-8" DELIMITED BY SIZE
+                   INTO WS-CONTENT-TYPE-HDR
+               END-STRING
+               ADD 15 TO WS-CONTENT-TYPE-LEN
+           END-IF
+           .
+
+*> Build the fixed block of security headers appended to every real
+*> response - our scanner's three baseline findings, answered once
+       BUILD-SECURITY-HEADERS.
+           MOVE LOW-VALUE TO WS-SECURITY-HEADERS
+           MOVE 1 TO WS-SECURITY-HDRS-LEN
+           STRING "X-Content-Type-Options: nosniff" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "X-Frame-Options: DENY" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Security-Policy: default-src 'self'"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+               INTO WS-SECURITY-HEADERS
+               WITH POINTER WS-SECURITY-HDRS-LEN
+           END-STRING
+
+*> The REST API is meant for any origin's browser-side fetch() to
+*> call, not just same-origin pages, so it gets its own Access-
+*> Control-* headers here - a static file response has no cross-
+*> origin caller to answer for and carries none of these
+           IF WS-IS-API-REQUEST = 1
+               STRING "Access-Control-Allow-Origin: *" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Access-Control-Allow-Methods: GET, POST, PUT, "
+                          DELIMITED BY SIZE
+                      "DELETE, OPTIONS" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Access-Control-Allow-Headers: Content-Type, "
+                          DELIMITED BY SIZE
+                      "Authorization" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO WS-SECURITY-HEADERS
+                   WITH POINTER WS-SECURITY-HDRS-LEN
+               END-STRING
+           END-IF
+
+           COMPUTE WS-SECURITY-HDRS-LEN = WS-SECURITY-HDRS-LEN - 1
+           .
+
+*> Answer a Range request with a 206 Partial Content response (or a
+*> 416 if the range can't be satisfied), streaming the requested
+*> bytes straight to the socket via FILE-STREAM the same way
+*> STREAM-LARGE-FILE streams a whole file
+       BUILD-RANGE-RESPONSE.
+           MOVE 0 TO WS-STREAM-OFFSET
+           MOVE 0 TO WS-STREAM-CHUNK-LEN
+           CALL "FILE-STREAM" USING SANITIZED-PATH WS-STREAM-OFFSET
+               WS-STREAM-BUFFER WS-STREAM-CHUNK-LEN WS-STREAM-TOTAL
+               WS-STREAM-RC
+
+           IF WS-STREAM-RC NOT = 0 OR WS-STREAM-TOTAL = 0
+               PERFORM BUILD-404-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-RANGE-START-OPEN = 1
+*> Suffix form "-N": the last N bytes of the file; the captured
+*> "end" value holds N here
+               IF WS-RANGE-END > WS-STREAM-TOTAL
+                   MOVE WS-STREAM-TOTAL TO WS-RANGE-END
+               END-IF
+               COMPUTE WS-RANGE-START = WS-STREAM-TOTAL - WS-RANGE-END
+               COMPUTE WS-RANGE-END = WS-STREAM-TOTAL - 1
+           ELSE
+               IF WS-RANGE-END-OPEN = 1 OR
+                  WS-RANGE-END >= WS-STREAM-TOTAL
+                   COMPUTE WS-RANGE-END = WS-STREAM-TOTAL - 1
+               END-IF
+           END-IF
+
+           IF WS-RANGE-START >= WS-STREAM-TOTAL OR
+              WS-RANGE-START > WS-RANGE-END
+               MOVE "416 Range Not Satisfiable" TO WS-LOG-STATUS-LINE
+               MOVE WS-STREAM-TOTAL TO WS-RANGE-TOTAL-STR
+               MOVE LOW-VALUE TO LS-RESPONSE-BUF
+               IF LS-KEEP-ALIVE = 1
+                   STRING "HTTP/1.1 416 Range Not Satisfiable"
+                              DELIMITED BY SIZE
+                          WS-CRLF DELIMITED BY SIZE
+                          "Content-Range: bytes */" DELIMITED BY SIZE
+                          WS-RANGE-TOTAL-STR DELIMITED BY SPACE
+                          WS-CRLF DELIMITED BY SIZE
+                          "Connection: keep-alive" DELIMITED BY SIZE
+                          WS-CRLF DELIMITED BY SIZE
+                          WS-CRLF DELIMITED BY SIZE
+                          INTO LS-RESPONSE-BUF
+                   END-STRING
+               ELSE
+                   STRING "HTTP/1.1 416 Range Not Satisfiable"
+                              DELIMITED BY SIZE
+                          WS-CRLF DELIMITED BY SIZE
+                          "Content-Range: bytes */" DELIMITED BY SIZE
+                          WS-RANGE-TOTAL-STR DELIMITED BY SPACE
+                          WS-CRLF DELIMITED BY SIZE
+                          "Connection: close" DELIMITED BY SIZE
+                          WS-CRLF DELIMITED BY SIZE
+                          WS-CRLF DELIMITED BY SIZE
+                          INTO LS-RESPONSE-BUF
+                   END-STRING
+               END-IF
+               MOVE 0 TO LS-RESPONSE-LEN
+               INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+                   FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "206 Partial Content" TO WS-LOG-STATUS-LINE
+           COMPUTE WS-RANGE-LEN = WS-RANGE-END - WS-RANGE-START + 1
+           MOVE WS-RANGE-START TO WS-RANGE-START-STR
+           MOVE WS-RANGE-END TO WS-RANGE-END-STR
+           MOVE WS-STREAM-TOTAL TO WS-RANGE-TOTAL-STR
+           MOVE WS-RANGE-LEN TO WS-RANGE-LEN-STR
+
+           PERFORM BUILD-CONTENT-TYPE-HEADER
            MOVE LOW-VALUE TO LS-RESPONSE-BUF
-           
-           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+           MOVE 1 TO WS-HEADER-LEN
+           STRING "HTTP/1.1 206 Partial Content" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
                   "Content-Type: " DELIMITED BY SIZE
-                  MIME-TYPE DELIMITED BY SPACE
+                  WS-CONTENT-TYPE-HDR(1:WS-CONTENT-TYPE-LEN) DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Range: bytes " DELIMITED BY SIZE
+                  WS-RANGE-START-STR DELIMITED BY SPACE
+                  "-" DELIMITED BY SIZE
+                  WS-RANGE-END-STR DELIMITED BY SPACE
+                  "/" DELIMITED BY SIZE
+                  WS-RANGE-TOTAL-STR DELIMITED BY SPACE
                   WS-CRLF DELIMITED BY SIZE
                   "Content-Length: " DELIMITED BY SIZE
-                  WS-SIZE-STR DELIMITED BY SPACE
+                  WS-RANGE-LEN-STR DELIMITED BY SPACE
                   WS-CRLF DELIMITED BY SIZE
+                  "Accept-Ranges: bytes" DELIMITED BY SIZE
                   WS-CRLF DELIMITED BY SIZE
-                  INTO LS-RESPONSE-BUF
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
            END-STRING
-           
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE WS-HEADER-LEN = WS-HEADER-LEN - 1
+
+           CALL "send" USING BY VALUE LS-CLIENT-SOCKET
+                             BY REFERENCE LS-RESPONSE-BUF
+                             BY VALUE WS-HEADER-LEN
+                             BY VALUE 0
+                             RETURNING WS-BYTES-SENT
+           END-CALL
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Range/Content-Length) as GET would, just without the body
+           IF REQUEST-METHOD NOT = "HEAD"
+               MOVE WS-RANGE-START TO WS-STREAM-OFFSET
+               PERFORM UNTIL WS-STREAM-OFFSET > WS-RANGE-END
+                   COMPUTE WS-STREAM-CHUNK-LEN =
+                       WS-RANGE-END - WS-STREAM-OFFSET + 1
+                   IF WS-STREAM-CHUNK-LEN > 65536
+                       MOVE 65536 TO WS-STREAM-CHUNK-LEN
+                   END-IF
+                   CALL "FILE-STREAM" USING SANITIZED-PATH
+                       WS-STREAM-OFFSET WS-STREAM-BUFFER
+                       WS-STREAM-CHUNK-LEN WS-STREAM-TOTAL WS-STREAM-RC
+                   IF WS-STREAM-RC NOT = 0 OR WS-STREAM-CHUNK-LEN = 0
+                       EXIT PERFORM
+                   END-IF
+                   CALL "send" USING BY VALUE LS-CLIENT-SOCKET
+                                     BY REFERENCE WS-STREAM-BUFFER
+                                     BY VALUE WS-STREAM-CHUNK-LEN
+                                     BY VALUE 0
+                                     RETURNING WS-BYTES-SENT
+                   END-CALL
+                   ADD WS-STREAM-CHUNK-LEN TO WS-STREAM-OFFSET
+               END-PERFORM
+           END-IF
+
            MOVE 0 TO LS-RESPONSE-LEN
-           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
-               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
-           
-      *>   DISPLAY "Header length: " LS-RESPONSE-LEN
-           
-           IF LS-RESPONSE-LEN > 0 AND FILE-SIZE > 0
-               MOVE FILE-BUFFER(1:FILE-SIZE) TO 
-                   LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:FILE-SIZE)
-               ADD FILE-SIZE TO LS-RESPONSE-LEN
+           .
+
+*> Look for an incoming If-None-Match or If-Modified-Since header and
+*> compare it against the file's current ETag/Last-Modified from
+*> FILE-OPS. If-None-Match takes precedence when both are present,
+*> matching ordinary HTTP server behavior
+       CHECK-CONDITIONAL-HEADERS.
+           MOVE 0 TO WS-NOT-MODIFIED
+
+           IF WS-LAST-MODIFIED = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-COND-HDR-POS
+           PERFORM VARYING WS-COND-SCAN-POS FROM 1 BY 1
+               UNTIL WS-COND-SCAN-POS > 8177
+               IF LS-REQUEST-BUF(WS-COND-SCAN-POS:15) = "If-None-Match: "
+                   MOVE WS-COND-SCAN-POS TO WS-COND-HDR-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-COND-HDR-POS > 0
+               COMPUTE WS-COND-SCAN-POS = WS-COND-HDR-POS + 15
+               MOVE SPACES TO WS-INM-VALUE
+               MOVE 0 TO WS-COND-VALUE-LEN
+               PERFORM VARYING WS-COND-SCAN-POS FROM WS-COND-SCAN-POS
+                       BY 1
+                   UNTIL WS-COND-SCAN-POS > 8192 OR
+                         WS-COND-VALUE-LEN >= 40 OR
+                         LS-REQUEST-BUF(WS-COND-SCAN-POS:1) = X"0D" OR
+                         LS-REQUEST-BUF(WS-COND-SCAN-POS:1) = X"0A"
+                   ADD 1 TO WS-COND-VALUE-LEN
+                   MOVE LS-REQUEST-BUF(WS-COND-SCAN-POS:1) TO
+                       WS-INM-VALUE(WS-COND-VALUE-LEN:1)
+               END-PERFORM
+
+               IF WS-INM-VALUE(1:36) = WS-ETAG
+                   MOVE 1 TO WS-NOT-MODIFIED
+               END-IF
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-COND-HDR-POS
+           PERFORM VARYING WS-COND-SCAN-POS FROM 1 BY 1
+               UNTIL WS-COND-SCAN-POS > 8173
+               IF LS-REQUEST-BUF(WS-COND-SCAN-POS:19) =
+                       "If-Modified-Since: "
+                   MOVE WS-COND-SCAN-POS TO WS-COND-HDR-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-COND-HDR-POS > 0
+               COMPUTE WS-COND-SCAN-POS = WS-COND-HDR-POS + 19
+               MOVE SPACES TO WS-IMS-VALUE
+               MOVE 0 TO WS-COND-VALUE-LEN
+               PERFORM VARYING WS-COND-SCAN-POS FROM WS-COND-SCAN-POS
+                       BY 1
+                   UNTIL WS-COND-SCAN-POS > 8192 OR
+                         WS-COND-VALUE-LEN >= 19 OR
+                         LS-REQUEST-BUF(WS-COND-SCAN-POS:1) = X"0D" OR
+                         LS-REQUEST-BUF(WS-COND-SCAN-POS:1) = X"0A"
+                   ADD 1 TO WS-COND-VALUE-LEN
+                   MOVE LS-REQUEST-BUF(WS-COND-SCAN-POS:1) TO
+                       WS-IMS-VALUE(WS-COND-VALUE-LEN:1)
+               END-PERFORM
+
+               IF WS-IMS-VALUE = WS-LAST-MODIFIED
+                   MOVE 1 TO WS-NOT-MODIFIED
+               END-IF
            END-IF
-           
-      *>   DISPLAY "Total response length: " LS-RESPONSE-LEN
-      *>   DISPLAY "File size: " FILE-SIZE
            .
-       
-       BUILD-404-RESPONSE.
-           STRING "HTTP/1.1 404 Not Found" DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  "Content-Type: text/html" DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  "Content-Length: 47" DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  "<html><body><h1>404 Not Found</h1></body></html>"
+
+*> MAINTENANCE.FLAG's content is never read - only whether the file
+*> can be opened at all, so an operator can flip the switch with a
+*> plain "touch"/"rm" instead of needing to write specific contents
+       CHECK-MAINTENANCE-MODE.
+           MOVE 0 TO WS-MAINTENANCE-ACTIVE
+           OPEN INPUT MAINT-FLAG-FILE
+           IF WS-MAINT-STATUS = "00"
+               MOVE 1 TO WS-MAINTENANCE-ACTIVE
+               CLOSE MAINT-FLAG-FILE
+           END-IF
+           .
+
+*> HTTP/1.1 defaults to a persistent connection unless the client
+*> explicitly asks to close it
+       DETERMINE-KEEP-ALIVE.
+           MOVE 1 TO LS-KEEP-ALIVE
+           MOVE 0 TO WS-CONN-HDR-POS
+
+           PERFORM VARYING WS-CONN-SCAN-POS FROM 1 BY 1
+               UNTIL WS-CONN-SCAN-POS > 8176
+               IF LS-REQUEST-BUF(WS-CONN-SCAN-POS:17) =
+                       "Connection: close"
+                   MOVE WS-CONN-SCAN-POS TO WS-CONN-HDR-POS
+                   MOVE 0 TO LS-KEEP-ALIVE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+*> Gzip compression support: does the client's "Accept-Encoding"
+*> header list "gzip" as one of the encodings it can decode? A
+*> missing header, or one that lists other encodings only, leaves
+*> the response uncompressed
+       CHECK-ACCEPT-ENCODING.
+           MOVE 0 TO WS-CLIENT-ACCEPTS-GZIP
+           MOVE 0 TO WS-ACCEPT-ENC-HDR-POS
+
+           PERFORM VARYING WS-ACCEPT-ENC-SCAN-POS FROM 1 BY 1
+               UNTIL WS-ACCEPT-ENC-SCAN-POS > 8176
+               IF LS-REQUEST-BUF(WS-ACCEPT-ENC-SCAN-POS:16) =
+                       "Accept-Encoding:"
+                   MOVE WS-ACCEPT-ENC-SCAN-POS TO WS-ACCEPT-ENC-HDR-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-ACCEPT-ENC-HDR-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-ACCEPT-ENC-SCAN-POS FROM
+               WS-ACCEPT-ENC-HDR-POS BY 1
+               UNTIL WS-ACCEPT-ENC-SCAN-POS > 8188
+               IF LS-REQUEST-BUF(WS-ACCEPT-ENC-SCAN-POS:2) = WS-CRLF
+                   EXIT PERFORM
+               END-IF
+               IF LS-REQUEST-BUF(WS-ACCEPT-ENC-SCAN-POS:4) = "gzip"
+                   MOVE 1 TO WS-CLIENT-ACCEPTS-GZIP
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+*> Virtual-host routing: resolve the request's Host header against
+*> VHOSTS.CFG's "HOSTNAME DOCROOT" table, re-read fresh on every
+*> request the same way CHECK-AUTH-REALMS re-reads AUTH-REALMS.CFG.
+*> No file, no Host header, or no matching entry all mean the same
+*> thing - WS-VHOST-DOCROOT stays at LS-DOC-ROOT (WEBSERVER's
+*> configured default), unchanged from before vhosts existed
+       CHECK-VHOSTS.
+           MOVE LS-DOC-ROOT TO WS-VHOST-DOCROOT
+           PERFORM READ-VHOSTS-FILE
+           IF WS-VHOST-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM EXTRACT-HOST-HEADER
+           IF WS-HOST-HDR-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-VHOST-IDX FROM 1 BY 1
+               UNTIL WS-VHOST-IDX > WS-VHOST-COUNT
+               IF VHOST-HOSTNAME(WS-VHOST-IDX) = WS-HOST-VALUE
+                   MOVE VHOST-DOCROOT(WS-VHOST-IDX) TO WS-VHOST-DOCROOT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+*> Load VHOST-TABLE fresh from VHOSTS.CFG - a missing file just
+*> leaves the table empty, so every request falls back to the
+*> configured default DOC-ROOT
+       READ-VHOSTS-FILE.
+           MOVE 0 TO WS-VHOST-COUNT
+           OPEN INPUT VHOSTS-FILE
+           IF WS-VHOST-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-VHOST-EOF
+           PERFORM UNTIL WS-VHOST-EOF = 1
+               READ VHOSTS-FILE
+                   AT END
+                       MOVE 1 TO WS-VHOST-EOF
+                   NOT AT END
+                       PERFORM PARSE-VHOST-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE VHOSTS-FILE
+           .
+
+*> Parse one "HOSTNAME DOCROOT" line into the next VHOST-TABLE slot.
+*> Blank lines and lines starting with "*" (comments) are skipped,
+*> the same convention PARSE-AUTH-REALM-LINE and PARSE-ACL-LINE use;
+*> a malformed line is skipped rather than aborting the whole list
+       PARSE-VHOST-LINE.
+           IF VHOSTS-RECORD(1:1) = SPACE OR
+              VHOSTS-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-VHOST-COUNT >= 20
+               EXIT PARAGRAPH
+           END-IF
+
+*> First field: the hostname
+           MOVE 0 TO WS-VHOST-SP-POS
+           PERFORM VARYING WS-VHOST-SCAN-POS FROM 1 BY 1
+               UNTIL WS-VHOST-SCAN-POS > 340
+               IF VHOSTS-RECORD(WS-VHOST-SCAN-POS:1) = SPACE
+                   MOVE WS-VHOST-SCAN-POS TO WS-VHOST-SP-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-VHOST-SP-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> Second field: the doc root, running to end of record (or its
+*> first trailing space)
+           IF WS-VHOST-SP-POS >= 340
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-VHOST-REMAINING-LEN = 341 - (WS-VHOST-SP-POS + 1)
+
+           ADD 1 TO WS-VHOST-COUNT
+           MOVE SPACES TO VHOST-HOSTNAME(WS-VHOST-COUNT)
+           MOVE VHOSTS-RECORD(1:WS-VHOST-SP-POS - 1) TO
+               VHOST-HOSTNAME(WS-VHOST-COUNT)
+           MOVE SPACES TO VHOST-DOCROOT(WS-VHOST-COUNT)
+           MOVE VHOSTS-RECORD(WS-VHOST-SP-POS + 1:
+               WS-VHOST-REMAINING-LEN) TO
+               VHOST-DOCROOT(WS-VHOST-COUNT)
+           .
+
+*> Pull the value out of the incoming "Host: " header, stopping at
+*> the first ":" (a port suffix, e.g. "Host: example.com:8080") so it
+*> compares equal to a VHOSTS.CFG entry written without one.
+*> WS-HOST-HDR-POS stays 0 if the header is absent, which CHECK-VHOSTS
+*> treats as "no virtual host selected"
+       EXTRACT-HOST-HEADER.
+           MOVE 0 TO WS-HOST-HDR-POS
+           MOVE SPACES TO WS-HOST-VALUE
+
+           PERFORM VARYING WS-HOST-HDR-POS FROM 1 BY 1
+               UNTIL WS-HOST-HDR-POS > 8170
+               IF LS-REQUEST-BUF(WS-HOST-HDR-POS:6) = "Host: "
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-HOST-HDR-POS > 8170
+               MOVE 0 TO WS-HOST-HDR-POS
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-VHOST-SCAN-POS = WS-HOST-HDR-POS + 6
+           MOVE 0 TO WS-HOST-COLON-POS
+           PERFORM VARYING WS-VHOST-SCAN-POS FROM WS-VHOST-SCAN-POS
+               BY 1 UNTIL WS-VHOST-SCAN-POS > 8192
+               IF LS-REQUEST-BUF(WS-VHOST-SCAN-POS:1) = SPACE OR
+                  LS-REQUEST-BUF(WS-VHOST-SCAN-POS:1) = X"0D" OR
+                  LS-REQUEST-BUF(WS-VHOST-SCAN-POS:1) = X"0A"
+                   EXIT PERFORM
+               END-IF
+               IF LS-REQUEST-BUF(WS-VHOST-SCAN-POS:1) = ":" AND
+                  WS-HOST-COLON-POS = 0
+                   MOVE WS-VHOST-SCAN-POS TO WS-HOST-COLON-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-HOST-COLON-POS > 0
+               COMPUTE WS-VHOST-REMAINING-LEN =
+                   WS-HOST-COLON-POS - (WS-HOST-HDR-POS + 6)
+           ELSE
+               COMPUTE WS-VHOST-REMAINING-LEN =
+                   WS-VHOST-SCAN-POS - (WS-HOST-HDR-POS + 6)
+           END-IF
+           IF WS-VHOST-REMAINING-LEN > 0 AND
+              WS-VHOST-REMAINING-LEN <= 64
+               MOVE LS-REQUEST-BUF(WS-HOST-HDR-POS + 6:
+                   WS-VHOST-REMAINING-LEN) TO WS-HOST-VALUE
+           END-IF
+           .
+
+*> Forced HTTPS: once TLS-PORT is non-zero, any request on the plain
+*> socket that didn't arrive via the TLS listener's own loopback proxy
+*> connection gets redirected to the HTTPS equivalent URL instead of
+*> being answered in the clear. WS-REDIRECT-MATCHED-IDX/
+*> WS-REDIRECT-TARGET/WS-REDIRECT-CODE-VAL are the same three fields
+*> CHECK-REDIRECTS sets, so BUILD-REDIRECT-RESPONSE serves either kind
+*> of redirect without needing a response-building paragraph of its own
+       CHECK-HTTPS-REDIRECT.
+           MOVE 0 TO WS-REDIRECT-MATCHED-IDX
+           IF LS-TLS-PORT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> The TLS listener's "openssl s_server" proxy always reaches this
+*> port over the loopback interface (see START-TLS-LISTENER in
+*> webserver.cbl) - a request from any other source address skipped
+*> HTTPS entirely and needs sending back to it. "127.000.000.001" is
+*> 127.0.0.1 as CONVERT-ADDR-TO-STRING formats it
+           IF LS-CLIENT-ADDR = "127.000.000.001"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM EXTRACT-HOST-HEADER
+           IF WS-HOST-HDR-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-REDIRECT-MATCHED-IDX
+           MOVE 301 TO WS-REDIRECT-CODE-VAL
+
+           MOVE SPACES TO WS-HTTPS-PORT-STR
+           IF LS-TLS-PORT NOT = 443
+               MOVE LS-TLS-PORT TO WS-HTTPS-PORT-STR
+           END-IF
+
+           MOVE SPACES TO WS-REDIRECT-QUERY
+           IF QUERY-STRING NOT = SPACES
+               STRING "?" DELIMITED BY SIZE
+                      QUERY-STRING DELIMITED BY SPACE
+                   INTO WS-REDIRECT-QUERY
+               END-STRING
+           END-IF
+
+           MOVE SPACES TO WS-REDIRECT-TARGET
+           IF WS-HTTPS-PORT-STR = SPACES
+               STRING "https://" DELIMITED BY SIZE
+                      WS-HOST-VALUE DELIMITED BY SPACE
+                      WS-DECODED-PATH DELIMITED BY SPACE
+                      WS-REDIRECT-QUERY DELIMITED BY SPACE
+                   INTO WS-REDIRECT-TARGET
+               END-STRING
+           ELSE
+               STRING "https://" DELIMITED BY SIZE
+                      WS-HOST-VALUE DELIMITED BY SPACE
+                      ":" DELIMITED BY SIZE
+                      WS-HTTPS-PORT-STR DELIMITED BY SPACE
+                      WS-DECODED-PATH DELIMITED BY SPACE
+                      WS-REDIRECT-QUERY DELIMITED BY SPACE
+                   INTO WS-REDIRECT-TARGET
+               END-STRING
+           END-IF
+           .
+
+*> Configurable redirects: REDIRECTS.CFG lists exact request paths
+*> that answer with a 301/302 instead of resolving to a file at all,
+*> re-read fresh on every request the same way CHECK-ALIASES re-reads
+*> ALIASES.CFG. No file, or no entry matching the current request's
+*> path exactly, leaves WS-REDIRECT-MATCHED-IDX at 0 and the request
+*> proceeds normally
+       CHECK-REDIRECTS.
+           MOVE 0 TO WS-REDIRECT-MATCHED-IDX
+           PERFORM READ-REDIRECTS-FILE
+           IF WS-REDIRECT-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-REDIRECT-IDX FROM 1 BY 1
+               UNTIL WS-REDIRECT-IDX > WS-REDIRECT-COUNT
+               IF REDIRECT-FROM-PATH(WS-REDIRECT-IDX) = WS-DECODED-PATH
+                   MOVE WS-REDIRECT-IDX TO WS-REDIRECT-MATCHED-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-REDIRECT-MATCHED-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE REDIRECT-TO-URL(WS-REDIRECT-MATCHED-IDX) TO
+               WS-REDIRECT-TARGET
+           MOVE REDIRECT-CODE(WS-REDIRECT-MATCHED-IDX) TO
+               WS-REDIRECT-CODE-VAL
+           .
+
+*> Load REDIRECT-TABLE fresh from REDIRECTS.CFG - a missing file just
+*> leaves the table empty, so every path resolves normally
+       READ-REDIRECTS-FILE.
+           MOVE 0 TO WS-REDIRECT-COUNT
+           OPEN INPUT REDIRECTS-FILE
+           IF WS-REDIRECT-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-REDIRECT-EOF
+           PERFORM UNTIL WS-REDIRECT-EOF = 1
+               READ REDIRECTS-FILE
+                   AT END
+                       MOVE 1 TO WS-REDIRECT-EOF
+                   NOT AT END
+                       PERFORM PARSE-REDIRECT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE REDIRECTS-FILE
+           .
+
+*> Parse one "FROM-PATH TO-URL [CODE]" line into the next
+*> REDIRECT-TABLE slot. Blank lines and lines starting with "*"
+*> (comments) are skipped, the same convention PARSE-ALIAS-LINE/
+*> PARSE-VHOST-LINE use; a malformed line is skipped rather than
+*> aborting the whole list. CODE defaults to 302 (temporary) when the
+*> line only carries two fields
+       PARSE-REDIRECT-LINE.
+           IF REDIRECTS-RECORD(1:1) = SPACE OR
+              REDIRECTS-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-REDIRECT-COUNT >= 20
+               EXIT PARAGRAPH
+           END-IF
+
+*> First field: the path being redirected
+           MOVE 0 TO WS-REDIRECT-SP-POS
+           PERFORM VARYING WS-REDIRECT-SCAN-POS FROM 1 BY 1
+               UNTIL WS-REDIRECT-SCAN-POS > 400
+               IF REDIRECTS-RECORD(WS-REDIRECT-SCAN-POS:1) = SPACE
+                   MOVE WS-REDIRECT-SCAN-POS TO WS-REDIRECT-SP-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-REDIRECT-SP-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> Second field: the target URL
+           COMPUTE WS-REDIRECT-SCAN-POS = WS-REDIRECT-SP-POS + 1
+           MOVE 0 TO WS-REDIRECT-SP-POS-2
+           PERFORM VARYING WS-REDIRECT-SCAN-POS
+               FROM WS-REDIRECT-SCAN-POS BY 1
+               UNTIL WS-REDIRECT-SCAN-POS > 400
+               IF REDIRECTS-RECORD(WS-REDIRECT-SCAN-POS:1) = SPACE
+                   MOVE WS-REDIRECT-SCAN-POS TO WS-REDIRECT-SP-POS-2
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           ADD 1 TO WS-REDIRECT-COUNT
+           MOVE SPACES TO REDIRECT-FROM-PATH(WS-REDIRECT-COUNT)
+           MOVE REDIRECTS-RECORD(1:WS-REDIRECT-SP-POS - 1) TO
+               REDIRECT-FROM-PATH(WS-REDIRECT-COUNT)
+           MOVE 302 TO REDIRECT-CODE(WS-REDIRECT-COUNT)
+
+           IF WS-REDIRECT-SP-POS-2 = 0
+*> No third field - the target URL simply runs to end of record
+               IF WS-REDIRECT-SP-POS < 400
+                   COMPUTE WS-REDIRECT-REMAINING-LEN =
+                       401 - (WS-REDIRECT-SP-POS + 1)
+                   MOVE SPACES TO REDIRECT-TO-URL(WS-REDIRECT-COUNT)
+                   MOVE REDIRECTS-RECORD(WS-REDIRECT-SP-POS + 1:
+                       WS-REDIRECT-REMAINING-LEN) TO
+                       REDIRECT-TO-URL(WS-REDIRECT-COUNT)
+               END-IF
+           ELSE
+               MOVE SPACES TO REDIRECT-TO-URL(WS-REDIRECT-COUNT)
+               MOVE REDIRECTS-RECORD(WS-REDIRECT-SP-POS + 1:
+                   WS-REDIRECT-SP-POS-2 - WS-REDIRECT-SP-POS - 1) TO
+                   REDIRECT-TO-URL(WS-REDIRECT-COUNT)
+
+*> Third field: an explicit status code, running to end of record
+               IF WS-REDIRECT-SP-POS-2 < 400
+                   COMPUTE WS-REDIRECT-REMAINING-LEN =
+                       401 - (WS-REDIRECT-SP-POS-2 + 1)
+                   MOVE SPACES TO WS-REDIRECT-CODE-STR
+                   MOVE REDIRECTS-RECORD(WS-REDIRECT-SP-POS-2 + 1:
+                       WS-REDIRECT-REMAINING-LEN) TO
+                       WS-REDIRECT-CODE-STR
+                   IF WS-REDIRECT-CODE-STR NOT = SPACES
+                       COMPUTE REDIRECT-CODE(WS-REDIRECT-COUNT) =
+                           FUNCTION NUMVAL(WS-REDIRECT-CODE-STR)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+*> Path-prefix aliasing: ALIASES.CFG lists URL prefixes that resolve
+*> against a directory outside the normal doc root rather than under
+*> it, re-read fresh on every request the same way CHECK-VHOSTS
+*> re-reads VHOSTS.CFG. No file, or no prefix matching the current
+*> request's path, leaves WS-ALIAS-DOCROOT as SPACES and the request
+*> falls through to PATH-UTILS unchanged, same as before aliasing
+*> existed. The longest matching prefix wins, so a more specific alias
+*> (e.g. "/assets/icons/") takes precedence over a broader one
+*> (e.g. "/assets/") covering the same request
+       CHECK-ALIASES.
+           MOVE SPACES TO WS-ALIAS-DOCROOT
+           PERFORM READ-ALIASES-FILE
+           IF WS-ALIAS-COUNT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-ALIAS-MATCHED-IDX
+           PERFORM VARYING WS-ALIAS-IDX FROM 1 BY 1
+               UNTIL WS-ALIAS-IDX > WS-ALIAS-COUNT
+               MOVE SPACES TO WS-ALIAS-PREFIX-SCRATCH
+               MOVE ALIAS-PREFIX(WS-ALIAS-IDX) TO
+                   WS-ALIAS-PREFIX-SCRATCH
+               IF ALIAS-PREFIX-LEN(WS-ALIAS-IDX) > 0 AND
+                  WS-DECODED-PATH
+                      (1:ALIAS-PREFIX-LEN(WS-ALIAS-IDX)) =
+                  WS-ALIAS-PREFIX-SCRATCH
+                      (1:ALIAS-PREFIX-LEN(WS-ALIAS-IDX))
+                   IF WS-ALIAS-MATCHED-IDX = 0 OR
+                      ALIAS-PREFIX-LEN(WS-ALIAS-IDX) >
+                      ALIAS-PREFIX-LEN(WS-ALIAS-MATCHED-IDX)
+                       MOVE WS-ALIAS-IDX TO WS-ALIAS-MATCHED-IDX
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-ALIAS-MATCHED-IDX = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE ALIAS-DIRECTORY(WS-ALIAS-MATCHED-IDX) TO
+               WS-ALIAS-DOCROOT
+
+*> Strip the matched prefix off the request path so the alias
+*> directory, not the prefix itself, becomes the new path root -
+*> "/assets/foo.png" under alias prefix "/assets/" becomes "/foo.png"
+           MOVE 0 TO WS-ALIAS-REST-LEN
+           PERFORM VARYING WS-ALIAS-REST-LEN FROM 512 BY -1
+               UNTIL WS-ALIAS-REST-LEN < 1
+               IF WS-DECODED-PATH(WS-ALIAS-REST-LEN:1) NOT = SPACE AND
+                  WS-DECODED-PATH(WS-ALIAS-REST-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-ALIAS-REST-PATH
+           IF WS-ALIAS-REST-LEN > ALIAS-PREFIX-LEN(WS-ALIAS-MATCHED-IDX)
+               STRING "/" DELIMITED BY SIZE
+                      WS-DECODED-PATH
+                          (ALIAS-PREFIX-LEN(WS-ALIAS-MATCHED-IDX) + 1:
+                           WS-ALIAS-REST-LEN -
+                           ALIAS-PREFIX-LEN(WS-ALIAS-MATCHED-IDX))
+                          DELIMITED BY SIZE
+                      INTO WS-ALIAS-REST-PATH
+               END-STRING
+           ELSE
+               MOVE "/" TO WS-ALIAS-REST-PATH
+           END-IF
+           MOVE SPACES TO WS-DECODED-PATH
+           MOVE WS-ALIAS-REST-PATH TO WS-DECODED-PATH
+           .
+
+*> Load ALIAS-TABLE fresh from ALIASES.CFG - a missing file just
+*> leaves the table empty, so every path resolves normally against
+*> the site's own doc root
+       READ-ALIASES-FILE.
+           MOVE 0 TO WS-ALIAS-COUNT
+           OPEN INPUT ALIASES-FILE
+           IF WS-ALIAS-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-ALIAS-EOF
+           PERFORM UNTIL WS-ALIAS-EOF = 1
+               READ ALIASES-FILE
+                   AT END
+                       MOVE 1 TO WS-ALIAS-EOF
+                   NOT AT END
+                       PERFORM PARSE-ALIAS-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE ALIASES-FILE
+           .
+
+*> Parse one "PREFIX DIR" line into the next ALIAS-TABLE slot. Blank
+*> lines and lines starting with "*" (comments) are skipped, the same
+*> convention PARSE-AUTH-REALM-LINE/PARSE-VHOST-LINE use; a malformed
+*> line is skipped rather than aborting the whole list
+       PARSE-ALIAS-LINE.
+           IF ALIASES-RECORD(1:1) = SPACE OR
+              ALIASES-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-ALIAS-COUNT >= 20
+               EXIT PARAGRAPH
+           END-IF
+
+*> First field: the URL prefix
+           MOVE 0 TO WS-ALIAS-SP-POS
+           PERFORM VARYING WS-ALIAS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-ALIAS-SCAN-POS > 340
+               IF ALIASES-RECORD(WS-ALIAS-SCAN-POS:1) = SPACE
+                   MOVE WS-ALIAS-SCAN-POS TO WS-ALIAS-SP-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-ALIAS-SP-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> Second field: the target directory, running to end of record (or
+*> its first trailing space)
+           IF WS-ALIAS-SP-POS >= 340
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-ALIAS-REMAINING-LEN = 341 - (WS-ALIAS-SP-POS + 1)
+
+           ADD 1 TO WS-ALIAS-COUNT
+           MOVE SPACES TO ALIAS-PREFIX(WS-ALIAS-COUNT)
+           MOVE ALIASES-RECORD(1:WS-ALIAS-SP-POS - 1) TO
+               ALIAS-PREFIX(WS-ALIAS-COUNT)
+           COMPUTE ALIAS-PREFIX-LEN(WS-ALIAS-COUNT) =
+               WS-ALIAS-SP-POS - 1
+           MOVE SPACES TO ALIAS-DIRECTORY(WS-ALIAS-COUNT)
+           MOVE ALIASES-RECORD(WS-ALIAS-SP-POS + 1:
+               WS-ALIAS-REMAINING-LEN) TO
+               ALIAS-DIRECTORY(WS-ALIAS-COUNT)
+           .
+
+*> A path-prefix gate: AUTH-REALMS.CFG lists path prefixes that
+*> require HTTP Basic credentials, re-read fresh on every request
+*> (see the WORKING-STORAGE note above). No file, or no prefix
+*> matching the current request's path, means no authentication is
+*> required at all - the same "absence is a no-op" convention
+*> MAINTENANCE.FLAG and IP-ACL.CFG both already follow
+       CHECK-AUTH-REALMS.
+           MOVE 0 TO WS-AUTH-REQUIRED
+           MOVE 0 TO WS-AUTH-OK
+           PERFORM READ-AUTH-REALMS-FILE
+
+           MOVE 0 TO WS-AUTH-MATCHED-IDX
+           PERFORM VARYING WS-AUTH-IDX FROM 1 BY 1
+               UNTIL WS-AUTH-IDX > WS-AUTH-REALM-COUNT
+               MOVE SPACES TO WS-AUTH-PREFIX-SCRATCH
+               MOVE AUTH-REALM-PREFIX(WS-AUTH-IDX) TO
+                   WS-AUTH-PREFIX-SCRATCH
+               IF AUTH-REALM-PREFIX-LEN(WS-AUTH-IDX) > 0 AND
+                  WS-PRE-ALIAS-PATH
+                      (1:AUTH-REALM-PREFIX-LEN(WS-AUTH-IDX)) =
+                  WS-AUTH-PREFIX-SCRATCH
+                      (1:AUTH-REALM-PREFIX-LEN(WS-AUTH-IDX))
+                   MOVE WS-AUTH-IDX TO WS-AUTH-MATCHED-IDX
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-AUTH-MATCHED-IDX = 0
+               MOVE 1 TO WS-AUTH-OK
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 1 TO WS-AUTH-REQUIRED
+           MOVE SPACES TO WS-AUTH-REALM-LABEL
+           MOVE AUTH-REALM-PREFIX(WS-AUTH-MATCHED-IDX) TO
+               WS-AUTH-REALM-LABEL
+
+           PERFORM EXTRACT-AUTH-HEADER
+           IF WS-AUTH-HDR-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM COMPUTE-AUTH-HASH
+
+           IF WS-AUTH-USER = AUTH-REALM-USERNAME(WS-AUTH-MATCHED-IDX)
+              AND WS-AUTH-HASH-VALUE =
+                  AUTH-REALM-HASH(WS-AUTH-MATCHED-IDX)
+               MOVE 1 TO WS-AUTH-OK
+           END-IF
+           .
+
+*> Load AUTH-REALM-TABLE fresh from AUTH-REALMS.CFG - a missing file
+*> just leaves the table empty, requiring no credentials anywhere
+       READ-AUTH-REALMS-FILE.
+           MOVE 0 TO WS-AUTH-REALM-COUNT
+           OPEN INPUT AUTH-REALMS-FILE
+           IF WS-AUTH-FILE-STATUS NOT = "00"
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-AUTH-EOF
+           PERFORM UNTIL WS-AUTH-EOF = 1
+               READ AUTH-REALMS-FILE
+                   AT END
+                       MOVE 1 TO WS-AUTH-EOF
+                   NOT AT END
+                       PERFORM PARSE-AUTH-REALM-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE AUTH-REALMS-FILE
+           .
+
+*> Parse one "PREFIX USERNAME HASH" line into the next
+*> AUTH-REALM-TABLE slot. Blank lines and lines starting with "*"
+*> (comments) are skipped, same convention as PARSE-ACL-LINE; a
+*> malformed line is skipped rather than aborting the whole list
+       PARSE-AUTH-REALM-LINE.
+           IF AUTH-REALMS-RECORD(1:1) = SPACE OR
+              AUTH-REALMS-RECORD(1:1) = "*"
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AUTH-REALM-COUNT >= 20
+               EXIT PARAGRAPH
+           END-IF
+
+*> First field: the path prefix
+           MOVE 0 TO WS-AUTH-SP-POS
+           PERFORM VARYING WS-AUTH-SCAN-POS FROM 1 BY 1
+               UNTIL WS-AUTH-SCAN-POS > 128
+               IF AUTH-REALMS-RECORD(WS-AUTH-SCAN-POS:1) = SPACE
+                   MOVE WS-AUTH-SCAN-POS TO WS-AUTH-SP-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-AUTH-SP-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> Second field: the username
+           COMPUTE WS-AUTH-SCAN-POS = WS-AUTH-SP-POS + 1
+           MOVE 0 TO WS-AUTH-SP-POS-2
+           PERFORM VARYING WS-AUTH-SCAN-POS FROM WS-AUTH-SCAN-POS BY 1
+               UNTIL WS-AUTH-SCAN-POS > 128
+               IF AUTH-REALMS-RECORD(WS-AUTH-SCAN-POS:1) = SPACE
+                   MOVE WS-AUTH-SCAN-POS TO WS-AUTH-SP-POS-2
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-AUTH-SP-POS-2 = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> Third field: the password hash, running to end of record (or its
+*> first trailing space)
+           IF WS-AUTH-SP-POS-2 >= 128
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-AUTH-REMAINING-LEN = 129 - (WS-AUTH-SP-POS-2 + 1)
+           MOVE SPACES TO WS-AUTH-HASH-STR
+           MOVE AUTH-REALMS-RECORD
+               (WS-AUTH-SP-POS-2 + 1:WS-AUTH-REMAINING-LEN)
+               TO WS-AUTH-HASH-STR
+
+           ADD 1 TO WS-AUTH-REALM-COUNT
+           MOVE SPACES TO AUTH-REALM-PREFIX(WS-AUTH-REALM-COUNT)
+           MOVE AUTH-REALMS-RECORD(1:WS-AUTH-SP-POS - 1) TO
+               AUTH-REALM-PREFIX(WS-AUTH-REALM-COUNT)
+           COMPUTE AUTH-REALM-PREFIX-LEN(WS-AUTH-REALM-COUNT) =
+               WS-AUTH-SP-POS - 1
+           MOVE SPACES TO AUTH-REALM-USERNAME(WS-AUTH-REALM-COUNT)
+           MOVE AUTH-REALMS-RECORD(WS-AUTH-SP-POS + 1:
+               WS-AUTH-SP-POS-2 - WS-AUTH-SP-POS - 1) TO
+               AUTH-REALM-USERNAME(WS-AUTH-REALM-COUNT)
+           MOVE WS-AUTH-HASH-STR TO AUTH-REALM-HASH(WS-AUTH-REALM-COUNT)
+           .
+
+*> Pull the token out of an incoming "Authorization: Basic <token>"
+*> header, Base64-decode it, and split the result into
+*> WS-AUTH-USER/WS-AUTH-PASS. WS-AUTH-HDR-POS stays 0 if the header
+*> is absent or unparsable, which CHECK-AUTH-REALMS treats as "no
+*> credentials supplied"
+       EXTRACT-AUTH-HEADER.
+           MOVE 0 TO WS-AUTH-HDR-POS
+           MOVE SPACES TO WS-AUTH-TOKEN
+           MOVE SPACES TO WS-AUTH-USER
+           MOVE SPACES TO WS-AUTH-PASS
+
+           PERFORM VARYING WS-AUTH-SCAN-POS FROM 1 BY 1
+               UNTIL WS-AUTH-SCAN-POS > 8171
+               IF LS-REQUEST-BUF(WS-AUTH-SCAN-POS:21) =
+                       "Authorization: Basic "
+                   MOVE WS-AUTH-SCAN-POS TO WS-AUTH-HDR-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-AUTH-HDR-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-AUTH-SCAN-POS = WS-AUTH-HDR-POS + 21
+           MOVE 0 TO WS-AUTH-TOKEN-LEN
+           PERFORM VARYING WS-AUTH-SCAN-POS FROM WS-AUTH-SCAN-POS
+                   BY 1
+               UNTIL WS-AUTH-SCAN-POS > 8192 OR
+                     WS-AUTH-TOKEN-LEN >= 128 OR
+                     LS-REQUEST-BUF(WS-AUTH-SCAN-POS:1) = SPACE OR
+                     LS-REQUEST-BUF(WS-AUTH-SCAN-POS:1) = X"0D" OR
+                     LS-REQUEST-BUF(WS-AUTH-SCAN-POS:1) = X"0A"
+               ADD 1 TO WS-AUTH-TOKEN-LEN
+               MOVE LS-REQUEST-BUF(WS-AUTH-SCAN-POS:1) TO
+                   WS-AUTH-TOKEN(WS-AUTH-TOKEN-LEN:1)
+           END-PERFORM
+
+           IF WS-AUTH-TOKEN-LEN = 0
+               MOVE 0 TO WS-AUTH-HDR-POS
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "BASE64-DECODE" USING WS-AUTH-TOKEN WS-AUTH-DECODED
+                                      WS-AUTH-DECODED-LEN
+           END-CALL
+
+*> Split the decoded "username:password" pair on its first colon
+           MOVE 0 TO WS-AUTH-COLON-POS
+           PERFORM VARYING WS-AUTH-SCAN-POS FROM 1 BY 1
+               UNTIL WS-AUTH-SCAN-POS > WS-AUTH-DECODED-LEN
+               IF WS-AUTH-DECODED(WS-AUTH-SCAN-POS:1) = ":"
+                   MOVE WS-AUTH-SCAN-POS TO WS-AUTH-COLON-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-AUTH-COLON-POS = 0
+               MOVE 0 TO WS-AUTH-HDR-POS
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-AUTH-COLON-POS > 1
+               MOVE WS-AUTH-DECODED(1:WS-AUTH-COLON-POS - 1) TO
+                   WS-AUTH-USER
+           END-IF
+           IF WS-AUTH-DECODED-LEN > WS-AUTH-COLON-POS
+               MOVE WS-AUTH-DECODED(WS-AUTH-COLON-POS + 1:
+                   WS-AUTH-DECODED-LEN - WS-AUTH-COLON-POS) TO
+                   WS-AUTH-PASS
+           END-IF
+
+*> WS-AUTH-USER came straight out of base64-decoded, client-supplied
+*> bytes and flows into WRITE-AUDIT-LOG - blank out any CR/LF a
+*> client embedded so it can't fold a forged line into AUDIT.LOG
+           PERFORM VARYING WS-AUTH-SCAN-POS FROM 1 BY 1
+               UNTIL WS-AUTH-SCAN-POS > 32
+               IF WS-AUTH-USER(WS-AUTH-SCAN-POS:1) = X"0D" OR
+                       WS-AUTH-USER(WS-AUTH-SCAN-POS:1) = X"0A"
+                   MOVE SPACE TO WS-AUTH-USER(WS-AUTH-SCAN-POS:1)
+               END-IF
+           END-PERFORM
+           .
+
+*> A SHA-256 hex digest of WS-AUTH-PASS, matching whatever value was
+*> written into AUTH-REALMS.CFG for the realm's configured password.
+*> Shells out to "openssl dgst -sha256" the same CALL "SYSTEM"-plus-
+*> scratch-file approach WS-ACCEPT-KEY uses for its own SHA-1 digest,
+*> with the password handed to the shelled-out pipeline through an
+*> exported environment variable rather than built into the command
+*> line itself, so none of it is ever re-parsed as shell syntax. The
+*> scratch file itself is named after this process's PID (WEBSERVER
+*> forks a child per accepted connection, and this paragraph runs on
+*> every protected-path request, not just once at startup, so a fixed
+*> shared name would let one connection's digest read overwrite or be
+*> overwritten by a concurrent one's)
+       COMPUTE-AUTH-HASH.
+           MOVE SPACES TO WS-AUTH-HASH-VALUE
+
+           CALL "getpid" RETURNING WS-AUTH-HASH-PID
+           END-CALL
+           MOVE WS-AUTH-HASH-PID TO WS-AUTH-HASH-PID-D
+           MOVE SPACES TO WS-AUTH-HASH-FILE
+           STRING "AUTHTMP" DELIMITED BY SIZE
+                  WS-AUTH-HASH-PID-D DELIMITED BY SIZE
+                  ".OUT" DELIMITED BY SIZE
+               INTO WS-AUTH-HASH-FILE
+           END-STRING
+
+           DISPLAY "AUTH_HASH_INPUT" UPON ENVIRONMENT-NAME
+           DISPLAY WS-AUTH-PASS UPON ENVIRONMENT-VALUE
+
+           MOVE SPACES TO WS-AUTH-HASH-CMD
+           STRING "printf '%s' ""$AUTH_HASH_INPUT"" | "
                       DELIMITED BY SIZE
-                  INTO LS-RESPONSE-BUF
+                  "openssl dgst -sha256 -r | cut -d ' ' -f1 > "
+                      DELIMITED BY SIZE
+                  WS-AUTH-HASH-FILE DELIMITED BY SPACE
+                  " 2>/dev/null" DELIMITED BY SIZE
+               INTO WS-AUTH-HASH-CMD
            END-STRING
-           
+           CALL "SYSTEM" USING WS-AUTH-HASH-CMD
+               RETURNING WS-AUTH-HASH-CMD-RC
+           END-CALL
+
+           IF WS-AUTH-HASH-CMD-RC NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> Raw CBL_ file access rather than a SELECT/FD, since the filename is
+*> only known at run time - the same technique FILE-OPS uses to open a
+*> path handed to it in a data item instead of a compile-time literal
+           CALL "CBL_OPEN_FILE" USING WS-AUTH-HASH-FILE 1 0 0
+               WS-AUTH-HASH-HANDLE
+               RETURNING WS-AUTH-HASH-OPEN-RC
+           END-CALL
+
+           IF WS-AUTH-HASH-OPEN-RC = 0
+               MOVE 0 TO WS-AUTH-HASH-OFFSET
+               MOVE 64 TO WS-AUTH-HASH-LEN
+               MOVE SPACES TO WS-AUTH-HASH-BUFFER
+               CALL "CBL_READ_FILE" USING WS-AUTH-HASH-HANDLE
+                   WS-AUTH-HASH-OFFSET WS-AUTH-HASH-LEN LOW-VALUE
+                   WS-AUTH-HASH-BUFFER
+                   RETURNING WS-AUTH-HASH-READ-RC
+               END-CALL
+               IF WS-AUTH-HASH-READ-RC = 0
+                   MOVE WS-AUTH-HASH-BUFFER(1:64) TO WS-AUTH-HASH-VALUE
+               END-IF
+               CALL "CBL_CLOSE_FILE" USING WS-AUTH-HASH-HANDLE
+                   RETURNING WS-AUTH-HASH-CLOSE-RC
+               END-CALL
+           END-IF
+
+           CALL "CBL_DELETE_FILE" USING WS-AUTH-HASH-FILE
+               RETURNING WS-AUTH-HASH-CLOSE-RC
+           END-CALL
+           .
+
+*> 304 carries no body - just the validators so the client knows its
+*> cached copy is still good
+       BUILD-304-RESPONSE.
+           MOVE "304 Not Modified" TO WS-LOG-STATUS-LINE
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "HTTP/1.1 304 Not Modified" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "ETag: " DELIMITED BY SIZE
+                      WS-ETAG DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Last-Modified: " DELIMITED BY SIZE
+                      WS-LAST-MODIFIED DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           ELSE
+               STRING "HTTP/1.1 304 Not Modified" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "ETag: " DELIMITED BY SIZE
+                      WS-ETAG DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Last-Modified: " DELIMITED BY SIZE
+                      WS-LAST-MODIFIED DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           END-IF
+
+           MOVE 0 TO LS-RESPONSE-LEN
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
            .
-       
-       BUILD-403-RESPONSE.
-           STRING "HTTP/1.1 403 Forbidden" DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  "Content-Type: text/html" DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  "Content-Length: 47" DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  WS-CRLF DELIMITED BY SIZE
-                  "<html><body><h1>403 Forbidden</h1></body></html>"
-                      DELIMITED BY SIZE
-                  INTO LS-RESPONSE-BUF
+
+*> Built with WITH POINTER rather than a fully duplicated STRING per
+*> combination, since Last-Modified/ETag and Connection are each
+*> independently conditional here and a duplicate-block-per-
+*> combination approach would otherwise quadruple this paragraph
+       BUILD-200-RESPONSE.
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+           PERFORM BUILD-CONTENT-TYPE-HEADER
+           PERFORM BUILD-SECURITY-HEADERS
+
+*> Compress text-ish bodies for clients that advertised gzip support;
+*> anything else - a binary MIME type, a HEAD request (no body to
+*> measure), an empty body, or GZIP-COMPRESS simply not helping or not
+*> being available - is served exactly as before
+           MOVE 0 TO WS-RESPONSE-IS-GZIPPED
+           IF WS-CLIENT-ACCEPTS-GZIP = 1 AND FILE-SIZE > 0
+              AND REQUEST-METHOD NOT = "HEAD"
+              AND (MIME-TYPE(1:5) = "text/" OR
+                   MIME-TYPE = "application/json")
+               CALL "GZIP-COMPRESS" USING FILE-BUFFER FILE-SIZE
+                   WS-GZIP-OUT-BUFFER WS-GZIP-OUT-SIZE
+                   WS-GZIP-RETURN-CODE
+               IF WS-GZIP-RETURN-CODE = 0 AND WS-GZIP-OUT-SIZE > 0
+                  AND WS-GZIP-OUT-SIZE < FILE-SIZE
+                   MOVE 1 TO WS-RESPONSE-IS-GZIPPED
+               END-IF
+           END-IF
+
+           IF WS-RESPONSE-IS-GZIPPED = 1
+               MOVE WS-GZIP-OUT-SIZE TO WS-SIZE-STR
+           ELSE
+               MOVE FILE-SIZE TO WS-SIZE-STR
+           END-IF
+
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: " DELIMITED BY SIZE
+                  WS-CONTENT-TYPE-HDR(1:WS-CONTENT-TYPE-LEN) DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-SIZE-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Accept-Ranges: bytes" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Vary: Accept-Encoding" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
            END-STRING
-           
+
+           IF WS-RESPONSE-IS-GZIPPED = 1
+               STRING "Content-Encoding: gzip" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+*> Last-Modified/ETag come back blank from FILE-OPS for generated
+*> content (a directory listing) that was never actually read from
+*> a single file on disk, so those headers are only worth sending
+*> when FILE-OPS did resolve a real file
+           IF WS-LAST-MODIFIED NOT = SPACES
+               STRING "Last-Modified: " DELIMITED BY SIZE
+                      WS-LAST-MODIFIED DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "ETag: " DELIMITED BY SIZE
+                      WS-ETAG DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+
+      *>   DISPLAY "Header length: " LS-RESPONSE-LEN
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Length) as GET would, just without the body itself - the
+*> client is only asking whether/what the server would send, not for
+*> the bytes
+           IF LS-RESPONSE-LEN > 0 AND FILE-SIZE > 0
+              AND REQUEST-METHOD NOT = "HEAD"
+               IF WS-RESPONSE-IS-GZIPPED = 1
+                   MOVE WS-GZIP-OUT-BUFFER(1:WS-GZIP-OUT-SIZE) TO
+                       LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:
+                           WS-GZIP-OUT-SIZE)
+                   ADD WS-GZIP-OUT-SIZE TO LS-RESPONSE-LEN
+               ELSE
+                   MOVE FILE-BUFFER(1:FILE-SIZE) TO
+                       LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:FILE-SIZE)
+                   ADD FILE-SIZE TO LS-RESPONSE-LEN
+               END-IF
+           END-IF
+
+      *>   DISPLAY "Total response length: " LS-RESPONSE-LEN
+      *>   DISPLAY "File size: " FILE-SIZE
+           .
+       
+*> Send a file too large for FILE-BUFFER straight to the socket in
+*> 64KB chunks via FILE-STREAM, rather than assembling the whole
+*> response in LS-RESPONSE-BUF first. Headers go out as soon as the
+*> true file size is known from the first chunk read; LS-RESPONSE-LEN
+*> is left at 0 on exit so WEBSERVER knows not to send anything else.
+       STREAM-LARGE-FILE.
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+
+           MOVE 0 TO WS-STREAM-OFFSET
+           MOVE 65536 TO WS-STREAM-CHUNK-LEN
+           CALL "FILE-STREAM" USING SANITIZED-PATH WS-STREAM-OFFSET
+               WS-STREAM-BUFFER WS-STREAM-CHUNK-LEN WS-STREAM-TOTAL
+               WS-STREAM-RC
+
+           IF WS-STREAM-RC NOT = 0
+               PERFORM BUILD-404-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM BUILD-CONTENT-TYPE-HEADER
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           IF LS-KEEP-ALIVE = 1
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: " DELIMITED BY SIZE
+                      WS-CONTENT-TYPE-HDR(1:WS-CONTENT-TYPE-LEN) DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Transfer-Encoding: chunked" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                          DELIMITED BY SIZE
+                      "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           ELSE
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: " DELIMITED BY SIZE
+                      WS-CONTENT-TYPE-HDR(1:WS-CONTENT-TYPE-LEN) DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Transfer-Encoding: chunked" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                          DELIMITED BY SIZE
+                      "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           END-IF
+
+           MOVE 0 TO WS-HEADER-LEN
+           INSPECT LS-RESPONSE-BUF TALLYING WS-HEADER-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+
+           CALL "send" USING BY VALUE LS-CLIENT-SOCKET
+                             BY REFERENCE LS-RESPONSE-BUF
+                             BY VALUE WS-HEADER-LEN
+                             BY VALUE 0
+                             RETURNING WS-BYTES-SENT
+           END-CALL
+
+*> HEAD gets the same headers (Transfer-Encoding included) as GET
+*> would for this file, just without the chunked body that follows.
+*> Each chunk goes out as its own hex-length line, the chunk's bytes,
+*> and a trailing CRLF; a final zero-length chunk closes the body
+           IF REQUEST-METHOD NOT = "HEAD"
+               PERFORM UNTIL WS-STREAM-OFFSET >= WS-STREAM-TOTAL
+                   IF WS-STREAM-CHUNK-LEN > 0
+                       PERFORM BUILD-CHUNK-SIZE-LINE
+                       CALL "send" USING BY VALUE LS-CLIENT-SOCKET
+                           BY REFERENCE WS-CHUNK-SIZE-LINE
+                           BY VALUE WS-CHUNK-SIZE-LEN
+                           BY VALUE 0
+                           RETURNING WS-BYTES-SENT
+                       END-CALL
+                       CALL "send" USING BY VALUE LS-CLIENT-SOCKET
+                                         BY REFERENCE WS-STREAM-BUFFER
+                                         BY VALUE WS-STREAM-CHUNK-LEN
+                                         BY VALUE 0
+                                         RETURNING WS-BYTES-SENT
+                       END-CALL
+                       CALL "send" USING BY VALUE LS-CLIENT-SOCKET
+                           BY REFERENCE WS-CRLF
+                           BY VALUE 2
+                           BY VALUE 0
+                           RETURNING WS-BYTES-SENT
+                       END-CALL
+                       ADD WS-STREAM-CHUNK-LEN TO WS-STREAM-OFFSET
+                   END-IF
+
+                   IF WS-STREAM-OFFSET < WS-STREAM-TOTAL
+                       MOVE 65536 TO WS-STREAM-CHUNK-LEN
+                       CALL "FILE-STREAM" USING SANITIZED-PATH
+                           WS-STREAM-OFFSET WS-STREAM-BUFFER
+                           WS-STREAM-CHUNK-LEN WS-STREAM-TOTAL
+                           WS-STREAM-RC
+                       IF WS-STREAM-RC NOT = 0 OR WS-STREAM-CHUNK-LEN = 0
+                           EXIT PERFORM
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+*> The terminating zero-length chunk, with no trailer headers
+               CALL "send" USING BY VALUE LS-CLIENT-SOCKET
+                   BY REFERENCE WS-CHUNK-TERMINATOR
+                   BY VALUE 5
+                   BY VALUE 0
+                   RETURNING WS-BYTES-SENT
+               END-CALL
+           END-IF
+
+           MOVE 0 TO LS-RESPONSE-LEN
+           .
+
+*> Convert WS-STREAM-CHUNK-LEN to the "<hex-length>CRLF" line that
+*> precedes each chunk's bytes on the wire - built by repeatedly
+*> dividing by 16 and looking the remainder up in
+*> WS-CHUNK-HEX-DIGITS, accumulating digits least-significant-first
+*> and then copying them out in reverse order
+       BUILD-CHUNK-SIZE-LINE.
+           MOVE WS-STREAM-CHUNK-LEN TO WS-CHUNK-REMAINING
+           MOVE 0 TO WS-CHUNK-HEX-LEN
+           MOVE SPACES TO WS-CHUNK-HEX-REV
+
+           PERFORM UNTIL WS-CHUNK-REMAINING = 0
+               COMPUTE WS-CHUNK-HEX-REM = FUNCTION MOD
+                   (WS-CHUNK-REMAINING, 16)
+               ADD 1 TO WS-CHUNK-HEX-LEN
+               MOVE WS-CHUNK-HEX-DIGITS(WS-CHUNK-HEX-REM + 1:1) TO
+                   WS-CHUNK-HEX-REV(WS-CHUNK-HEX-LEN:1)
+               COMPUTE WS-CHUNK-REMAINING = WS-CHUNK-REMAINING / 16
+           END-PERFORM
+
+           MOVE SPACES TO WS-CHUNK-HEX
+           PERFORM VARYING WS-CHUNK-HEX-POS FROM 1 BY 1
+               UNTIL WS-CHUNK-HEX-POS > WS-CHUNK-HEX-LEN
+               MOVE WS-CHUNK-HEX-REV(WS-CHUNK-HEX-LEN -
+                   WS-CHUNK-HEX-POS + 1:1) TO
+                   WS-CHUNK-HEX(WS-CHUNK-HEX-POS:1)
+           END-PERFORM
+
+           MOVE SPACES TO WS-CHUNK-SIZE-LINE
+           STRING WS-CHUNK-HEX(1:WS-CHUNK-HEX-LEN) DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+               INTO WS-CHUNK-SIZE-LINE
+           END-STRING
+           COMPUTE WS-CHUNK-SIZE-LEN = WS-CHUNK-HEX-LEN + 2
+           .
+
+       BUILD-404-RESPONSE.
+           MOVE "404 Not Found" TO WS-LOG-STATUS-LINE
+
+*> Prefer a site-branded 404.html from the doc root; fall back to
+*> the canned message below only when that file is missing
+           CALL "PATH-UTILS" USING "/404.html" WS-ERROR-PAGE-PATH
+                                   WS-ERROR-LOAD-CODE WS-VHOST-DOCROOT
+           IF WS-ERROR-LOAD-CODE = 0
+               CALL "FILE-OPS" USING WS-ERROR-PAGE-PATH FILE-BUFFER
+                                     FILE-SIZE WS-ERROR-LOAD-CODE
+                                     WS-LAST-MODIFIED WS-ETAG
+           END-IF
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           IF WS-ERROR-LOAD-CODE = 0
+               MOVE FILE-SIZE TO WS-SIZE-STR
+               STRING "HTTP/1.1 404 Not Found" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/html" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: " DELIMITED BY SIZE
+                      WS-SIZE-STR DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "HTTP/1.1 404 Not Found" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/html" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 47" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Length) as GET would, just without the body itself
+           IF WS-ERROR-LOAD-CODE NOT = 0 AND REQUEST-METHOD NOT = "HEAD"
+               STRING "<html><body><h1>404 Not Found</h1></body></html>"
+                      DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+
+           IF WS-ERROR-LOAD-CODE = 0 AND LS-RESPONSE-LEN > 0
+              AND FILE-SIZE > 0 AND REQUEST-METHOD NOT = "HEAD"
+               MOVE FILE-BUFFER(1:FILE-SIZE) TO
+                   LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:FILE-SIZE)
+               ADD FILE-SIZE TO LS-RESPONSE-LEN
+           END-IF
+           .
+
+*> A configured redirect rule (REDIRECTS.CFG) - a Location header
+*> pointing at the configured target URL, with the status line and a
+*> small canned body reflecting whichever of 301/302 the rule asked
+*> for
+       BUILD-REDIRECT-RESPONSE.
+           IF WS-REDIRECT-CODE-VAL = 301
+               MOVE "301 Moved Permanently" TO WS-REDIRECT-STATUS-TEXT
+           ELSE
+               MOVE "302 Found" TO WS-REDIRECT-STATUS-TEXT
+           END-IF
+           MOVE WS-REDIRECT-STATUS-TEXT TO WS-LOG-STATUS-LINE
+
+*> Find the status text's real length by scanning backwards, the same
+*> way APPLY-DOC-ROOT in PATH-UTILS trims a trailing-space field,
+*> since it (unlike a realm label or username) carries embedded spaces
+*> of its own and can't be DELIMITED BY SPACE
+           PERFORM VARYING WS-REDIRECT-STATUS-LEN FROM 24 BY -1
+               UNTIL WS-REDIRECT-STATUS-LEN < 1
+               IF WS-REDIRECT-STATUS-TEXT(WS-REDIRECT-STATUS-LEN:1)
+                   NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-REDIRECT-BODY
+           MOVE 1 TO WS-REDIRECT-BODY-LEN
+           STRING "<html><body><h1>" DELIMITED BY SIZE
+                  WS-REDIRECT-STATUS-TEXT(1:WS-REDIRECT-STATUS-LEN)
+                      DELIMITED BY SIZE
+                  '</h1><p>The document has moved <a href="'
+                      DELIMITED BY SIZE
+                  WS-REDIRECT-TARGET DELIMITED BY SPACE
+                  '">here</a>.</p></body></html>' DELIMITED BY SIZE
+               INTO WS-REDIRECT-BODY WITH POINTER WS-REDIRECT-BODY-LEN
+           END-STRING
+           COMPUTE WS-REDIRECT-BODY-LEN = WS-REDIRECT-BODY-LEN - 1
+           MOVE WS-REDIRECT-BODY-LEN TO WS-REDIRECT-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 " DELIMITED BY SIZE
+                  WS-REDIRECT-STATUS-TEXT(1:WS-REDIRECT-STATUS-LEN)
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Location: " DELIMITED BY SIZE
+                  WS-REDIRECT-TARGET DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-REDIRECT-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Length) as GET would, just without the body itself
+           IF REQUEST-METHOD NOT = "HEAD"
+               STRING WS-REDIRECT-BODY(1:WS-REDIRECT-BODY-LEN)
+                      DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+       BUILD-403-RESPONSE.
+           MOVE "403 Forbidden" TO WS-LOG-STATUS-LINE
+
+*> Prefer a site-branded 403.html from the doc root; fall back to
+*> the canned message below only when that file is missing
+           CALL "PATH-UTILS" USING "/403.html" WS-ERROR-PAGE-PATH
+                                   WS-ERROR-LOAD-CODE WS-VHOST-DOCROOT
+           IF WS-ERROR-LOAD-CODE = 0
+               CALL "FILE-OPS" USING WS-ERROR-PAGE-PATH FILE-BUFFER
+                                     FILE-SIZE WS-ERROR-LOAD-CODE
+                                     WS-LAST-MODIFIED WS-ETAG
+           END-IF
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           IF WS-ERROR-LOAD-CODE = 0
+               MOVE FILE-SIZE TO WS-SIZE-STR
+               STRING "HTTP/1.1 403 Forbidden" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/html" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: " DELIMITED BY SIZE
+                      WS-SIZE-STR DELIMITED BY SPACE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "HTTP/1.1 403 Forbidden" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/html" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 47" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Length) as GET would, just without the body itself
+           IF WS-ERROR-LOAD-CODE NOT = 0 AND REQUEST-METHOD NOT = "HEAD"
+               STRING "<html><body><h1>403 Forbidden</h1></body></html>"
+                      DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+
+           IF WS-ERROR-LOAD-CODE = 0 AND LS-RESPONSE-LEN > 0
+              AND FILE-SIZE > 0 AND REQUEST-METHOD NOT = "HEAD"
+               MOVE FILE-BUFFER(1:FILE-SIZE) TO
+                   LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1:FILE-SIZE)
+               ADD FILE-SIZE TO LS-RESPONSE-LEN
+           END-IF
+           .
+
+*> Challenges a request against a protected realm with no, or wrong,
+*> HTTP Basic credentials - a fixed message, same as BUILD-503-
+*> RESPONSE, rather than a site-branded error page
+       BUILD-401-RESPONSE.
+           MOVE "401 Unauthorized" TO WS-LOG-STATUS-LINE
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 401 Unauthorized" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 113" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  'WWW-Authenticate: Basic realm="' DELIMITED BY SIZE
+                  WS-AUTH-REALM-LABEL DELIMITED BY SPACE
+                  '"' DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Length) as GET would, just without the body itself
+           IF REQUEST-METHOD NOT = "HEAD"
+               STRING "<html><body><h1>401 Unauthorized</h1>"
+                      DELIMITED BY SIZE
+                      "<p>A username and password are required to view "
+                          DELIMITED BY SIZE
+                      "this page.</p></body></html>" DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> A planned-outage response - a fixed, friendly message rather than
+*> a site-branded page, since the whole point is the site itself is
+*> deliberately not being served right now
+       BUILD-503-RESPONSE.
+           MOVE "503 Service Unavailable" TO WS-LOG-STATUS-LINE
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 503 Service Unavailable" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 131" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Retry-After: 300" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           STRING "Connection: close" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Length) as GET would, just without the body itself
+           IF REQUEST-METHOD NOT = "HEAD"
+               STRING "<html><body><h1>503 Service Unavailable</h1>"
+                      DELIMITED BY SIZE
+                      "<p>This site is down for planned maintenance. "
+                          DELIMITED BY SIZE
+                      "Please check back soon.</p></body></html>"
+                          DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> A CGI script that couldn't be run at all, or ran but produced
+*> nothing usable - the script itself is at fault, not the request, so
+*> this is a 502 rather than a 404/500
+       BUILD-502-RESPONSE.
+           MOVE "502 Bad Gateway" TO WS-LOG-STATUS-LINE
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 502 Bad Gateway" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: text/html; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 111" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+                  "Connection: close" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+*> HEAD gets the same status line and headers (including the real
+*> Content-Length) as GET would, just without the body itself
+           IF REQUEST-METHOD NOT = "HEAD"
+               STRING "<html><body><h1>502 Bad Gateway</h1>"
+                      DELIMITED BY SIZE
+                      "<p>The requested script did not produce a valid "
+                          DELIMITED BY SIZE
+                      "response.</p></body></html>" DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> Append one line to ACCESS.LOG in a combined-log-style format:
+*> client - - [timestamp] "METHOD PATH" status response-len
+       WRITE-ACCESS-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-"
+                  WS-CURRENT-DATE(5:2) "-"
+                  WS-CURRENT-DATE(7:2) " "
+                  WS-CURRENT-DATE(9:2) ":"
+                  WS-CURRENT-DATE(11:2) ":"
+                  WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-LOG-TIMESTAMP
+           END-STRING
+
+           OPEN EXTEND ACCESS-LOG
+           IF WS-LOG-STATUS = "35" OR WS-LOG-STATUS = "05"
+               OPEN OUTPUT ACCESS-LOG
+           END-IF
+
+           MOVE LS-RESPONSE-LEN TO WS-LOG-LEN-STR
+
+           MOVE SPACES TO ACCESS-LOG-RECORD
+           STRING LS-CLIENT-ADDR DELIMITED BY SPACE
+                  " - - [" DELIMITED BY SIZE
+                  WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                  "] " DELIMITED BY SIZE
+                  '"' DELIMITED BY SIZE
+                  REQUEST-METHOD DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  REQUEST-PATH DELIMITED BY SPACE
+                  '" ' DELIMITED BY SIZE
+                  WS-LOG-STATUS-LINE DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-LOG-LEN-STR DELIMITED BY SIZE
+                  INTO ACCESS-LOG-RECORD
+           END-STRING
+
+           WRITE ACCESS-LOG-RECORD
+           CLOSE ACCESS-LOG
+           .
+
+*> Append one structured line to AUDIT.LOG for a security-relevant
+*> event: "[timestamp] client-addr path event=... user=... result=...".
+*> Callers set WS-AUDIT-EVENT/WS-AUDIT-USER/WS-AUDIT-RESULT before
+*> PERFORMing this, the same way WS-LOG-STATUS-LINE is set before
+*> WRITE-ACCESS-LOG
+       WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-"
+                  WS-CURRENT-DATE(5:2) "-"
+                  WS-CURRENT-DATE(7:2) " "
+                  WS-CURRENT-DATE(9:2) ":"
+                  WS-CURRENT-DATE(11:2) ":"
+                  WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-LOG-TIMESTAMP
+           END-STRING
+
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35" OR WS-AUDIT-STATUS = "05"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           STRING "[" DELIMITED BY SIZE
+                  WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                  "] " DELIMITED BY SIZE
+                  LS-CLIENT-ADDR DELIMITED BY SPACE
+                  " " DELIMITED BY SIZE
+                  WS-PRE-ALIAS-PATH DELIMITED BY SPACE
+                  " event=" DELIMITED BY SIZE
+                  WS-AUDIT-EVENT DELIMITED BY SPACE
+                  " user=" DELIMITED BY SIZE
+                  WS-AUDIT-USER DELIMITED BY SPACE
+                  " result=" DELIMITED BY SIZE
+                  WS-AUDIT-RESULT DELIMITED BY SPACE
+                  INTO AUDIT-LOG-RECORD
+           END-STRING
+
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG
+           .
+
+*> GET /healthz: a fixed, tiny 200 for monitoring pings - no
+*> PATH-UTILS, no FILE-OPS, nothing that touches the filesystem
+       HANDLE-HEALTHCHECK.
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           IF LS-KEEP-ALIVE = 1
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/plain; charset=utf-8"
+                          DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 2" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                          DELIMITED BY SIZE
+                      "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "OK" DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           ELSE
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/plain; charset=utf-8"
+                          DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 2" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                          DELIMITED BY SIZE
+                      "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "OK" DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           END-IF
+
+           MOVE 0 TO LS-RESPONSE-LEN
            INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
                FOR CHARACTERS BEFORE INITIAL LOW-VALUE
            .
+
+*> GET /stats: total requests served and current uptime, read back
+*> from the same SERVER.STATS/SERVER.START files WEBSERVER itself
+*> persists them to, since per-status-code counts aren't tracked
+*> anywhere yet (see WS-LOG-STATUS-LINE - only ever held locally,
+*> one request at a time) there's nothing to break those down by
+*> until that's added
+       HANDLE-STATS.
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+
+           PERFORM GATHER-STATS-BODY
+           MOVE WS-STATS-BODY-LEN TO WS-STATS-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-STATS-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-STATS-BODY(1:WS-STATS-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> The same requests_served/uptime_seconds/active_connections/
+*> listen_backlog JSON body HANDLE-STATS answers "/stats" with, built
+*> into WS-STATS-BODY/WS-STATS-BODY-LEN - factored out so the ops
+*> dashboard's WebSocket push (HANDLE-WEBSOCKET-UPGRADE) can send the
+*> exact same figures without a second copy of the file reads
+       GATHER-STATS-BODY.
+           MOVE 0 TO WS-STATS-REQ-COUNT
+           OPEN INPUT STATS-FILE
+           IF WS-STATS-RD-STATUS = "00"
+               READ STATS-FILE
+                   NOT AT END
+                       MOVE STATS-FILE-RECORD(15:8) TO
+                           WS-STATS-REQ-COUNT
+               END-READ
+               CLOSE STATS-FILE
+           END-IF
+
+           MOVE 0 TO WS-STATS-START-EPOCH
+           OPEN INPUT START-FILE
+           IF WS-START-RD-STATUS = "00"
+               READ START-FILE
+                   NOT AT END
+                       MOVE START-FILE-RECORD(13:10) TO
+                           WS-STATS-START-EPOCH
+               END-READ
+               CLOSE START-FILE
+           END-IF
+
+           MOVE 0 TO WS-STATS-UPTIME
+           IF WS-STATS-START-EPOCH > 0
+               CALL "time" USING BY VALUE 0
+                   RETURNING WS-STATS-NOW-EPOCH
+               END-CALL
+               IF WS-STATS-NOW-EPOCH > WS-STATS-START-EPOCH
+                   COMPUTE WS-STATS-UPTIME =
+                       WS-STATS-NOW-EPOCH - WS-STATS-START-EPOCH
+               END-IF
+           END-IF
+
+           MOVE 0 TO WS-STATS-ACTIVE-CONN
+           OPEN INPUT ACTIVE-FILE
+           IF WS-ACTIVE-RD-STATUS = "00"
+               READ ACTIVE-FILE
+                   NOT AT END
+                       MOVE ACTIVE-FILE-RECORD(14:8) TO
+                           WS-STATS-ACTIVE-CONN
+               END-READ
+               CLOSE ACTIVE-FILE
+           END-IF
+
+           MOVE WS-STATS-REQ-COUNT TO WS-STATS-COUNT-STR
+           MOVE WS-STATS-UPTIME TO WS-STATS-UPTIME-STR
+           MOVE WS-STATS-ACTIVE-CONN TO WS-STATS-ACTIVE-STR
+           MOVE MAX-CONNECTIONS TO WS-STATS-BACKLOG-STR
+
+           MOVE SPACES TO WS-STATS-BODY
+           STRING "{""requests_served"":" DELIMITED BY SIZE
+                  WS-STATS-COUNT-STR DELIMITED BY SPACE
+                  ",""uptime_seconds"":" DELIMITED BY SIZE
+                  WS-STATS-UPTIME-STR DELIMITED BY SPACE
+                  ",""active_connections"":" DELIMITED BY SIZE
+                  WS-STATS-ACTIVE-STR DELIMITED BY SPACE
+                  ",""listen_backlog"":" DELIMITED BY SIZE
+                  WS-STATS-BACKLOG-STR DELIMITED BY SPACE
+                  "}" DELIMITED BY SIZE
+               INTO WS-STATS-BODY
+           END-STRING
+
+           MOVE 0 TO WS-STATS-BODY-LEN
+           INSPECT WS-STATS-BODY TALLYING WS-STATS-BODY-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           .
+
+*> Does this request carry "Upgrade: websocket", and if so, pull its
+*> "Sec-WebSocket-Key" value out of LS-REQUEST-BUF - the same
+*> find-the-header-then-scan-forward idiom CHECK-ACCEPT-ENCODING uses
+*> for "Accept-Encoding"/"gzip", with the variable-length value itself
+*> copied out character-by-character the way EXTRACT-AUTH-HEADER pulls
+*> out an Authorization token. WS-WS-KEY-HDR-POS stays 0 if the key
+*> header is missing or empty, which HANDLE-WEBSOCKET-UPGRADE treats
+*> as "not a valid upgrade request"
+       CHECK-WEBSOCKET-UPGRADE.
+           MOVE 0 TO WS-WS-UPGRADE-HDR-POS
+           MOVE 0 TO WS-WS-UPGRADE-PRESENT
+           MOVE 0 TO WS-WS-KEY-HDR-POS
+           MOVE 0 TO WS-WS-KEY-LEN
+           MOVE SPACES TO WS-WS-KEY
+
+           PERFORM VARYING WS-WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-WS-SCAN-POS > 8174
+               IF LS-REQUEST-BUF(WS-WS-SCAN-POS:18) =
+                       "Upgrade: websocket"
+                   MOVE WS-WS-SCAN-POS TO WS-WS-UPGRADE-HDR-POS
+                   MOVE 1 TO WS-WS-UPGRADE-PRESENT
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-WS-UPGRADE-PRESENT NOT = 1
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING WS-WS-SCAN-POS FROM 1 BY 1
+               UNTIL WS-WS-SCAN-POS > 8173
+               IF LS-REQUEST-BUF(WS-WS-SCAN-POS:19) =
+                       "Sec-WebSocket-Key: "
+                   MOVE WS-WS-SCAN-POS TO WS-WS-KEY-HDR-POS
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-WS-KEY-HDR-POS = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-WS-SCAN-POS = WS-WS-KEY-HDR-POS + 19
+           PERFORM VARYING WS-WS-SCAN-POS FROM WS-WS-SCAN-POS BY 1
+               UNTIL WS-WS-SCAN-POS > 8192 OR
+                     WS-WS-KEY-LEN >= 64 OR
+                     LS-REQUEST-BUF(WS-WS-SCAN-POS:1) = SPACE OR
+                     LS-REQUEST-BUF(WS-WS-SCAN-POS:1) = X"0D" OR
+                     LS-REQUEST-BUF(WS-WS-SCAN-POS:1) = X"0A"
+               ADD 1 TO WS-WS-KEY-LEN
+               MOVE LS-REQUEST-BUF(WS-WS-SCAN-POS:1) TO
+                   WS-WS-KEY(WS-WS-KEY-LEN:1)
+           END-PERFORM
+
+           IF WS-WS-KEY-LEN = 0
+               MOVE 0 TO WS-WS-KEY-HDR-POS
+           END-IF
+           .
+
+*> GET /ws/dashboard: the ops dashboard's live-stats socket. Answers a
+*> well-formed WebSocket handshake with the RFC 6455 101 response (its
+*> Sec-WebSocket-Accept computed by WS-ACCEPT-KEY) followed immediately
+*> by one unmasked text frame carrying the same stats JSON HANDLE-STATS
+*> serves, then closes - this server forks one child per connection to
+*> run a single request/response cycle (see ACCEPT-LOOP/
+*> HANDLE-CONNECTION in WEBSERVER), so a persistent duplexed push loop
+*> isn't how anything else here works either; a dashboard client is
+*> expected to reconnect for its next refresh, the same way it'd poll
+*> "/stats" if WebSockets weren't available at all
+       HANDLE-WEBSOCKET-UPGRADE.
+           PERFORM CHECK-WEBSOCKET-UPGRADE
+           MOVE 0 TO LS-KEEP-ALIVE
+
+           IF WS-WS-UPGRADE-PRESENT NOT = 1 OR WS-WS-KEY-HDR-POS = 0
+               MOVE "400 Bad Request" TO WS-LOG-STATUS-LINE
+               PERFORM BUILD-SECURITY-HEADERS
+               MOVE LOW-VALUE TO LS-RESPONSE-BUF
+               STRING "HTTP/1.1 400 Bad Request" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/plain; charset=utf-8"
+                          DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 26" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                          DELIMITED BY SIZE
+                      "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Not a WebSocket upgrade" DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF
+               END-STRING
+               MOVE 0 TO LS-RESPONSE-LEN
+               INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+                   FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "WS-ACCEPT-KEY" USING WS-WS-KEY WS-WS-ACCEPT
+           END-CALL
+
+           MOVE "101 Switching Protocols" TO WS-LOG-STATUS-LINE
+           PERFORM GATHER-STATS-BODY
+
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+           STRING "HTTP/1.1 101 Switching Protocols" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Upgrade: websocket" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Connection: Upgrade" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Sec-WebSocket-Accept: " DELIMITED BY SIZE
+                  WS-WS-ACCEPT DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+*> One unmasked server-to-client text frame (FIN=1, opcode=1): the
+*> stats JSON body is always well under 126 bytes, so the single-byte
+*> length form applies and the 126/127 extended-length forms never
+*> come up here
+           MOVE WS-STATS-BODY-LEN TO WS-WS-FRAME-LEN-NUM
+           STRING WS-WS-FRAME-OPCODE DELIMITED BY SIZE
+                  WS-WS-FRAME-LEN-BYTE DELIMITED BY SIZE
+                  WS-STATS-BODY(1:WS-STATS-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> POST /incident-report: append the submitted form body to
+*> INCIDENT-REPORTS.LOG (a line per submission, timestamped the same
+*> way WRITE-ACCESS-LOG is) and answer with a short confirmation page
+*> instead of resolving the path against a file on disk
+       HANDLE-INCIDENT-REPORT.
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE
+           STRING WS-CURRENT-DATE(1:4) "-"
+                  WS-CURRENT-DATE(5:2) "-"
+                  WS-CURRENT-DATE(7:2) " "
+                  WS-CURRENT-DATE(9:2) ":"
+                  WS-CURRENT-DATE(11:2) ":"
+                  WS-CURRENT-DATE(13:2)
+                  DELIMITED BY SIZE
+                  INTO WS-LOG-TIMESTAMP
+           END-STRING
+
+           MOVE LS-BODY-LEN TO WS-INCIDENT-BODY-LEN
+           IF WS-INCIDENT-BODY-LEN > 470
+               MOVE 470 TO WS-INCIDENT-BODY-LEN
+           END-IF
+
+           OPEN EXTEND INCIDENT-LOG
+           IF WS-INCIDENT-STATUS = "35" OR WS-INCIDENT-STATUS = "05"
+               OPEN OUTPUT INCIDENT-LOG
+           END-IF
+
+           MOVE SPACES TO INCIDENT-LOG-RECORD
+           IF WS-INCIDENT-BODY-LEN > 0
+*> The body is entirely attacker-controlled - copy it into a scratch
+*> buffer and blank out any embedded CR/LF before it goes anywhere
+*> near INCIDENT-LOG-RECORD, or a crafted submission could fold a
+*> forged line into INCIDENT-REPORTS.LOG
+               MOVE SPACES TO WS-INCIDENT-BODY
+               MOVE LS-REQUEST-BUF(LS-BODY-START:WS-INCIDENT-BODY-LEN)
+                   TO WS-INCIDENT-BODY(1:WS-INCIDENT-BODY-LEN)
+               PERFORM VARYING WS-INCIDENT-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-INCIDENT-SCAN-POS > WS-INCIDENT-BODY-LEN
+                   IF WS-INCIDENT-BODY(WS-INCIDENT-SCAN-POS:1) = X"0D"
+                           OR
+                      WS-INCIDENT-BODY(WS-INCIDENT-SCAN-POS:1) = X"0A"
+                       MOVE SPACE TO
+                           WS-INCIDENT-BODY(WS-INCIDENT-SCAN-POS:1)
+                   END-IF
+               END-PERFORM
+
+               STRING "[" DELIMITED BY SIZE
+                      WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                      "] " DELIMITED BY SIZE
+                      LS-CLIENT-ADDR DELIMITED BY SPACE
+                      " " DELIMITED BY SIZE
+                      WS-INCIDENT-BODY(1:WS-INCIDENT-BODY-LEN)
+                          DELIMITED BY SIZE
+                      INTO INCIDENT-LOG-RECORD
+               END-STRING
+           ELSE
+               STRING "[" DELIMITED BY SIZE
+                      WS-LOG-TIMESTAMP DELIMITED BY SIZE
+                      "] " DELIMITED BY SIZE
+                      LS-CLIENT-ADDR DELIMITED BY SPACE
+                      " (empty submission)" DELIMITED BY SIZE
+                      INTO INCIDENT-LOG-RECORD
+               END-STRING
+           END-IF
+
+           WRITE INCIDENT-LOG-RECORD
+           CLOSE INCIDENT-LOG
+
+           MOVE "INCIDENT_REPORT" TO WS-AUDIT-EVENT
+           MOVE SPACES TO WS-AUDIT-USER
+           MOVE "SUBMITTED" TO WS-AUDIT-RESULT
+           PERFORM WRITE-AUDIT-LOG
+
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           IF LS-KEEP-ALIVE = 1
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/plain" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 36" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Thank you. Your report was received."
+                          DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           ELSE
+               STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Type: text/plain" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Content-Length: 36" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                      "Thank you. Your report was received."
+                          DELIMITED BY SIZE
+                      INTO LS-RESPONSE-BUF
+               END-STRING
+           END-IF
+
+           MOVE 0 TO LS-RESPONSE-LEN
+           INSPECT LS-RESPONSE-BUF TALLYING LS-RESPONSE-LEN
+               FOR CHARACTERS BEFORE INITIAL LOW-VALUE
+           .
+
+*> /cgi-bin/...: run the requested script through CGI-EXEC and turn
+*> its raw CGI-protocol output into a normal HTTP response, the same
+*> way BUILD-200-RESPONSE turns a file's bytes into one
+       HANDLE-CGI-REQUEST.
+           MOVE SPACES TO WS-CGI-BODY-BUFFER
+           IF LS-BODY-LEN > 0
+               MOVE LS-REQUEST-BUF(LS-BODY-START:LS-BODY-LEN)
+                   TO WS-CGI-BODY-BUFFER
+           END-IF
+
+           CALL "CGI-EXEC" USING SANITIZED-PATH REQUEST-METHOD
+               QUERY-STRING WS-CGI-BODY-BUFFER LS-BODY-LEN
+               WS-CGI-OUT-BUFFER WS-CGI-OUT-SIZE WS-CGI-RETURN-CODE
+
+           IF WS-CGI-RETURN-CODE NOT = 0
+               PERFORM BUILD-502-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+           PERFORM PARSE-CGI-HEADERS
+           PERFORM BUILD-SECURITY-HEADERS
+
+           MOVE WS-CGI-BODY-LEN TO WS-SIZE-STR
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: " DELIMITED BY SIZE
+                  WS-CGI-CONTENT-TYPE(1:WS-CGI-CT-LEN) DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-SIZE-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+
+           IF WS-CGI-BODY-LEN > 0 AND REQUEST-METHOD NOT = "HEAD"
+               MOVE WS-CGI-OUT-BUFFER(WS-CGI-HDR-END + 1:
+                   WS-CGI-BODY-LEN) TO
+                   LS-RESPONSE-BUF(LS-RESPONSE-LEN + 1: WS-CGI-BODY-LEN)
+               ADD WS-CGI-BODY-LEN TO LS-RESPONSE-LEN
+           END-IF
+           .
+
+*> Split a script's raw CGI output into its header block and body:
+*> find the blank line separating the two (a script may use a bare LF
+*> or a full CRLF the way real CGI scripts sometimes do either), then
+*> pick the Content-Type header out of the header block, if the script
+*> sent one - falling back to a generic default otherwise, the same
+*> way MIME-TYPES falls back for an unrecognized file extension
+       PARSE-CGI-HEADERS.
+           MOVE SPACES TO WS-CGI-CONTENT-TYPE
+           MOVE 0 TO WS-CGI-CT-LEN
+           MOVE 0 TO WS-CGI-HDR-END
+           MOVE 0 TO WS-CGI-BODY-LEN
+
+           PERFORM VARYING WS-CGI-SCAN-POS FROM 1 BY 1
+               UNTIL WS-CGI-SCAN-POS >= WS-CGI-OUT-SIZE
+               IF WS-CGI-OUT-BUFFER(WS-CGI-SCAN-POS:1) = X"0A" AND
+                  WS-CGI-OUT-BUFFER(WS-CGI-SCAN-POS + 1:1) = X"0A"
+                   COMPUTE WS-CGI-HDR-END = WS-CGI-SCAN-POS + 1
+                   EXIT PERFORM
+               END-IF
+               IF WS-CGI-SCAN-POS + 3 <= WS-CGI-OUT-SIZE AND
+                  WS-CGI-OUT-BUFFER(WS-CGI-SCAN-POS:1) = X"0D" AND
+                  WS-CGI-OUT-BUFFER(WS-CGI-SCAN-POS + 1:1) = X"0A" AND
+                  WS-CGI-OUT-BUFFER(WS-CGI-SCAN-POS + 2:1) = X"0D" AND
+                  WS-CGI-OUT-BUFFER(WS-CGI-SCAN-POS + 3:1) = X"0A"
+                   COMPUTE WS-CGI-HDR-END = WS-CGI-SCAN-POS + 3
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+*> No header/body separator at all - treat the whole thing as the
+*> body, same as a script that only ever prints HTML and nothing else
+           IF WS-CGI-HDR-END = 0
+               MOVE "text/html" TO WS-CGI-CONTENT-TYPE
+               MOVE 9 TO WS-CGI-CT-LEN
+               MOVE WS-CGI-OUT-SIZE TO WS-CGI-BODY-LEN
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-CGI-BODY-LEN = WS-CGI-OUT-SIZE - WS-CGI-HDR-END
+
+           MOVE 1 TO WS-CGI-LINE-START
+           PERFORM VARYING WS-CGI-SCAN-POS FROM 1 BY 1
+               UNTIL WS-CGI-SCAN-POS > WS-CGI-HDR-END
+               IF WS-CGI-OUT-BUFFER(WS-CGI-SCAN-POS:1) = X"0A"
+                   COMPUTE WS-CGI-LINE-LEN =
+                       WS-CGI-SCAN-POS - WS-CGI-LINE-START
+                   IF WS-CGI-LINE-LEN > 0 AND
+                      WS-CGI-OUT-BUFFER(WS-CGI-LINE-START +
+                          WS-CGI-LINE-LEN - 1:1) = X"0D"
+                       SUBTRACT 1 FROM WS-CGI-LINE-LEN
+                   END-IF
+
+                   IF WS-CGI-LINE-LEN > 13 AND
+                      WS-CGI-OUT-BUFFER(WS-CGI-LINE-START:13) =
+                          "Content-Type:"
+                       COMPUTE WS-CGI-VALUE-START =
+                           WS-CGI-LINE-START + 13
+                       COMPUTE WS-CGI-CT-LEN = WS-CGI-LINE-LEN - 13
+                       IF WS-CGI-CT-LEN > 0 AND
+                          WS-CGI-OUT-BUFFER(WS-CGI-VALUE-START:1)
+                              = SPACE
+                           ADD 1 TO WS-CGI-VALUE-START
+                           SUBTRACT 1 FROM WS-CGI-CT-LEN
+                       END-IF
+                       IF WS-CGI-CT-LEN > 0
+                           MOVE WS-CGI-OUT-BUFFER(WS-CGI-VALUE-START:
+                               WS-CGI-CT-LEN) TO WS-CGI-CONTENT-TYPE
+                       END-IF
+                   END-IF
+
+                   COMPUTE WS-CGI-LINE-START = WS-CGI-SCAN-POS + 1
+               END-IF
+           END-PERFORM
+
+           IF WS-CGI-CT-LEN = 0
+               MOVE "text/html" TO WS-CGI-CONTENT-TYPE
+               MOVE 9 TO WS-CGI-CT-LEN
+           END-IF
+           .
+
+*> /api/...: pull the resource name out of the path (everything after
+*> "/api/") and dispatch to whichever paragraph answers it - new
+*> resources join this EVALUATE as they're added, the same way new
+*> reserved top-level paths join the IF chain in MAIN-LOGIC above
+       HANDLE-API-REQUEST.
+           MOVE SPACES TO WS-API-RESOURCE
+           MOVE WS-PRE-ALIAS-PATH(6:507) TO WS-API-RESOURCE
+           MOVE 1 TO WS-IS-API-REQUEST
+
+*> A CORS preflight is a browser asking, ahead of its real cross-
+*> origin request, whether that request's method/headers are even
+*> allowed - answered generically for any /api/ resource rather than
+*> added as its own WHEN per resource, since a preflight is about the
+*> endpoint's CORS policy, not about any one resource's own method
+*> handling below
+           EVALUATE TRUE
+               WHEN REQUEST-METHOD = "OPTIONS"
+                   PERFORM BUILD-API-CORS-PREFLIGHT-RESPONSE
+               WHEN WS-API-RESOURCE = "health" AND
+                    REQUEST-METHOD = "GET"
+                   PERFORM BUILD-API-HEALTH-RESPONSE
+               WHEN WS-API-RESOURCE = "upload" AND
+                    REQUEST-METHOD = "POST"
+                   PERFORM BUILD-API-UPLOAD-RESPONSE
+               WHEN WS-API-RESOURCE(1:8) = "content/" AND
+                    REQUEST-METHOD = "PUT"
+                   PERFORM BUILD-API-CONTENT-PUT-RESPONSE
+               WHEN WS-API-RESOURCE(1:8) = "content/" AND
+                    REQUEST-METHOD = "DELETE"
+                   PERFORM BUILD-API-CONTENT-DELETE-RESPONSE
+               WHEN OTHER
+                   PERFORM BUILD-API-404-RESPONSE
+           END-EVALUATE
+           .
+
+*> OPTIONS against any /api/ resource: a bodyless 204 carrying the
+*> same Access-Control-* headers every other API response now gets
+*> from BUILD-SECURITY-HEADERS (WS-IS-API-REQUEST is already set by
+*> the time HANDLE-API-REQUEST's EVALUATE reaches here), plus an
+*> Access-Control-Max-Age so the browser can cache that answer instead
+*> of preflighting the same method/resource again on its very next call
+       BUILD-API-CORS-PREFLIGHT-RESPONSE.
+           MOVE "204 No Content" TO WS-LOG-STATUS-LINE
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 204 No Content" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Access-Control-Max-Age: 86400" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: 0" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> GET /api/health: the same liveness signal as /healthz, just in the
+*> JSON shape a REST client consuming this API would expect instead
+*> of a bare "OK"
+       BUILD-API-HEALTH-RESPONSE.
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""status"":""ok""}" DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> No resource in the API matched the request (or matched, but not
+*> for this method) - a JSON error body, not the site's HTML 404 page,
+*> since a REST client has no use for a page meant for a browser
+       BUILD-API-404-RESPONSE.
+           MOVE "404 Not Found" TO WS-LOG-STATUS-LINE
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""error"":""not found""}" DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 404 Not Found" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> POST /api/upload: parse the request's multipart/form-data body,
+*> write the one uploaded file to disk under "/uploads/" (resolved
+*> against this request's own doc root - vhost or alias included - the
+*> same PATH-UTILS call any other path on this site gets resolved
+*> through, so an uploaded filename can't traverse outside it any more
+*> than a requested one could), and answer with a small JSON body
+*> naming the file and its size
+       BUILD-API-UPLOAD-RESPONSE.
+           PERFORM EXTRACT-MULTIPART-BOUNDARY
+           PERFORM PARSE-MULTIPART-BODY
+
+           IF WS-UPLOAD-OK = 1
+               PERFORM WRITE-UPLOAD-FILE
+           END-IF
+
+           IF WS-UPLOAD-OK NOT = 1 OR WS-UPLOAD-RETURN-CODE NOT = 0
+               PERFORM BUILD-API-UPLOAD-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "201 Created" TO WS-LOG-STATUS-LINE
+           MOVE WS-UPLOAD-CONTENT-LEN TO WS-UPLOAD-SIZE-STR
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""status"":""ok"",""filename"":"""
+                      DELIMITED BY SIZE
+                  WS-UPLOAD-FILENAME(1:WS-UPLOAD-FILENAME-LEN)
+                      DELIMITED BY SIZE
+                  """,""size"":" DELIMITED BY SIZE
+                  WS-UPLOAD-SIZE-STR DELIMITED BY SPACE
+                  "}" DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 201 Created" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> The request wasn't a parsable multipart upload (no boundary, no
+*> file part, or PATH-UTILS/the disk write rejected the target) - a
+*> 400, the same JSON-error-body convention BUILD-API-404-RESPONSE
+*> uses for a bad /api/ request
+       BUILD-API-UPLOAD-ERROR-RESPONSE.
+           MOVE "400 Bad Request" TO WS-LOG-STATUS-LINE
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""error"":""invalid or missing multipart upload""}"
+                  DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 400 Bad Request" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> Pull the "boundary=" value out of the request's "Content-Type:
+*> multipart/form-data; boundary=..." header - the same header-
+*> substring-scan idiom EXTRACT-AUTH-HEADER uses for "Authorization:
+*> Basic ". WS-UPLOAD-BOUNDARY-LEN stays 0 when the header is missing
+*> or isn't multipart, which PARSE-MULTIPART-BODY treats as "nothing
+*> to parse"
+       EXTRACT-MULTIPART-BOUNDARY.
+           MOVE 0 TO WS-UPLOAD-BOUNDARY-LEN
+           MOVE SPACES TO WS-UPLOAD-BOUNDARY
+
+           PERFORM VARYING WS-UPLOAD-SCAN-POS FROM 1 BY 1
+               UNTIL WS-UPLOAD-SCAN-POS > 8140
+               IF LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:44) =
+                       "Content-Type: multipart/form-data; boundary="
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-UPLOAD-SCAN-POS > 8140
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-UPLOAD-SCAN-POS = WS-UPLOAD-SCAN-POS + 44
+           IF LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) = QUOTE
+               ADD 1 TO WS-UPLOAD-SCAN-POS
+           END-IF
+
+           PERFORM VARYING WS-UPLOAD-SCAN-POS FROM WS-UPLOAD-SCAN-POS
+                   BY 1
+               UNTIL WS-UPLOAD-SCAN-POS > 8192 OR
+                     WS-UPLOAD-BOUNDARY-LEN >= 70 OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) = SPACE OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) = QUOTE OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) = X"0D" OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) = X"0A"
+               ADD 1 TO WS-UPLOAD-BOUNDARY-LEN
+               MOVE LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) TO
+                   WS-UPLOAD-BOUNDARY(WS-UPLOAD-BOUNDARY-LEN:1)
+           END-PERFORM
+           .
+
+*> Find the first (only) part's "Content-Disposition: form-data;"
+*> header inside the already-buffered POST body, pull its "filename="
+*> value out, and locate the raw file bytes between that part's
+*> blank-line header terminator and the next boundary marker.
+*> WS-UPLOAD-OK stays 0 for anything that doesn't parse cleanly -
+*> no boundary, no file part, a truncated body - which
+*> BUILD-API-UPLOAD-RESPONSE turns into a 400 rather than guessing
+       PARSE-MULTIPART-BODY.
+           MOVE 0 TO WS-UPLOAD-OK
+           MOVE SPACES TO WS-UPLOAD-FILENAME
+           MOVE 0 TO WS-UPLOAD-FILENAME-LEN
+           MOVE 0 TO WS-UPLOAD-CONTENT-LEN
+
+           IF WS-UPLOAD-BOUNDARY-LEN = 0 OR LS-BODY-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-UPLOAD-DELIM
+           STRING "--" DELIMITED BY SIZE
+                  WS-UPLOAD-BOUNDARY(1:WS-UPLOAD-BOUNDARY-LEN)
+                      DELIMITED BY SIZE
+               INTO WS-UPLOAD-DELIM
+           END-STRING
+           COMPUTE WS-UPLOAD-DELIM-LEN = WS-UPLOAD-BOUNDARY-LEN + 2
+
+           PERFORM VARYING WS-UPLOAD-SCAN-POS FROM LS-BODY-START
+                   BY 1
+               UNTIL WS-UPLOAD-SCAN-POS >
+                     LS-BODY-START + LS-BODY-LEN - 31
+               IF LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:31) =
+                       "Content-Disposition: form-data;"
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-UPLOAD-SCAN-POS > LS-BODY-START + LS-BODY-LEN - 31
+               EXIT PARAGRAPH
+           END-IF
+
+*> Hunt for "filename=" within this same header line (it ends at the
+*> line's trailing LF); if the line ends first, it wasn't a file part
+           PERFORM VARYING WS-UPLOAD-SCAN-POS FROM WS-UPLOAD-SCAN-POS
+                   BY 1
+               UNTIL WS-UPLOAD-SCAN-POS >
+                         LS-BODY-START + LS-BODY-LEN - 10 OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:9) =
+                         "filename=" OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) = X"0A"
+           END-PERFORM
+
+           IF LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:9) NOT = "filename="
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-UPLOAD-SCAN-POS = WS-UPLOAD-SCAN-POS + 9
+           IF LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) NOT = QUOTE
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-UPLOAD-SCAN-POS
+
+           PERFORM VARYING WS-UPLOAD-SCAN-POS FROM WS-UPLOAD-SCAN-POS
+                   BY 1
+               UNTIL WS-UPLOAD-SCAN-POS >
+                         LS-BODY-START + LS-BODY-LEN OR
+                     WS-UPLOAD-FILENAME-LEN >= 100 OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) = QUOTE
+               ADD 1 TO WS-UPLOAD-FILENAME-LEN
+               MOVE LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:1) TO
+                   WS-UPLOAD-FILENAME(WS-UPLOAD-FILENAME-LEN:1)
+           END-PERFORM
+
+           IF WS-UPLOAD-FILENAME-LEN = 0
+               EXIT PARAGRAPH
+           END-IF
+
+*> The blank line (CRLF CRLF) ending this part's headers - the file's
+*> raw bytes start right after it
+           PERFORM VARYING WS-UPLOAD-SCAN-POS FROM WS-UPLOAD-SCAN-POS
+                   BY 1
+               UNTIL WS-UPLOAD-SCAN-POS >
+                         LS-BODY-START + LS-BODY-LEN - 4 OR
+                     LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:4) =
+                         X"0D0A0D0A"
+           END-PERFORM
+
+           IF WS-UPLOAD-SCAN-POS > LS-BODY-START + LS-BODY-LEN - 4
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-UPLOAD-CONTENT-START = WS-UPLOAD-SCAN-POS + 4
+
+*> The CRLF immediately ahead of the closing boundary marks the end
+*> of the file's bytes
+           MOVE 0 TO WS-UPLOAD-CONTENT-END
+           PERFORM VARYING WS-UPLOAD-SCAN-POS FROM
+                   WS-UPLOAD-CONTENT-START BY 1
+               UNTIL WS-UPLOAD-SCAN-POS >
+                       LS-BODY-START + LS-BODY-LEN -
+                       WS-UPLOAD-DELIM-LEN - 2
+               IF LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS:2) = X"0D0A" AND
+                  LS-REQUEST-BUF(WS-UPLOAD-SCAN-POS + 2:
+                      WS-UPLOAD-DELIM-LEN) =
+                      WS-UPLOAD-DELIM(1:WS-UPLOAD-DELIM-LEN)
+                   MOVE WS-UPLOAD-SCAN-POS TO WS-UPLOAD-CONTENT-END
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-UPLOAD-CONTENT-END = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-UPLOAD-CONTENT-LEN =
+               WS-UPLOAD-CONTENT-END - WS-UPLOAD-CONTENT-START
+           MOVE 1 TO WS-UPLOAD-OK
+           .
+
+*> Resolve the uploaded filename to an on-disk path under "/uploads/"
+*> through the same PATH-UTILS traversal protection any other request
+*> path gets, then write the file's raw bytes out with the CBL_ file
+*> routines - binary-safe the same way FILE-OPS' read side is, just
+*> opened for output (access mode 2) instead of input
+       WRITE-UPLOAD-FILE.
+           MOVE SPACES TO WS-UPLOAD-TARGET
+           STRING "/uploads/" DELIMITED BY SIZE
+                  WS-UPLOAD-FILENAME(1:WS-UPLOAD-FILENAME-LEN)
+                      DELIMITED BY SIZE
+               INTO WS-UPLOAD-TARGET
+           END-STRING
+
+           MOVE SPACES TO WS-UPLOAD-PATH
+           CALL "PATH-UTILS" USING WS-UPLOAD-TARGET WS-UPLOAD-PATH
+                                   WS-UPLOAD-RETURN-CODE
+                                   WS-VHOST-DOCROOT
+           END-CALL
+
+           IF WS-UPLOAD-RETURN-CODE NOT = 0
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "CBL_CREATE_FILE" USING WS-UPLOAD-PATH 2 0 0
+               WS-UPLOAD-HANDLE
+               RETURNING WS-UPLOAD-CREATE-RC
+           END-CALL
+           IF WS-UPLOAD-CREATE-RC NOT = 0
+               MOVE 1 TO WS-UPLOAD-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-UPLOAD-WRITE-OFFSET
+           MOVE WS-UPLOAD-CONTENT-LEN TO WS-UPLOAD-WRITE-LEN
+           CALL "CBL_WRITE_FILE" USING WS-UPLOAD-HANDLE
+               WS-UPLOAD-WRITE-OFFSET WS-UPLOAD-WRITE-LEN 0
+               LS-REQUEST-BUF(WS-UPLOAD-CONTENT-START:
+                   WS-UPLOAD-CONTENT-LEN)
+               RETURNING WS-UPLOAD-WRITE-RC
+           END-CALL
+
+           CALL "CBL_CLOSE_FILE" USING WS-UPLOAD-HANDLE
+               RETURNING WS-UPLOAD-CLOSE-RC
+           END-CALL
+
+           IF WS-UPLOAD-WRITE-RC NOT = 0
+               MOVE 1 TO WS-UPLOAD-RETURN-CODE
+           END-IF
+           .
+
+*> Shared by PUT and DELETE /api/content/<path>: pull the target path
+*> out of WS-API-RESOURCE (everything after "content/") and resolve it
+*> through PATH-UTILS the same traversal-protected way WRITE-UPLOAD-
+*> FILE resolves an uploaded filename - a blank or empty path, or one
+*> PATH-UTILS itself rejects, leaves WS-CONTENT-RETURN-CODE NOT = 0
+       RESOLVE-CONTENT-PATH.
+           MOVE 0 TO WS-CONTENT-RESOURCE-LEN
+           INSPECT WS-API-RESOURCE TALLYING WS-CONTENT-RESOURCE-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+           COMPUTE WS-CONTENT-SUBPATH-LEN =
+               WS-CONTENT-RESOURCE-LEN - 8
+
+           MOVE 0 TO WS-CONTENT-RETURN-CODE
+           IF WS-CONTENT-SUBPATH-LEN < 1
+               MOVE 1 TO WS-CONTENT-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-CONTENT-TARGET
+           STRING "/" DELIMITED BY SIZE
+                  WS-API-RESOURCE(9:WS-CONTENT-SUBPATH-LEN)
+                      DELIMITED BY SIZE
+               INTO WS-CONTENT-TARGET
+           END-STRING
+
+           MOVE SPACES TO WS-CONTENT-PATH
+           CALL "PATH-UTILS" USING WS-CONTENT-TARGET WS-CONTENT-PATH
+                                   WS-CONTENT-RETURN-CODE
+                                   WS-VHOST-DOCROOT
+           END-CALL
+           .
+
+*> PUT /api/content/<path>: write the request body out verbatim at
+*> the resolved path, the same binary-safe CBL_CREATE_FILE(mode 2)/
+*> CBL_WRITE_FILE/CBL_CLOSE_FILE sequence WRITE-UPLOAD-FILE already
+*> established, just writing the plain request body instead of a
+*> multipart part's content - this endpoint takes the raw bytes as
+*> the whole PUT body, not a multipart/form-data wrapper, the way a
+*> REST content API is expected to work. CBL_CHECK_FILE_EXIST is
+*> consulted first only to pick 200 OK vs 201 Created in the
+*> response - either way the write itself overwrites whatever was
+*> there, the same "create or replace" contract PUT carries elsewhere
+       BUILD-API-CONTENT-PUT-RESPONSE.
+           PERFORM RESOLVE-CONTENT-PATH
+           IF WS-CONTENT-RETURN-CODE NOT = 0
+               PERFORM BUILD-API-CONTENT-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CONTENT-EXISTED
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-CONTENT-PATH
+               WS-CONTENT-FILE-INFO
+               RETURNING WS-CONTENT-STAT-RC
+           END-CALL
+           IF WS-CONTENT-STAT-RC = 0
+               MOVE 1 TO WS-CONTENT-EXISTED
+           END-IF
+
+           CALL "CBL_CREATE_FILE" USING WS-CONTENT-PATH 2 0 0
+               WS-CONTENT-HANDLE
+               RETURNING WS-CONTENT-CREATE-RC
+           END-CALL
+           IF WS-CONTENT-CREATE-RC NOT = 0
+               PERFORM BUILD-API-CONTENT-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-CONTENT-WRITE-OFFSET
+           MOVE LS-BODY-LEN TO WS-CONTENT-WRITE-LEN
+           MOVE 0 TO WS-CONTENT-WRITE-RC
+           IF LS-BODY-LEN > 0
+               CALL "CBL_WRITE_FILE" USING WS-CONTENT-HANDLE
+                   WS-CONTENT-WRITE-OFFSET WS-CONTENT-WRITE-LEN 0
+                   LS-REQUEST-BUF(LS-BODY-START:LS-BODY-LEN)
+                   RETURNING WS-CONTENT-WRITE-RC
+               END-CALL
+           END-IF
+
+           CALL "CBL_CLOSE_FILE" USING WS-CONTENT-HANDLE
+               RETURNING WS-CONTENT-CLOSE-RC
+           END-CALL
+
+           IF WS-CONTENT-WRITE-RC NOT = 0
+               PERFORM BUILD-API-CONTENT-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-CONTENT-EXISTED = 1
+               MOVE "200 OK" TO WS-CONTENT-STATUS-TEXT
+           ELSE
+               MOVE "201 Created" TO WS-CONTENT-STATUS-TEXT
+           END-IF
+           MOVE WS-CONTENT-STATUS-TEXT TO WS-LOG-STATUS-LINE
+
+           PERFORM VARYING WS-CONTENT-STATUS-LEN FROM 24 BY -1
+               UNTIL WS-CONTENT-STATUS-LEN < 1
+               IF WS-CONTENT-STATUS-TEXT(WS-CONTENT-STATUS-LEN:1)
+                   NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           MOVE LS-BODY-LEN TO WS-CONTENT-SIZE-STR
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""status"":""ok"",""size"":" DELIMITED BY SIZE
+                  WS-CONTENT-SIZE-STR DELIMITED BY SPACE
+                  "}" DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 " DELIMITED BY SIZE
+                  WS-CONTENT-STATUS-TEXT(1:WS-CONTENT-STATUS-LEN)
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> DELETE /api/content/<path>: remove the file at the resolved path
+*> with CBL_DELETE_FILE - a missing file is reported as a 404 rather
+*> than treated as a no-op success, so a caller can tell "already
+*> gone" from "actually just deleted"
+       BUILD-API-CONTENT-DELETE-RESPONSE.
+           PERFORM RESOLVE-CONTENT-PATH
+           IF WS-CONTENT-RETURN-CODE NOT = 0
+               PERFORM BUILD-API-CONTENT-ERROR-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "CBL_DELETE_FILE" USING WS-CONTENT-PATH
+               RETURNING WS-CONTENT-DELETE-RC
+           END-CALL
+
+           IF WS-CONTENT-DELETE-RC NOT = 0
+               PERFORM BUILD-API-CONTENT-NOTFOUND-RESPONSE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "200 OK" TO WS-LOG-STATUS-LINE
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""status"":""deleted""}" DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 200 OK" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> The target path didn't resolve - missing/blank path, or PATH-UTILS
+*> itself rejected it (traversal, wrong vhost doc root, and so on) -
+*> the same 400 JSON-error-body convention BUILD-API-UPLOAD-ERROR-
+*> RESPONSE uses for a bad /api/upload request
+       BUILD-API-CONTENT-ERROR-RESPONSE.
+           MOVE "400 Bad Request" TO WS-LOG-STATUS-LINE
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""error"":""invalid content path""}"
+                  DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 400 Bad Request" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
+
+*> DELETE named a path that resolved cleanly but nothing exists there
+       BUILD-API-CONTENT-NOTFOUND-RESPONSE.
+           MOVE "404 Not Found" TO WS-LOG-STATUS-LINE
+
+           MOVE SPACES TO WS-API-BODY
+           STRING "{""error"":""file not found""}" DELIMITED BY SIZE
+               INTO WS-API-BODY
+           END-STRING
+
+           PERFORM VARYING WS-API-BODY-LEN FROM 160 BY -1
+               UNTIL WS-API-BODY-LEN < 1
+               IF WS-API-BODY(WS-API-BODY-LEN:1) NOT = SPACE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           MOVE WS-API-BODY-LEN TO WS-API-LEN-STR
+
+           PERFORM BUILD-SECURITY-HEADERS
+           MOVE LOW-VALUE TO LS-RESPONSE-BUF
+           MOVE 1 TO WS-HEADER-LEN
+
+           STRING "HTTP/1.1 404 Not Found" DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Type: application/json; charset=utf-8"
+                      DELIMITED BY SIZE
+                  WS-CRLF DELIMITED BY SIZE
+                  "Content-Length: " DELIMITED BY SIZE
+                  WS-API-LEN-STR DELIMITED BY SPACE
+                  WS-CRLF DELIMITED BY SIZE
+                  WS-SECURITY-HEADERS(1:WS-SECURITY-HDRS-LEN)
+                      DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           IF LS-KEEP-ALIVE = 1
+               STRING "Connection: keep-alive" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           ELSE
+               STRING "Connection: close" DELIMITED BY SIZE
+                      WS-CRLF DELIMITED BY SIZE
+                   INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+               END-STRING
+           END-IF
+
+           STRING WS-CRLF DELIMITED BY SIZE
+                  WS-API-BODY(1:WS-API-BODY-LEN) DELIMITED BY SIZE
+               INTO LS-RESPONSE-BUF WITH POINTER WS-HEADER-LEN
+           END-STRING
+
+           COMPUTE LS-RESPONSE-LEN = WS-HEADER-LEN - 1
+           .
