@@ -4,6 +4,8 @@ IDENTIFICATION DIVISION.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+*> Shared configuration values, including the configured DOC-ROOT
+       COPY "config.cpy".
 *> Index for character-by-character path scanning
        01 WS-INDEX             PIC 9(4) COMP.
 *> Length of input path string
@@ -12,7 +14,20 @@ IDENTIFICATION DIVISION.
        01 WS-CHAR              PIC X.
 *> Previous character (for detecting ".." sequences)
        01 WS-PREV-CHAR         PIC X VALUE SPACE.
-       
+*> Relative path (web root relative) before DOC-ROOT is applied
+       01 WS-RELATIVE-PATH     PIC X(512).
+*> Trimmed lengths used to join DOC-ROOT and the relative path
+       01 WS-ROOT-LEN          PIC 9(4) COMP.
+       01 WS-REL-LEN           PIC 9(4) COMP.
+*> Scratch copy used when appending the default index name onto
+*> a directory path, to avoid STRING-ing a field into itself
+       01 WS-DIR-PATH          PIC X(512).
+*> DOC-ROOT as actually applied for this call - the caller's
+*> LS-DOC-ROOT-OVERRIDE when one was supplied (virtual-host routing
+*> picking a different site root for the request's Host header), the
+*> configured DOC-ROOT otherwise
+       01 WS-EFFECTIVE-DOC-ROOT PIC X(256).
+
 *> Parameters passed from calling program
        LINKAGE SECTION.
 *> Original path from HTTP request
@@ -24,9 +39,12 @@ IDENTIFICATION DIVISION.
 *> Condition names for readable code (88-level items)
           88 PATH-VALID        VALUE 0.
           88 PATH-INVALID      VALUE 1.
-       
-       PROCEDURE DIVISION USING LS-INPUT-PATH LS-OUTPUT-PATH 
-                                LS-RETURN-CODE.
+*> Per-request DOC-ROOT override for virtual-host routing; SPACES
+*> means "use the configured DOC-ROOT", same as an unconfigured one
+       01 LS-DOC-ROOT-OVERRIDE PIC X(256).
+
+       PROCEDURE DIVISION USING LS-INPUT-PATH LS-OUTPUT-PATH
+                                LS-RETURN-CODE LS-DOC-ROOT-OVERRIDE.
        
 *> Main path validation and sanitization logic
        MAIN-LOGIC.
@@ -48,36 +66,38 @@ IDENTIFICATION DIVISION.
                GOBACK
            END-IF
 
-*> Handle root path (/) by serving default index.html
+*> Handle root path (/) by serving the configured default document
+           MOVE SPACES TO WS-RELATIVE-PATH
            IF LS-INPUT-PATH = "/" OR LS-INPUT-PATH(1:2) = "/ "
-      *>       DISPLAY "PATH-UTILS: Root path, using index.html"
-               MOVE "index.html" TO LS-OUTPUT-PATH
+      *>       DISPLAY "PATH-UTILS: Root path, using default index"
+               MOVE DEFAULT-INDEX-NAME TO WS-RELATIVE-PATH
+               PERFORM APPLY-DOC-ROOT
                GOBACK
            END-IF
-           
+
 *> Remove leading slash to create relative path
 *> Web paths start with / but file system needs relative paths
            IF LS-INPUT-PATH(1:1) = "/"
-               MOVE LS-INPUT-PATH(2:) TO LS-OUTPUT-PATH
+               MOVE LS-INPUT-PATH(2:) TO WS-RELATIVE-PATH
            ELSE
-               MOVE LS-INPUT-PATH TO LS-OUTPUT-PATH
+               MOVE LS-INPUT-PATH TO WS-RELATIVE-PATH
            END-IF
-           
-      *>   DISPLAY "PATH-UTILS: Output path='" LS-OUTPUT-PATH(1:50) "'"
-           
+
+      *>   DISPLAY "PATH-UTILS: Relative path='" WS-RELATIVE-PATH(1:50) "'"
+
 *> Reject absolute paths as security risk
 *> Prevents access outside current directory
-           IF LS-OUTPUT-PATH(1:1) = "/"
+           IF WS-RELATIVE-PATH(1:1) = "/"
       *>       DISPLAY "PATH-UTILS: Absolute path detected"
                MOVE 1 TO LS-RETURN-CODE
                GOBACK
            END-IF
-           
+
 *> Scan path character by character for security threats
 *> Look for ".." sequences that could access parent directories
            PERFORM VARYING WS-INDEX FROM 1 BY 1
                UNTIL WS-INDEX > 510
-               MOVE LS-OUTPUT-PATH(WS-INDEX:1) TO WS-CHAR
+               MOVE WS-RELATIVE-PATH(WS-INDEX:1) TO WS-CHAR
 *> Stop at end of string
                IF WS-CHAR = SPACE OR WS-CHAR = LOW-VALUE
                    EXIT PERFORM
@@ -89,15 +109,76 @@ IDENTIFICATION DIVISION.
                END-IF
                MOVE WS-CHAR TO WS-PREV-CHAR
            END-PERFORM
-           
+
 *> Additional check for paths starting with "../" or exactly ".."
 *> These are classic directory traversal patterns
-           IF LS-OUTPUT-PATH(1:3) = "../" OR
-              LS-OUTPUT-PATH = ".."
+           IF WS-RELATIVE-PATH(1:3) = "../" OR
+              WS-RELATIVE-PATH = ".."
       *>       DISPLAY "PATH-UTILS: Directory traversal detected"
                MOVE 1 TO LS-RETURN-CODE
+               GOBACK
            END-IF
-           
+
+*> A path ending in "/" names a subdirectory rather than a file;
+*> append the configured default document, the same way the site
+*> root does above, so "/docs/" resolves to "/docs/index.html"
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+               UNTIL WS-INDEX > 510
+               IF WS-RELATIVE-PATH(WS-INDEX:1) = SPACE OR
+                  WS-RELATIVE-PATH(WS-INDEX:1) = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           IF WS-INDEX > 1 AND WS-RELATIVE-PATH(WS-INDEX - 1:1) = "/"
+               MOVE WS-RELATIVE-PATH TO WS-DIR-PATH
+               MOVE SPACES TO WS-RELATIVE-PATH
+               STRING WS-DIR-PATH(1:WS-INDEX - 1) DELIMITED BY SIZE
+                      DEFAULT-INDEX-NAME DELIMITED BY SPACE
+                      INTO WS-RELATIVE-PATH
+               END-STRING
+           END-IF
+
+           PERFORM APPLY-DOC-ROOT
+
       *>   DISPLAY "PATH-UTILS: Final return code=" LS-RETURN-CODE
-           
+
            GOBACK.
+
+*> Prefix the effective DOC-ROOT onto the validated relative path
+*> Leaves behavior unchanged (relative to the current directory)
+*> when DOC-ROOT is not configured and no override was supplied
+       APPLY-DOC-ROOT.
+           IF LS-DOC-ROOT-OVERRIDE NOT = SPACES
+               MOVE LS-DOC-ROOT-OVERRIDE TO WS-EFFECTIVE-DOC-ROOT
+           ELSE
+               MOVE DOC-ROOT TO WS-EFFECTIVE-DOC-ROOT
+           END-IF
+
+           MOVE 0 TO WS-ROOT-LEN
+           INSPECT WS-EFFECTIVE-DOC-ROOT TALLYING WS-ROOT-LEN
+               FOR CHARACTERS BEFORE INITIAL SPACE
+
+           IF WS-ROOT-LEN = 0 OR
+              WS-EFFECTIVE-DOC-ROOT(1:WS-ROOT-LEN) = "."
+               MOVE WS-RELATIVE-PATH TO LS-OUTPUT-PATH
+               GOBACK
+           END-IF
+
+*> Find actual length of relative path, scanning backwards so
+*> filenames that contain embedded spaces are preserved
+           MOVE 0 TO WS-REL-LEN
+           PERFORM VARYING WS-REL-LEN FROM 512 BY -1
+               UNTIL WS-REL-LEN < 1
+               IF WS-RELATIVE-PATH(WS-REL-LEN:1) NOT = SPACE AND
+                  WS-RELATIVE-PATH(WS-REL-LEN:1) NOT = LOW-VALUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           STRING WS-EFFECTIVE-DOC-ROOT(1:WS-ROOT-LEN)
+                      DELIMITED BY SIZE
+                  "/" DELIMITED BY SIZE
+                  WS-RELATIVE-PATH(1:WS-REL-LEN) DELIMITED BY SIZE
+                  INTO LS-OUTPUT-PATH
+           END-STRING
+           .
