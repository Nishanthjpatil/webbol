@@ -27,3 +27,10 @@
        01 BACKLOG              PIC 9(9) COMP-5 VALUE 10.
 *> Socket option value for SO_REUSEADDR (1 = enable)
        01 SOCKET-OPT           PIC 9(9) COMP-5 VALUE 1.
+
+*> Socket option value for SO_RCVTIMEO (matches C struct timeval -
+*> seconds plus microseconds, each a native 8-byte long on this
+*> platform)
+       01 SOCKET-TIMEOUT.
+          05 SOCKET-TIMEOUT-SEC   PIC 9(18) COMP-5 VALUE 0.
+          05 SOCKET-TIMEOUT-USEC  PIC 9(18) COMP-5 VALUE 0.
