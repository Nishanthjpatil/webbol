@@ -1,26 +1,56 @@
 IDENTIFICATION DIVISION.
        PROGRAM-ID. FILE-OPS.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT DISK-FILE ASSIGN TO WS-FILE-NAME
-               ORGANIZATION IS LINE SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
-       
+
        DATA DIVISION.
-       FILE SECTION.
-       FD  DISK-FILE.
-       01  FILE-RECORD         PIC X(1024).
-       
        WORKING-STORAGE SECTION.
        01 WS-FILE-NAME         PIC X(512).
-       01 WS-FILE-STATUS       PIC XX.
-       01 WS-BUFFER-POS        PIC 9(8) COMP-5.
        01 WS-LINE-LEN          PIC 9(4) COMP-5.
-       01 WS-EOF-FLAG          PIC 9 VALUE 0.
-       01 WS-OVERFLOW-FLAG     PIC 9 VALUE 0.
-       
+
+*> Handle/offset/length fields for the raw CBL_ file routines below.
+*> The offset and length are IBM-style big-endian binary (plain COMP)
+*> because the runtime byte-swaps them internally; the handle is an
+*> opaque native value so it stays COMP-5.
+       01 WS-FILE-HANDLE       PIC 9(8) COMP-5.
+       01 WS-FILE-SIZE-RAW     PIC 9(18) COMP.
+       01 WS-READ-OFFSET       PIC 9(18) COMP.
+       01 WS-READ-LEN          PIC 9(9) COMP.
+       01 WS-SIZE-QUERY-FLAG   PIC X(1) VALUE X"80".
+       01 WS-READ-FLAG         PIC X(1) VALUE LOW-VALUE.
+       01 WS-OPEN-RC           PIC S9(9) COMP-5.
+       01 WS-READ-RC           PIC S9(9) COMP-5.
+       01 WS-CLOSE-RC          PIC S9(9) COMP-5.
+
+*> File-detail area for CBL_CHECK_FILE_EXIST: 8-byte big-endian size,
+*> day/month (1 byte each), 2-byte big-endian year, hour/minute/
+*> second (1 byte each), and a trailing reserved byte - 16 bytes total
+       01 WS-FILE-INFO.
+          05 WS-INFO-SIZE      PIC 9(18) COMP.
+          05 WS-INFO-DAY       PIC 9(2) COMP-X.
+          05 WS-INFO-MONTH     PIC 9(2) COMP-X.
+          05 WS-INFO-YEAR      PIC 9(4) COMP.
+          05 WS-INFO-HOUR      PIC 9(2) COMP-X.
+          05 WS-INFO-MINUTE    PIC 9(2) COMP-X.
+          05 WS-INFO-SECOND    PIC 9(2) COMP-X.
+          05 FILLER            PIC X(1).
+       01 WS-STAT-RC           PIC S9(9) COMP-5.
+       01 WS-MOD-SIZE-STR      PIC X(10).
+*> An 18-digit DISPLAY copy of WS-INFO-SIZE so the ETag can pick up
+*> its rightmost (low-order) digits - moving the COMP field straight
+*> into a PIC X receiver keeps the leftmost digits of the zero-padded
+*> 18-digit expansion instead, which for any real file size is always
+*> "0000000000"
+       01 WS-SIZE-DISPLAY      PIC 9(18).
+
+*> Display-form copies of the WS-FILE-INFO binary fields, so they can
+*> be used as STRING sending fields when building LS-LAST-MODIFIED
+*> and LS-ETAG below
+       01 WS-INFO-YEAR-D       PIC 9(4).
+       01 WS-INFO-MONTH-D      PIC 9(2).
+       01 WS-INFO-DAY-D        PIC 9(2).
+       01 WS-INFO-HOUR-D       PIC 9(2).
+       01 WS-INFO-MINUTE-D     PIC 9(2).
+       01 WS-INFO-SECOND-D     PIC 9(2).
+
        LINKAGE SECTION.
        01 LS-FILE-PATH         PIC X(512).
        01 LS-FILE-BUFFER       PIC X(65536).
@@ -29,17 +59,24 @@ IDENTIFICATION DIVISION.
           88 FILE-READ-OK      VALUE 0.
           88 FILE-READ-ERROR   VALUE 1.
           88 FILE-TOO-LARGE    VALUE 2.
-       
-       PROCEDURE DIVISION USING LS-FILE-PATH LS-FILE-BUFFER 
-                                LS-FILE-SIZE LS-RETURN-CODE.
-       
+
+*> Last-Modified timestamp, formatted the same "YYYY-MM-DD HH:MM:SS"
+*> way the access log already formats FUNCTION CURRENT-DATE, and a
+*> cheap size+mtime validator HTTP-HANDLER can hand back as an ETag
+       01 LS-LAST-MODIFIED     PIC X(19).
+       01 LS-ETAG              PIC X(36).
+
+       PROCEDURE DIVISION USING LS-FILE-PATH LS-FILE-BUFFER
+                                LS-FILE-SIZE LS-RETURN-CODE
+                                LS-LAST-MODIFIED LS-ETAG.
+
        MAIN-LOGIC.
            MOVE SPACES TO LS-FILE-BUFFER
            MOVE 0 TO LS-FILE-SIZE
            MOVE 0 TO LS-RETURN-CODE
-           MOVE 1 TO WS-BUFFER-POS
-           MOVE 0 TO WS-OVERFLOW-FLAG
-           
+           MOVE SPACES TO LS-LAST-MODIFIED
+           MOVE SPACES TO LS-ETAG
+
            MOVE SPACES TO WS-FILE-NAME
 *> Find actual length of file path including embedded spaces
 *> Scan backwards from end to find last non-space, non-null character
@@ -58,72 +95,111 @@ IDENTIFICATION DIVISION.
            ELSE
                MOVE LS-FILE-PATH TO WS-FILE-NAME
            END-IF
-           
+
       *>   DISPLAY "FILE-OPS: Opening file: '" WS-FILE-NAME(1:50) "'"
-           
-           OPEN INPUT DISK-FILE
-           
-           IF WS-FILE-STATUS NOT = "00"
-      *>       DISPLAY "FILE-OPS: Open failed, status: " WS-FILE-STATUS
+
+*> Raw byte-for-byte read via the CBL_ system file routines rather
+*> than a LINE SEQUENTIAL FD with text-line semantics, so binary
+*> content (images, PDFs) comes back intact instead of being
+*> reflowed or trimmed at embedded line breaks
+           CALL "CBL_OPEN_FILE" USING WS-FILE-NAME 1 0 0
+               WS-FILE-HANDLE
+               RETURNING WS-OPEN-RC
+           END-CALL
+
+           IF WS-OPEN-RC NOT = 0
+      *>       DISPLAY "FILE-OPS: Open failed, rc: " WS-OPEN-RC
                MOVE 1 TO LS-RETURN-CODE
                GOBACK
            END-IF
-           
+
       *>   DISPLAY "FILE-OPS: File opened successfully"
-           
-           MOVE 0 TO WS-EOF-FLAG
-           PERFORM UNTIL WS-EOF-FLAG = 1
-               READ DISK-FILE
-                   AT END
-                       MOVE 1 TO WS-EOF-FLAG
-                   NOT AT END
-*> Calculate actual line length by trimming trailing whitespace
-*> Start from end and work backwards to find last non-space character
-                       MOVE 0 TO WS-LINE-LEN
-                       PERFORM VARYING WS-LINE-LEN FROM 1024 BY -1
-                           UNTIL WS-LINE-LEN < 1
-                           IF FILE-RECORD(WS-LINE-LEN:1) NOT = SPACE AND
-                              FILE-RECORD(WS-LINE-LEN:1) NOT = X"0D" AND
-                              FILE-RECORD(WS-LINE-LEN:1) NOT = LOW-VALUE
-                               EXIT PERFORM
-                           END-IF
-                       END-PERFORM
-*> Check if line fits in output buffer (prevent overflow)
-                       IF WS-BUFFER-POS + WS-LINE-LEN + 1 <= 65536
-*> Copy line content to output buffer if not empty
-                           IF WS-LINE-LEN > 0
-                               MOVE FILE-RECORD(1:WS-LINE-LEN) TO
-                                   LS-FILE-BUFFER(WS-BUFFER-POS:WS-LINE-LEN)
-                               ADD WS-LINE-LEN TO WS-BUFFER-POS
-                           END-IF
-*> Add line terminator (LF character) after each line
-                           MOVE X"0A" TO
-                               LS-FILE-BUFFER(WS-BUFFER-POS:1)
-                           ADD 1 TO WS-BUFFER-POS
-                       ELSE
-*> Stop reading if buffer would overflow - mark as error
-      *>                   DISPLAY "FILE-OPS: Buffer full"
-                           MOVE 1 TO WS-EOF-FLAG
-                           MOVE 1 TO WS-OVERFLOW-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM
-           
-*> Calculate final file size (subtract 1 for final LF)
-           IF WS-BUFFER-POS > 1
-               COMPUTE LS-FILE-SIZE = WS-BUFFER-POS - 1
-           ELSE
-               MOVE 0 TO LS-FILE-SIZE
+
+*> Pick up the file's last-modified time and size via
+*> CBL_CHECK_FILE_EXIST so HTTP-HANDLER can support conditional GET
+*> (If-Modified-Since / If-None-Match) without re-transferring bytes
+*> the client already has
+           CALL "CBL_CHECK_FILE_EXIST" USING WS-FILE-NAME WS-FILE-INFO
+               RETURNING WS-STAT-RC
+           END-CALL
+
+           IF WS-STAT-RC = 0
+               MOVE WS-INFO-YEAR TO WS-INFO-YEAR-D
+               MOVE WS-INFO-MONTH TO WS-INFO-MONTH-D
+               MOVE WS-INFO-DAY TO WS-INFO-DAY-D
+               MOVE WS-INFO-HOUR TO WS-INFO-HOUR-D
+               MOVE WS-INFO-MINUTE TO WS-INFO-MINUTE-D
+               MOVE WS-INFO-SECOND TO WS-INFO-SECOND-D
+
+               STRING WS-INFO-YEAR-D "-" WS-INFO-MONTH-D "-"
+                      WS-INFO-DAY-D " " WS-INFO-HOUR-D ":"
+                      WS-INFO-MINUTE-D ":" WS-INFO-SECOND-D
+                      DELIMITED BY SIZE INTO LS-LAST-MODIFIED
+               END-STRING
+
+               MOVE WS-INFO-SIZE TO WS-SIZE-DISPLAY
+               MOVE WS-SIZE-DISPLAY(9:10) TO WS-MOD-SIZE-STR
+               MOVE SPACES TO LS-ETAG
+               STRING QUOTE DELIMITED BY SIZE
+                      WS-MOD-SIZE-STR DELIMITED BY SPACE
+                      "-" DELIMITED BY SIZE
+                      WS-INFO-YEAR-D DELIMITED BY SIZE
+                      WS-INFO-MONTH-D DELIMITED BY SIZE
+                      WS-INFO-DAY-D DELIMITED BY SIZE
+                      WS-INFO-HOUR-D DELIMITED BY SIZE
+                      WS-INFO-MINUTE-D DELIMITED BY SIZE
+                      WS-INFO-SECOND-D DELIMITED BY SIZE
+                      QUOTE DELIMITED BY SIZE
+                      INTO LS-ETAG
+               END-STRING
            END-IF
 
-      *>   DISPLAY "FILE-OPS: Total bytes read=" LS-FILE-SIZE
+*> Ask CBL_READ_FILE for the file's size (the high bit of the flags
+*> byte requests a stat rather than a read), then read that many
+*> bytes from offset zero in a single call
+           CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-FILE-SIZE-RAW
+               WS-READ-LEN WS-SIZE-QUERY-FLAG LS-FILE-BUFFER
+               RETURNING WS-READ-RC
+           END-CALL
 
-*> Close file to free system resources
-           CLOSE DISK-FILE
+           IF WS-READ-RC NOT = 0 OR WS-FILE-SIZE-RAW > 65536
+               IF WS-FILE-SIZE-RAW > 65536
+      *>               DISPLAY "FILE-OPS: File too large for buffer"
+                   MOVE 2 TO LS-RETURN-CODE
+               ELSE
+                   MOVE 1 TO LS-RETURN-CODE
+               END-IF
+               CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                   RETURNING WS-CLOSE-RC
+               END-CALL
+               GOBACK
+           END-IF
 
-*> Return error if file was too large for buffer
-           IF WS-OVERFLOW-FLAG = 1
-               MOVE 2 TO LS-RETURN-CODE
+           MOVE 0 TO WS-READ-OFFSET
+           MOVE WS-FILE-SIZE-RAW TO WS-READ-LEN
+
+           IF WS-READ-LEN > 0
+               CALL "CBL_READ_FILE" USING WS-FILE-HANDLE WS-READ-OFFSET
+                   WS-READ-LEN WS-READ-FLAG LS-FILE-BUFFER
+                   RETURNING WS-READ-RC
+               END-CALL
+
+               IF WS-READ-RC NOT = 0
+                   MOVE 1 TO LS-RETURN-CODE
+                   CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+                       RETURNING WS-CLOSE-RC
+                   END-CALL
+                   GOBACK
+               END-IF
            END-IF
 
+           MOVE WS-FILE-SIZE-RAW TO LS-FILE-SIZE
+
+      *>   DISPLAY "FILE-OPS: Total bytes read=" LS-FILE-SIZE
+
+*> Close file to free system resources
+           CALL "CBL_CLOSE_FILE" USING WS-FILE-HANDLE
+               RETURNING WS-CLOSE-RC
+           END-CALL
+
            GOBACK.
